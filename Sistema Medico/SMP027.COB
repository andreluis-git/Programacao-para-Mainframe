@@ -0,0 +1,437 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP027.
+      *AUTHOR. ANDRE LUIS DE M RODRIGUES.
+      **************************************************
+      * RELATORIO DE HISTORICO DE CONSULTAS DO PACIENTE *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONS ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS KEYPRINCIPAL
+                        FILE STATUS  IS ST-ERRO.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                       WITH DUPLICATES.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEMED
+                       WITH DUPLICATES.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOCONV
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMECONV
+                       WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO
+                       WITH DUPLICATES.
+           SELECT HISTPACTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE      PIC 9(11).
+               05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
+           03 CODMEDICO            PIC 9(06).
+           03 CODCONVENIO          PIC 9(04).
+           03 CODCID               PIC 9(04).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 VALOR                PIC 9(06)V99.
+           03 FORMAPAGAMENTO       PIC X(01).
+           03 SITUACAO             PIC X(01).
+           03 CHECKIN              PIC X(01).
+           03 HORACHECKIN          PIC 9(04).
+           03 UNIDADE              PIC 9(02).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME                PIC X(30).
+           03  SEXO                PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE.
+               05  DDD             PIC 9(03).
+               05  NUMTEL          PIC 9(08).
+           03  CONVENIO            PIC 9(04).
+           03  CEP                 PIC 9(08).
+           03  NUMERO              PIC 9(04).
+           03  COMPLEMENTO         PIC X(10).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03  CRM                 PIC 9(06).
+           03  NOMEMED             PIC X(30).
+           03  ESPECIALIDADE       PIC 9(02).
+           03  SEXOMED             PIC X(01).
+           03  DATANASCIMENTOMED.
+               05  DIAMED          PIC 9(02).
+               05  MESMED          PIC 9(02).
+               05  ANOMED          PIC 9(04).
+           03  EMAILMED            PIC X(30).
+           03  TELEFONEMED         PIC 9(09).
+           03  UNIDADEMED          PIC 9(02).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03  CODIGOCONV          PIC 9(04).
+           03  NOMECONV            PIC X(30).
+           03  PLANO               PIC 9(02).
+           03  VALIDADE            PIC 9(08).
+      *
+       FD HISTPACTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "HISTPACRL.DOC".
+       01 REGHISTTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-MED     PIC X(02) VALUE "00".
+       77 ST-CNV     PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-CPF      PIC 9(11) VALUE ZEROS.
+       01 W-TOTALGERAL PIC 9(06) VALUE ZEROS.
+       01 DISPSTATUS   PIC X(09) VALUE SPACES.
+       01 DISPFORMAPAG PIC X(08) VALUE SPACES.
+      *
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "﻿FATEC - ZONA LESTE                 *** HISTORICO DE C".
+           05  FILLER                 PIC X(022) VALUE
+           "ONSULTAS ***   PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(011) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
+
+       01  CAB1B.
+           05  FILLER                 PIC X(013) VALUE
+           "    PACIENTE ".
+           05  CPFTIT  VALUE ZEROS  PIC 9(11).
+           05  FILLER                 PIC X(003) VALUE
+           " - ".
+           05  NOMETIT VALUE SPACES  PIC X(30).
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "DATA        HORA  MEDICO                   CONVENIO   ".
+           05  FILLER                 PIC X(036) VALUE
+           "         VALOR      STATUS         ".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "----------  ----  ------------------------  ---------".
+           05  FILLER                 PIC X(036) VALUE
+           "     -----------  ---------        ".
+
+       01  DET.
+           05  DATATX     VALUE ZEROS            PIC 99/99/9999.
+           05  FILLER                           PIC X(02) VALUE
+           "  ".
+           05  HORATX     VALUE ZEROS            PIC 9999.
+           05  FILLER                           PIC X(02) VALUE
+           "  ".
+           05  MEDICOTX   VALUE SPACES          PIC X(24).
+           05  FILLER                           PIC X(02) VALUE
+           "  ".
+           05  CONVTX     VALUE SPACES          PIC X(20).
+           05  FILLER                           PIC X(02) VALUE
+           "  ".
+           05  VALORTX    VALUE ZEROS           PIC ZZZ.ZZ9,99.
+           05  FILLER                           PIC X(02) VALUE
+           "  ".
+           05  STATUSTX   VALUE SPACES          PIC X(09).
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL DE CONSULTAS ".
+           05  FILLER                 PIC X(004) VALUE
+           ": ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT027.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** HISTORICO DE CONSULTA".
+           05  LINE 02  COLUMN 43
+               VALUE  "S DO PACIENTE ***".
+           05  LINE 09  COLUMN 01
+               VALUE  "                         CPF DO PACIENTE".
+           05  LINE 09  COLUMN 42
+               VALUE  "        :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCPF
+               LINE 09  COLUMN 51  PIC 9(11)
+               USING  W-CPF
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-CPF.
+                DISPLAY SMT027.
+       INC-CPF.
+                ACCEPT TCPF.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-CPF = ZEROS
+                   MOVE "*** CPF NAO PODE SER ZEROS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-CPF.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO INC-CPF.
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+                      MOVE "* ARQUIVO CADPACI NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           MOVE W-CPF TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+                   MOVE "*** PACIENTE NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADPACI
+                   GO TO INC-001.
+      *
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CONSULTAS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADPACI
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CONSULTAS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADPACI
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN INPUT CADMED
+           MOVE ST-ERRO TO ST-MED
+           OPEN INPUT CADCONV
+           MOVE ST-ERRO TO ST-CNV
+           MOVE "00" TO ST-ERRO
+      *
+           OPEN OUTPUT HISTPACTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO HISTPACTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGHISTTX FROM CAB1.
+           MOVE CPF  TO CPFTIT
+           MOVE NOME TO NOMETIT
+           WRITE REGHISTTX FROM CAB1B.
+           MOVE SPACES TO REGHISTTX
+           WRITE REGHISTTX.
+           WRITE REGHISTTX FROM CAB2.
+           WRITE REGHISTTX FROM CAB3.
+      *
+           MOVE W-CPF TO CPFPACIENTE
+           MOVE ZEROS TO DATACONSULTA HORA
+           START CADCONS KEY IS NOT LESS KEYPRINCIPAL
+               INVALID KEY
+                   MOVE "10" TO ST-ERRO.
+      *
+       LER-CONS01.
+                IF ST-ERRO = "10"
+                   GO TO FIM-REL.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO FIM-REL
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADCONS"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                IF CPFPACIENTE NOT = W-CPF
+                   MOVE "10" TO ST-ERRO
+                   GO TO FIM-REL.
+       INC-003.
+           MOVE DATACONSULTA TO DATATX.
+           MOVE HORA         TO HORATX.
+           MOVE SPACES       TO MEDICOTX.
+           IF ST-MED = "00"
+              MOVE CODMEDICO TO CRM
+              READ CADMED
+              IF ST-ERRO = "00"
+                 MOVE NOMEMED TO MEDICOTX
+              ELSE
+                 MOVE "*** NAO ENCONTRADO ***" TO MEDICOTX.
+           MOVE "00" TO ST-ERRO.
+           MOVE SPACES TO CONVTX.
+           IF CODCONVENIO = ZEROS
+              MOVE "PARTICULAR" TO CONVTX
+           ELSE
+              IF ST-CNV = "00"
+                 MOVE CODCONVENIO TO CODIGOCONV
+                 READ CADCONV
+                 IF ST-ERRO = "00"
+                    MOVE NOMECONV TO CONVTX
+                 ELSE
+                    MOVE "*** NAO ENCONTRADO ***" TO CONVTX.
+           MOVE "00" TO ST-ERRO.
+           MOVE VALOR TO VALORTX.
+           PERFORM DISP-STATUS THRU DISP-STATUS-FIM.
+           MOVE DISPSTATUS TO STATUSTX.
+      *
+       INC-WR1.
+           WRITE REGHISTTX FROM DET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO HISTPACTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO CONLIN CONLIN1
+                ADD 1 TO W-TOTALGERAL
+                IF CONLIN < 34
+                      GO TO LER-CONS01
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      GO TO ROT-CABEC.
+      *
+       FIM-REL.
+           MOVE SPACES TO REGHISTTX
+           WRITE REGHISTTX
+           MOVE W-TOTALGERAL TO TOTREG
+           WRITE REGHISTTX FROM LINTOT
+           MOVE "*** FIM DO HISTORICO DO PACIENTE ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **************************************
+      * ROTINA DE CONVERSAO - STATUS       *
+      **************************************
+      *
+       DISP-STATUS.
+           IF SITUACAO = "A" OR "a"
+                       MOVE "AGENDADA" TO DISPSTATUS
+                   ELSE
+                       IF SITUACAO = "R" OR "r"
+                           MOVE "REALIZADA" TO DISPSTATUS
+                       ELSE
+                           IF SITUACAO = "C" OR "c"
+                               MOVE "CANCELADA" TO DISPSTATUS
+                           ELSE
+                               IF SITUACAO = "F" OR "f"
+                                 MOVE "FALTOU" TO DISPSTATUS.
+       DISP-STATUS-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADPACI CADCONS HISTPACTX.
+                IF ST-MED = "00"
+                   CLOSE CADMED.
+                IF ST-CNV = "00"
+                   CLOSE CADCONV.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*

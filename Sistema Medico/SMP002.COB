@@ -16,8 +16,19 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS DENOMINACAO 
-                       WITH DUPLICATES.     
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                       WITH DUPLICATES.
+
+       SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-AUD.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -27,6 +38,31 @@
        01  REDCID.
            03  CODIGO              PIC 9(04).
            03  DENOMINACAO         PIC X(30).
+
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE      PIC 9(11).
+               05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
+           03 CODMEDICO            PIC 9(06).
+           03 CODCONVENIO          PIC 9(04).
+           03 CODCID               PIC 9(04).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 FILLER               PIC 9(06)V99.
+           03 FILLER               PIC X(01).
+           03 FILLER               PIC X(01).
+           03 FILLER               PIC X(01).
+           03 FILLER               PIC 9(04).
+           03 FILLER               PIC 9(02).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01  REGAUDIT                PIC X(80).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -37,8 +73,26 @@
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-AUD        PIC X(02) VALUE "00".
+
+       01 IND                  PIC 9(01) VALUE ZEROS.
 
-       01 IND                  PIC 9(01) VALUE ZEROS.    
+      *----[ TRILHA DE AUDITORIA ]---------------------------------
+       77 W-AUD-DATA           PIC 9(08) VALUE ZEROS.
+       01 W-HORA-SISTEMA-G.
+           03 W-HORA-HHMMSS    PIC 9(06).
+           03 W-HORA-CENT      PIC 9(02).
+       01 LINAUDIT.
+           03 AUD-DATA         PIC 9999/99/99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-HORA         PIC 99.99.99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-PROGRAMA     PIC X(06).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-OPERACAO     PIC X(11).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-CHAVE        PIC X(20).
+           03 FILLER           PIC X(21) VALUE SPACES.
       
       *
       *-----------------------------------------------------------------
@@ -84,7 +138,37 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      * 
+      *
+       R0A.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADCONS FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADCONS ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN EXTEND CADAUDIT
+           IF ST-AUD NOT = "00"
+              IF ST-AUD = "05" OR ST-AUD = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 OPEN EXTEND CADAUDIT
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADAUDIT ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
        R1.
            MOVE SPACES TO DENOMINACAO
            MOVE ZEROS TO CODIGO W-SEL
@@ -150,6 +234,9 @@
        INC-WR1.
                 WRITE REDCID
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO AUD-OPERACAO
+                      MOVE CODIGO TO AUD-CHAVE
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -186,6 +273,21 @@
                    IF W-OPCAO = "A" OR W-OPCAO = "a"
                       MOVE 1 TO W-SEL
                       GO TO R1C.
+      *
+       EXC-VERIF.
+                MOVE ZEROS TO KEYPRINCIPAL
+                START CADCONS KEY IS NOT LESS KEYPRINCIPAL
+                    INVALID KEY
+                        GO TO EXC-OPC.
+       EXC-VERIF1.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO EXC-OPC.
+                IF CODCID = CODIGO
+                   MOVE "*** CID EM USO, EXCLUSAO PROIBIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO EXC-VERIF1.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -201,6 +303,9 @@
        EXC-DL1.
                 DELETE CADCID RECORD
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   MOVE CODIGO TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO DOENCA EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -224,6 +329,9 @@
        ALT-RW1.
                 REWRITE REDCID
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   MOVE CODIGO TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -234,8 +342,21 @@
 
        ROT-FIM.
            CLOSE CADCID
+           CLOSE CADCONS
+           CLOSE CADAUDIT
            EXIT PROGRAM.
 
+      *---------[ ROTINA DE GRAVACAO DA TRILHA DE AUDITORIA ]---------
+       AUD-GRAVA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SISTEMA-G FROM TIME
+           MOVE W-AUD-DATA TO AUD-DATA
+           MOVE W-HORA-HHMMSS TO AUD-HORA
+           MOVE "SMP002" TO AUD-PROGRAMA
+           WRITE REGAUDIT FROM LINAUDIT.
+       AUD-GRAVA-FIM.
+           EXIT.
+
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
            MOVE ZEROS TO W-CONT.

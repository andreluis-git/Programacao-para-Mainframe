@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP037.
+      *AUTHOR. ANDRE LUIS DE M RODRIGUES.
+      ****************************************************
+      * RELATORIO DE TRILHA DE ACESSO A DADOS - LGPD      *
+      ****************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADLOGLGPD ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT LGPDTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *    MESMO LAYOUT GRAVADO PELO SMP005 (LINLOGLGPD) NA TRILHA
+      *    DE ACESSO A DADOS DO PACIENTE, EXIGIDA PELA LGPD.
+       FD CADLOGLGPD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOGLGPD.DAT".
+       01  REGLOGLGPD.
+           03  LOG-DATA            PIC X(10).
+           03  FILLER              PIC X(01).
+           03  LOG-HORA            PIC X(08).
+           03  FILLER              PIC X(01).
+           03  LOG-PROGRAMA        PIC X(06).
+           03  FILLER              PIC X(01).
+           03  LOG-OPERACAO        PIC X(11).
+           03  FILLER              PIC X(01).
+           03  LOG-CPF             PIC 9(11).
+           03  FILLER              PIC X(30).
+
+       FD LGPDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LGPDRL.DOC".
+       01 REGLGPDTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-CPFFILTRO PIC 9(11) VALUE ZEROS.
+      *
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "﻿FATEC - ZONA LESTE                 *** TRILHA DE ACES".
+           05  FILLER                 PIC X(022) VALUE
+           "SO LGPD *** PAG:     ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(011) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "DATA         HORA       PROGRAMA  OPERACAO     CPF     ".
+           05  FILLER                 PIC X(036) VALUE
+           "                                    ".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "-----------  --------   --------  -----------  -------".
+           05  FILLER                 PIC X(036) VALUE
+           "----                                ".
+
+       01  DET.
+           05  DATATX     VALUE SPACES           PIC X(11).
+           05  FILLER                            PIC X(02) VALUE
+           "  ".
+           05  HORATX     VALUE SPACES           PIC X(08).
+           05  FILLER                            PIC X(03) VALUE
+           "   ".
+           05  PROGRAMATX VALUE SPACES           PIC X(06).
+           05  FILLER                            PIC X(02) VALUE
+           "  ".
+           05  OPERACAOTX VALUE SPACES           PIC X(11).
+           05  FILLER                            PIC X(02) VALUE
+           "  ".
+           05  CPFTX      VALUE ZEROS            PIC 9(11).
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL DE REGISTROS : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT037.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** TRILHA DE ACESSO A DAD".
+           05  LINE 02  COLUMN 44
+               VALUE  "OS - LGPD ***".
+           05  LINE 09  COLUMN 01
+               VALUE  "                         CPF DO PACIENTE (".
+           05  LINE 09  COLUMN 44
+               VALUE  "0=TODOS) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCPFFILTRO
+               LINE 09  COLUMN 55  PIC 9(11)
+               USING  W-CPFFILTRO
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-CPFFILTRO.
+                DISPLAY SMT037.
+       INC-CPF.
+                ACCEPT TCPFFILTRO.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO INC-CPF.
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADLOGLGPD
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30" OR ST-ERRO = "35"
+                      MOVE "* NENHUM ACESSO REGISTRADO AINDA *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADLOGLGPD"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT LGPDTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO LGPDTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGLGPDTX FROM CAB1.
+           MOVE SPACES TO REGLGPDTX
+           WRITE REGLGPDTX.
+           WRITE REGLGPDTX FROM CAB2.
+           WRITE REGLGPDTX FROM CAB3.
+      *
+       LER-LOG01.
+                READ CADLOGLGPD
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE SPACES TO REGLGPDTX
+                      WRITE REGLGPDTX
+                      MOVE CONLIN1 TO TOTREG
+                      WRITE REGLGPDTX FROM LINTOT
+                      MOVE "*** RELATORIO GERADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADLOGLGPD"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+           IF W-CPFFILTRO NOT = ZEROS AND LOG-CPF NOT = W-CPFFILTRO
+              GO TO LER-LOG01.
+       INC-003.
+           MOVE LOG-DATA       TO DATATX.
+           MOVE LOG-HORA       TO HORATX.
+           MOVE LOG-PROGRAMA   TO PROGRAMATX.
+           MOVE LOG-OPERACAO   TO OPERACAOTX.
+           MOVE LOG-CPF        TO CPFTX.
+
+       INC-WR1.
+           WRITE REGLGPDTX FROM DET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO LGPDTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO CONLIN CONLIN1
+                IF CONLIN < 34
+                      GO TO LER-LOG01
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      GO TO ROT-CABEC.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADLOGLGPD LGPDTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.

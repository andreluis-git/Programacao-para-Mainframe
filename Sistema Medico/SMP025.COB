@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP025.
+      *AUTHOR. ANDRE LUIS DE M RODRIGUES.
+      **************************************************
+      * CONSULTA DE CONVENIOS C/ PAGINACAO              *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOCONV
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMECONV
+                       WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO
+                       WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03  CODIGOCONV          PIC 9(04).
+           03  NOMECONV            PIC X(30).
+           03  PLANO               PIC 9(02).
+           03  VALIDADE            PIC 9(08).
+       01  REGCONV-VALIDADE REDEFINES REGCONV.
+           03  FILLER              PIC 9(04).
+           03  FILLER              PIC X(30).
+           03  FILLER              PIC 9(02).
+           03  VALIDADE-DIA        PIC 9(02).
+           03  VALIDADE-MES        PIC 9(02).
+           03  VALIDADE-ANO        PIC 9(04).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL        PIC 9(01) VALUE ZEROS.
+       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(55) VALUE SPACES.
+       01 SOLIC        PIC X(20) VALUE SPACES.
+       01 CONLIN       PIC 9(03) VALUE 001.
+       01 CODIGOCONV2  PIC 9(04) VALUE ZEROS.
+       01 AUX          PIC 9(04) VALUE ZEROS.
+       01 PRIM         PIC 9(04) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  SMT025.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                          CONSULTA DE CO".
+           05  LINE 02  COLUMN 41
+               VALUE  "NVENIOS".
+           05  LINE 05  COLUMN 01
+               VALUE  "    CODIGO         :".
+           05  LINE 07  COLUMN 01
+               VALUE  "    NOME           :".
+           05  LINE 09  COLUMN 01
+               VALUE  "    PLANO          :".
+           05  LINE 11  COLUMN 01
+               VALUE  "    VALIDADE       :".
+           05  LINE 21  COLUMN 01
+               VALUE  "              OPCAO :   (E=ENCERRA     P".
+           05  LINE 21  COLUMN 41
+               VALUE  "=PROXIMO     A=ANTERIOR )".
+           05  LINE 22  COLUMN 41
+               VALUE  "   ==>            <==".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCODIGOCONV
+               LINE 05  COLUMN 22  PIC 9(04)
+               USING  CODIGOCONV
+               HIGHLIGHT.
+           05  TNOMECONV
+               LINE 07  COLUMN 22  PIC X(30)
+               USING  NOMECONV
+               HIGHLIGHT.
+           05  TPLANO
+               LINE 09  COLUMN 22  PIC 9(02)
+               USING  PLANO
+               HIGHLIGHT.
+           05  TVALIDADE
+               LINE 11  COLUMN 22  PIC 9(08)
+               USING  VALIDADE
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 21  COLUMN 23  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADCONV NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+       INC-001.
+           MOVE ZEROS TO CODIGOCONV CODIGOCONV2 PRIM
+           MOVE SPACES TO NOMECONV
+           MOVE ZEROS TO PLANO VALIDADE
+           DISPLAY  SMT025.
+       INC-001A.
+           ACCEPT TCODIGOCONV
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCONV
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+       INC-RD1.
+           START CADCONV KEY IS NOT LESS CODIGOCONV INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+       INC-RD2.
+           READ CADCONV NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       ROT-MONTAR.
+              IF PRIM = ZEROS
+                 MOVE CODIGOCONV TO PRIM.
+              DISPLAY SMT025.
+       ROT-SOL.
+           ACCEPT  TW-OPCAO
+           IF W-OPCAO = "E"
+                  GO TO ROT-FIM
+           ELSE
+             IF W-OPCAO = "P"
+                   GO TO INC-RD4
+             ELSE
+                 IF W-OPCAO NOT = "A"
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-SOL
+                 ELSE
+                   IF CODIGOCONV = PRIM
+                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ROT-SOL.
+                   MOVE CODIGOCONV TO CODIGOCONV2
+                   MOVE ZEROS TO CODIGOCONV
+                   START CADCONV KEY IS NOT LESS CODIGOCONV INVALID
+                                                              KEY
+                   MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       INC-RD3.
+           READ CADCONV NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               IF CODIGOCONV < CODIGOCONV2
+                   MOVE CODIGOCONV TO AUX
+                   GO TO INC-RD3
+               ELSE
+                   MOVE AUX TO CODIGOCONV
+                   GO TO INC-RD1.
+           GO TO ROT-MONTAR.
+
+       INC-RD4.
+           START CADCONV KEY IS GREATER CODIGOCONV INVALID KEY
+                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-SOL.
+           GO TO INC-RD2.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADCONV.
+           EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*

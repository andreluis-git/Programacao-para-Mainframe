@@ -34,8 +34,27 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS ENDERECO 
-                       WITH DUPLICATES.     
+                    ALTERNATE RECORD KEY IS ENDERECO
+                       WITH DUPLICATES.
+
+           SELECT CADCEPEXT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOEXT
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-AUD.
+
+      *    TRILHA DE ACESSO A DADOS PESSOAIS, EXIGIDA PELA LGPD:
+      *    REGISTRA TODA VEZ QUE OS DADOS DE UM PACIENTE JA
+      *    CADASTRADO SAO CONSULTADOS/EXIBIDOS NA TELA.
+           SELECT CADLOGLGPD ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -66,7 +85,15 @@
        01  REGCONV.
            03  CODIGOCONV          PIC 9(04).
            03  NOMECONV            PIC X(30).
-           03  PLANO               PIC 9(02). 
+           03  PLANO               PIC 9(02).
+           03  VALIDADE            PIC 9(08).
+       01  REGCONV-VALIDADE REDEFINES REGCONV.
+           03  FILLER              PIC 9(04).
+           03  FILLER              PIC X(30).
+           03  FILLER              PIC 9(02).
+           03  VALIDADE-DIA        PIC 9(02).
+           03  VALIDADE-MES        PIC 9(02).
+           03  VALIDADE-ANO        PIC 9(04).
 
        FD CADCEP
                LABEL RECORD IS STANDARD
@@ -76,7 +103,27 @@
            03  ENDERECO            PIC X(30).
            03  BAIRRO              PIC X(30).
            03  CIDADE              PIC X(20).
-           03  ESTADO              PIC X(02).       
+           03  ESTADO              PIC X(02).
+
+       FD CADCEPEXT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPEXT.DAT".
+       01  REGCEPEXT.
+           03  CODIGOEXT           PIC 9(08).
+           03  ENDERECOEXT         PIC X(30).
+           03  BAIRROEXT           PIC X(30).
+           03  CIDADEEXT           PIC X(20).
+           03  ESTADOEXT           PIC X(02).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01  REGAUDIT                PIC X(80).
+
+       FD CADLOGLGPD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOGLGPD.DAT".
+       01  REGLOGLGPD               PIC X(80).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -86,10 +133,43 @@
        77 W-SEL         PIC 9(01) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-CEPEXT-OK   PIC X(01) VALUE "N".
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-AUD        PIC X(02) VALUE "00".
+       01 ST-LOG        PIC X(02) VALUE "00".
 
        01 IND           PIC 9(01) VALUE ZEROS.
 
+      *----[ TRILHA DE AUDITORIA ]---------------------------------
+       77 W-AUD-DATA           PIC 9(08) VALUE ZEROS.
+       01 W-HORA-SISTEMA-G.
+           03 W-HORA-HHMMSS    PIC 9(06).
+           03 W-HORA-CENT      PIC 9(02).
+       01 LINAUDIT.
+           03 AUD-DATA         PIC 9999/99/99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-HORA         PIC 99.99.99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-PROGRAMA     PIC X(06).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-OPERACAO     PIC X(11).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-CHAVE        PIC X(20).
+           03 FILLER           PIC X(21) VALUE SPACES.
+
+      *----[ TRILHA DE ACESSO LGPD ]---------------------------------
+       01 LINLOGLGPD.
+           03 LOG-DATA         PIC 9999/99/99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 LOG-HORA         PIC 99.99.99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 LOG-PROGRAMA     PIC X(06).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 LOG-OPERACAO     PIC X(11).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 LOG-CPF          PIC 9(11).
+           03 FILLER           PIC X(30) VALUE SPACES.
+
        01 DISPGENERO    PIC X(15) VALUE SPACES.
        01 DISPSEXO      PIC X(10) VALUE SPACES.
        01 DISPCONVENIO  PIC X(30) VALUE SPACES.
@@ -108,9 +188,57 @@
        01 TXTGENERO.
           03 TXTGENERO01 PIC X(01) VALUE SPACES.
           03 TXTGENERO02 PIC X(14) VALUE SPACES.
+      *
+       01 W-CPFCHK        PIC 9(11) VALUE ZEROS.
+       01 W-CPFCHK-R  REDEFINES W-CPFCHK.
+           03 CPF-DIG     PIC 9(01) OCCURS 11 TIMES.
+       77 W-CPF-SOMA      PIC 9(04) VALUE ZEROS.
+       77 W-CPF-PESO      PIC 9(02) VALUE ZEROS.
+       77 W-CPF-IND       PIC 9(02) VALUE ZEROS.
+       77 W-CPF-QUOC      PIC 9(04) VALUE ZEROS.
+       77 W-CPF-RESTO     PIC 9(02) VALUE ZEROS.
+       77 W-CPF-DV1       PIC 9(01) VALUE ZEROS.
+       77 W-CPF-DV2       PIC 9(01) VALUE ZEROS.
+       77 W-CPF-VALIDO    PIC X(01) VALUE "S".
+      *
+       01 W-EMAIL-USU      PIC X(30) VALUE SPACES.
+       01 W-EMAIL-DOM      PIC X(30) VALUE SPACES.
+       77 W-EMAIL-ARROBA   PIC 9(02) VALUE ZEROS.
+       77 W-EMAIL-PONTO    PIC 9(02) VALUE ZEROS.
+       77 W-EMAIL-VALIDO   PIC X(01) VALUE "S".
+      *
+       01 TABDIAMESX.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 28.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+       01 TABDIAMES REDEFINES TABDIAMESX.
+           03 TBDIAMES        PIC 9(02) OCCURS 12 TIMES.
+       77 W-ANO-RESTO4    PIC 9(02) VALUE ZEROS.
+       77 W-ANO-RESTO100  PIC 9(02) VALUE ZEROS.
+       77 W-ANO-RESTO400  PIC 9(03) VALUE ZEROS.
+       77 W-ANO-QUOC      PIC 9(04) VALUE ZEROS.
+       77 W-BISSEXTO      PIC X(01) VALUE "N".
+      *
+       01 W-DATA-HOJE      PIC 9(08) VALUE ZEROS.
+       01 W-DATA-HOJE-R REDEFINES W-DATA-HOJE.
+           03 W-HOJE-ANO    PIC 9(04).
+           03 W-HOJE-MES    PIC 9(02).
+           03 W-HOJE-DIA    PIC 9(02).
+       77 W-DATA-FUTURA    PIC X(01) VALUE "N".
+       77 W-IDADE          PIC 9(03) VALUE ZEROS.
+       77 W-CONV-VENCIDO   PIC X(01) VALUE "N".
       *
       *-----------------------------------------------------------------
-       SCREEN SECTION.       
+       SCREEN SECTION.
        01  TELAPACI.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01 
@@ -123,8 +251,10 @@
                VALUE  "        SEXO              :".
            05  LINE 07  COLUMN 01 
                VALUE  "        GENERO            :".
-           05  LINE 08  COLUMN 01 
+           05  LINE 08  COLUMN 01
                VALUE  "        DATA DE NASCIMENTO:  /  /".
+           05  LINE 08  COLUMN 39
+               VALUE  "IDADE:".
            05  LINE 09  COLUMN 01 
                VALUE  "        EMAIL             :".
            05  LINE 10  COLUMN 01 
@@ -214,6 +344,9 @@
            05  TDISPCONVENIO
                LINE 11  COLUMN 33  PIC X(15)
                USING DISPCONVENIO.
+           05  TIDADE
+               LINE 08  COLUMN 46  PIC ZZ9
+               USING W-IDADE.
 
        01  TELAGENERO.
            05  LINE 13  COLUMN 50 VALUE  "N-NAO DECLARADO".
@@ -258,20 +391,59 @@
                  NEXT SENTENCE.
       
        R0B.
-           OPEN INPUT CADCEP
-           IF ST-ERRO NOT = "00"  
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  MOVE "**** ARQUIVO CADCEP FOI CRIADO ****" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
               ELSE
-                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADCEP ****" 
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADCEP ****"
                      TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      * 
+      *
+       R0C.
+           OPEN EXTEND CADAUDIT
+           IF ST-AUD NOT = "00"
+              IF ST-AUD = "05" OR ST-AUD = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 OPEN EXTEND CADAUDIT
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADAUDIT ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0CA.
+           OPEN EXTEND CADLOGLGPD
+           IF ST-LOG NOT = "00"
+              IF ST-LOG = "05" OR ST-LOG = "30"
+                 OPEN OUTPUT CADLOGLGPD
+                 CLOSE CADLOGLGPD
+                 OPEN EXTEND CADLOGLGPD
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADLOGLGPD ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+      *    A BASE EXTERNA DE CEP E OPCIONAL: SE NAO FOR ENCONTRADA
+      *    O CADASTRO CONTINUA NORMALMENTE, SOMENTE SEM A INTEGRACAO.
+       R0D.
+           OPEN INPUT CADCEPEXT
+           IF ST-ERRO NOT = "00"
+              MOVE "N" TO W-CEPEXT-OK
+           ELSE
+              MOVE "S" TO W-CEPEXT-OK.
+      *
        R1.
            MOVE SPACES TO NOME SEXO EMAIL COMPLEMENTO GENERO
                    DISPGENERO DISPSEXO
@@ -293,7 +465,12 @@
            IF CPF = ZEROS
                MOVE "*** CPF NAO PODE SER ZEROS ***" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO R1A.           
+               GO TO R1A.
+           PERFORM VAL-CPF THRU VAL-CPF-FIM
+           IF W-CPF-VALIDO = "N"
+               MOVE "*** CPF INVALIDO - DIGITO VERIFICADOR ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1A.
 
        LER-CADPACI.
            READ CADPACI
@@ -302,6 +479,7 @@
                 DISPLAY TELAPACI
                 PERFORM R7A
                 PERFORM R8A
+                PERFORM LGPD-GRAVA THRU LGPD-GRAVA-FIM
                 MOVE "*** PACIENTE JA CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM                
                 GO TO ACE-001
@@ -391,6 +569,10 @@
                MOVE "VALOR MES PRECISA ESTAR ENTRE 1 E 12" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R4A.
+           IF MES NOT = 2 AND DIA > TBDIAMES(MES)
+               MOVE "*** DIA INVALIDO PARA O MES INFORMADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R4.
 
        R4B.
            ACCEPT TANO.
@@ -403,8 +585,22 @@
                MOVE "VALOR ANO NAO PODE SER IGUAL A ZERO" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R4B.
-           
-       R5. 
+           IF MES = 2 AND DIA = 29
+               PERFORM VAL-BISSEXTO THRU VAL-BISSEXTO-FIM
+               IF W-BISSEXTO NOT = "S"
+                   MOVE "*** ANO INFORMADO NAO E BISSEXTO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4B.
+           PERFORM VAL-DATA-FUTURA THRU VAL-DATA-FUTURA-FIM
+           IF W-DATA-FUTURA = "S"
+               MOVE "*** DATA DE NASCIMENTO NAO PODE SER FUTURA ***"
+                                                       TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R4B.
+           PERFORM CALC-IDADE THRU CALC-IDADE-FIM
+           DISPLAY TELAPACI.
+
+       R5.
            ACCEPT TEMAIL.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -415,7 +611,12 @@
                MOVE "EMAIL NAO PODE FICAR EM BRANCO" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R5.
-       R6. 
+           PERFORM VAL-EMAIL THRU VAL-EMAIL-FIM
+           IF W-EMAIL-VALIDO = "N"
+               MOVE "*** EMAIL EM FORMATO INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R5.
+       R6.
            ACCEPT TDDD.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -462,8 +663,15 @@
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM
            ELSE
-               MOVE NOMECONV TO DISPCONVENIO.
-               DISPLAY TELAPACI.
+               MOVE NOMECONV TO DISPCONVENIO
+               IF VALIDADE NOT = ZEROS
+                   PERFORM VAL-CONV-VALIDADE THRU VAL-CONV-VALIDADE-FIM
+                   IF W-CONV-VENCIDO = "S"
+                       MOVE "*** CONVENIO EXPIRADO, VALIDADE VENCIDA **"
+                                                             TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO R7.
+           DISPLAY TELAPACI.
 
        R8.
            ACCEPT TCEP.
@@ -472,24 +680,36 @@
                    GO TO R7.
            IF W-ACT = 02
                    GO TO ROT-FIM.
+       R8A.
+      *    CEP EM BRANCO (ZEROS) E ACEITO PARA PACIENTES CUJO
+      *    ENDERECO NAO POSSUI CEP (ZONA RURAL, EXTERIOR, ETC).
+      *    NESSE CASO NAO HA CONSULTA A CADCEP/CADCEPEXT.
            IF CEP = ZEROS
-               MOVE "CEP NAO PODE FICAR EM BRANCO" TO MENS
+               MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO
+               MOVE "*** CADASTRO SEM CEP - ENDERECO NAO PREENCHIDO ***"
+                                                       TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO R8.
-       R8A.        
+               GO TO R8A-FIM.
            MOVE CEP TO CODIGO.
            READ CADCEP
            IF ST-ERRO NOT = "00"
                IF ST-ERRO = "23"
-                   MOVE "*CEP DIGITADO NAO ENCONTRADO*" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R8
+                   PERFORM BUSCA-CEPEXT THRU BUSCA-CEPEXT-FIM
+                   IF ST-ERRO NOT = "00"
+                      MOVE "*CEP DIGITADO NAO ENCONTRADO*" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R8
+                   END-IF
                ELSE
                   MOVE "ERRO NA LEITURA ARQUIVO CADCEP" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM
+               END-IF
            ELSE
-               DISPLAY TELAPACI.  
+               NEXT SENTENCE
+           END-IF.
+       R8A-FIM.
+           DISPLAY TELAPACI.
 
        R10.
            ACCEPT TNUMERO.
@@ -536,6 +756,9 @@
        INC-WR1.
                 WRITE REGPACI
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO AUD-OPERACAO
+                      MOVE CPF TO AUD-CHAVE
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -587,6 +810,9 @@
        EXC-DL1.
                 DELETE CADPACI RECORD
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   MOVE CPF TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO PACIENTE EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -610,6 +836,9 @@
        ALT-RW1.
                 REWRITE REGPACI
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   MOVE CPF TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -619,9 +848,186 @@
 
 
        ROT-FIM.
-           CLOSE CADPACI CADCONV CADCEP
+           CLOSE CADPACI CADCONV CADCEP CADCEPEXT CADAUDIT CADLOGLGPD
            EXIT PROGRAM.
 
+      *---------[ ROTINA DE INTEGRACAO EXTERNA DE CEP ]----------------
+      *    CONSULTA A BASE EXTERNA DE CEP E, QUANDO ENCONTRADO,
+      *    CADASTRA AUTOMATICAMENTE O CEP NO CADCEP LOCAL PARA QUE
+      *    AS PROXIMAS CONSULTAS NAO PRECISEM MAIS DA INTEGRACAO.
+       BUSCA-CEPEXT.
+           IF W-CEPEXT-OK NOT = "S"
+               MOVE "23" TO ST-ERRO
+               GO TO BUSCA-CEPEXT-FIM.
+           MOVE CEP TO CODIGOEXT
+           READ CADCEPEXT
+           IF ST-ERRO NOT = "00"
+               MOVE "23" TO ST-ERRO
+               GO TO BUSCA-CEPEXT-FIM.
+           MOVE CEP          TO CODIGO
+           MOVE ENDERECOEXT  TO ENDERECO
+           MOVE BAIRROEXT    TO BAIRRO
+           MOVE CIDADEEXT    TO CIDADE
+           MOVE ESTADOEXT    TO ESTADO
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR "02"
+               MOVE "00" TO ST-ERRO
+               MOVE "*** CEP OBTIDO NA BASE EXTERNA E CADASTRADO ***"
+                                                             TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+           ELSE
+               MOVE "23" TO ST-ERRO.
+       BUSCA-CEPEXT-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE GRAVACAO DA TRILHA DE AUDITORIA ]---------
+       AUD-GRAVA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SISTEMA-G FROM TIME
+           MOVE W-AUD-DATA TO AUD-DATA
+           MOVE W-HORA-HHMMSS TO AUD-HORA
+           MOVE "SMP005" TO AUD-PROGRAMA
+           WRITE REGAUDIT FROM LINAUDIT.
+       AUD-GRAVA-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE GRAVACAO DA TRILHA DE ACESSO LGPD ]-------
+       LGPD-GRAVA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SISTEMA-G FROM TIME
+           MOVE W-AUD-DATA TO LOG-DATA
+           MOVE W-HORA-HHMMSS TO LOG-HORA
+           MOVE "SMP005" TO LOG-PROGRAMA
+           MOVE "CONSULTA" TO LOG-OPERACAO
+           MOVE CPF TO LOG-CPF
+           WRITE REGLOGLGPD FROM LINLOGLGPD.
+       LGPD-GRAVA-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE VALIDACAO DO EMAIL ]---------------------
+       VAL-EMAIL.
+           MOVE "S"    TO W-EMAIL-VALIDO
+           MOVE ZEROS  TO W-EMAIL-ARROBA W-EMAIL-PONTO
+           MOVE SPACES TO W-EMAIL-USU W-EMAIL-DOM
+           INSPECT EMAIL TALLYING W-EMAIL-ARROBA FOR ALL "@"
+           IF W-EMAIL-ARROBA NOT = 1
+               MOVE "N" TO W-EMAIL-VALIDO
+               GO TO VAL-EMAIL-FIM.
+           UNSTRING EMAIL DELIMITED BY "@"
+                    INTO W-EMAIL-USU W-EMAIL-DOM.
+           IF W-EMAIL-USU = SPACES OR W-EMAIL-DOM = SPACES
+               MOVE "N" TO W-EMAIL-VALIDO
+               GO TO VAL-EMAIL-FIM.
+           INSPECT W-EMAIL-DOM TALLYING W-EMAIL-PONTO FOR ALL "."
+           IF W-EMAIL-PONTO = 0
+               MOVE "N" TO W-EMAIL-VALIDO
+               GO TO VAL-EMAIL-FIM.
+           IF W-EMAIL-DOM(1:1) = "."
+               MOVE "N" TO W-EMAIL-VALIDO.
+       VAL-EMAIL-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE VALIDACAO DO CPF (MODULO 11) ]---
+       VAL-CPF.
+           MOVE "S"     TO W-CPF-VALIDO
+           MOVE CPF     TO W-CPFCHK
+           MOVE ZEROS   TO W-CPF-SOMA
+           MOVE 10      TO W-CPF-PESO
+           MOVE 1       TO W-CPF-IND
+           PERFORM VAL-CPF-SOMA UNTIL W-CPF-IND > 9
+           DIVIDE W-CPF-SOMA BY 11 GIVING W-CPF-QUOC
+                                   REMAINDER W-CPF-RESTO
+           IF W-CPF-RESTO < 2
+               MOVE 0 TO W-CPF-DV1
+           ELSE
+               COMPUTE W-CPF-DV1 = 11 - W-CPF-RESTO.
+           IF CPF-DIG(10) NOT = W-CPF-DV1
+               MOVE "N" TO W-CPF-VALIDO
+               GO TO VAL-CPF-FIM.
+      *
+           MOVE ZEROS   TO W-CPF-SOMA
+           MOVE 11      TO W-CPF-PESO
+           MOVE 1       TO W-CPF-IND
+           PERFORM VAL-CPF-SOMA UNTIL W-CPF-IND > 10
+           DIVIDE W-CPF-SOMA BY 11 GIVING W-CPF-QUOC
+                                   REMAINDER W-CPF-RESTO
+           IF W-CPF-RESTO < 2
+               MOVE 0 TO W-CPF-DV2
+           ELSE
+               COMPUTE W-CPF-DV2 = 11 - W-CPF-RESTO.
+           IF CPF-DIG(11) NOT = W-CPF-DV2
+               MOVE "N" TO W-CPF-VALIDO.
+       VAL-CPF-FIM.
+           EXIT.
+      *
+       VAL-CPF-SOMA.
+           COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                    (CPF-DIG(W-CPF-IND) * W-CPF-PESO)
+           SUBTRACT 1 FROM W-CPF-PESO
+           ADD 1 TO W-CPF-IND.
+
+      *---------[ ROTINA DE VALIDACAO DE ANO BISSEXTO ]---------------
+       VAL-BISSEXTO.
+           MOVE "N" TO W-BISSEXTO
+           DIVIDE ANO BY 4 GIVING W-ANO-QUOC REMAINDER W-ANO-RESTO4
+           IF W-ANO-RESTO4 = 0
+               MOVE "S" TO W-BISSEXTO
+               DIVIDE ANO BY 100 GIVING W-ANO-QUOC
+                                 REMAINDER W-ANO-RESTO100
+               IF W-ANO-RESTO100 = 0
+                   MOVE "N" TO W-BISSEXTO
+                   DIVIDE ANO BY 400 GIVING W-ANO-QUOC
+                                     REMAINDER W-ANO-RESTO400
+                   IF W-ANO-RESTO400 = 0
+                       MOVE "S" TO W-BISSEXTO.
+       VAL-BISSEXTO-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE VALIDACAO DE DATA FUTURA ]----------------
+       VAL-DATA-FUTURA.
+           MOVE "N" TO W-DATA-FUTURA
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+           IF ANO > W-HOJE-ANO
+               MOVE "S" TO W-DATA-FUTURA
+           ELSE
+               IF ANO = W-HOJE-ANO
+                   IF MES > W-HOJE-MES
+                       MOVE "S" TO W-DATA-FUTURA
+                   ELSE
+                       IF MES = W-HOJE-MES AND DIA > W-HOJE-DIA
+                           MOVE "S" TO W-DATA-FUTURA.
+       VAL-DATA-FUTURA-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE CALCULO DA IDADE ]-------------------------
+       CALC-IDADE.
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+           COMPUTE W-IDADE = W-HOJE-ANO - ANO
+           IF W-HOJE-MES < MES
+               SUBTRACT 1 FROM W-IDADE
+           ELSE
+               IF W-HOJE-MES = MES AND W-HOJE-DIA < DIA
+                   SUBTRACT 1 FROM W-IDADE.
+       CALC-IDADE-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE VALIDACAO DA VALIDADE DO CONVENIO ]--------
+       VAL-CONV-VALIDADE.
+           MOVE "N" TO W-CONV-VENCIDO
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+           IF VALIDADE-ANO < W-HOJE-ANO
+               MOVE "S" TO W-CONV-VENCIDO
+           ELSE
+               IF VALIDADE-ANO = W-HOJE-ANO
+                   IF VALIDADE-MES < W-HOJE-MES
+                       MOVE "S" TO W-CONV-VENCIDO
+                   ELSE
+                       IF VALIDADE-MES = W-HOJE-MES AND
+                                   VALIDADE-DIA < W-HOJE-DIA
+                           MOVE "S" TO W-CONV-VENCIDO.
+       VAL-CONV-VALIDADE-FIM.
+           EXIT.
+
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
            MOVE ZEROS TO W-CONT.

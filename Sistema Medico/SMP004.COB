@@ -16,8 +16,27 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS ENDERECO 
-                       WITH DUPLICATES.     
+                    ALTERNATE RECORD KEY IS ENDERECO
+                       WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                       WITH DUPLICATES.
+
+       SELECT CADCEPEXT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOEXT
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-AUD.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -30,7 +49,41 @@
            03  BAIRRO              PIC X(30).
            03  CIDADE              PIC X(20).
            03  ESTADO              PIC X(02).
-           
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME                PIC X(30).
+           03  SEXO                PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE            PIC 9(11).
+           03  CONVENIO            PIC 9(04).
+           03  CEP                 PIC 9(08).
+           03  ENDERECOPACI        PIC X(30).
+           03  NUMERO              PIC 9(04).
+           03  COMPLEMENTO         PIC X(10).
+
+       FD CADCEPEXT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPEXT.DAT".
+       01  REGCEPEXT.
+           03  CODIGOEXT           PIC 9(08).
+           03  ENDERECOEXT         PIC X(30).
+           03  BAIRROEXT           PIC X(30).
+           03  CIDADEEXT           PIC X(20).
+           03  ESTADOEXT           PIC X(02).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01  REGAUDIT                PIC X(80).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -40,10 +93,28 @@
        77 W-SEL         PIC 9(01) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-CEPEXT-OK   PIC X(01) VALUE "N".
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-AUD        PIC X(02) VALUE "00".
 
        01 IND                  PIC 9(02) VALUE ZEROS.
-      
+
+      *----[ TRILHA DE AUDITORIA ]---------------------------------
+       77 W-AUD-DATA           PIC 9(08) VALUE ZEROS.
+       01 W-HORA-SISTEMA-G.
+           03 W-HORA-HHMMSS    PIC 9(06).
+           03 W-HORA-CENT      PIC 9(02).
+       01 LINAUDIT.
+           03 AUD-DATA         PIC 9999/99/99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-HORA         PIC 99.99.99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-PROGRAMA     PIC X(06).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-OPERACAO     PIC X(11).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-CHAVE        PIC X(20).
+           03 FILLER           PIC X(21) VALUE SPACES.
       *    DISPLAY
        01 DISPESTADO    PIC X(23) VALUE SPACES.
        
@@ -148,7 +219,46 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      * 
+      *
+       R0A.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADPACI FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADPACI ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN EXTEND CADAUDIT
+           IF ST-AUD NOT = "00"
+              IF ST-AUD = "05" OR ST-AUD = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 OPEN EXTEND CADAUDIT
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADAUDIT ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+      *    A BASE EXTERNA DE CEP E OPCIONAL: SE NAO FOR ENCONTRADA
+      *    O CADASTRO CONTINUA NORMALMENTE, SOMENTE SEM A INTEGRACAO.
+       R0C.
+           OPEN INPUT CADCEPEXT
+           IF ST-ERRO NOT = "00"
+              MOVE "N" TO W-CEPEXT-OK
+           ELSE
+              MOVE "S" TO W-CEPEXT-OK.
+      *
        R1.
            MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO
            MOVE SPACES TO DISPESTADO
@@ -179,7 +289,7 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM
            ELSE
-                NEXT SENTENCE.
+                PERFORM BUSCA-CEPEXT THRU BUSCA-CEPEXT-FIM.
        R1B.
            ACCEPT TENDERECO.
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -258,6 +368,9 @@
        INC-WR1.
                 WRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO AUD-OPERACAO
+                      MOVE CODIGO TO AUD-CHAVE
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -294,6 +407,21 @@
                    IF W-OPCAO = "A" OR W-OPCAO = "a"
                       MOVE 1 TO W-SEL
                       GO TO R1B.
+      *
+       EXC-VERIF.
+                MOVE ZEROS TO CPF
+                START CADPACI KEY IS NOT LESS CPF
+                    INVALID KEY
+                        GO TO EXC-OPC.
+       EXC-VERIF1.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO EXC-OPC.
+                IF CEP = CODIGO
+                   MOVE "*** CEP EM USO, EXCLUSAO PROIBIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO EXC-VERIF1.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -309,6 +437,9 @@
        EXC-DL1.
                 DELETE CADCEP RECORD
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   MOVE CODIGO TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO CEP EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -332,6 +463,9 @@
        ALT-RW1.
                 REWRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   MOVE CODIGO TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -342,8 +476,43 @@
 
        ROT-FIM.
            CLOSE CADCEP
+           CLOSE CADPACI
+           CLOSE CADCEPEXT
+           CLOSE CADAUDIT
            EXIT PROGRAM.
 
+      *---------[ ROTINA DE INTEGRACAO EXTERNA DE CEP ]----------------
+      *    CONSULTA A BASE EXTERNA DE CEP (RECEBIDA DE FORNECEDOR
+      *    EXTERNO) E PRE-PREENCHE OS CAMPOS DE ENDERECO QUANDO O
+      *    CODIGO DIGITADO AINDA NAO CONSTA NO CADCEP LOCAL.
+       BUSCA-CEPEXT.
+           IF W-CEPEXT-OK NOT = "S"
+               GO TO BUSCA-CEPEXT-FIM.
+           MOVE CODIGO TO CODIGOEXT
+           READ CADCEPEXT
+           IF ST-ERRO = "00"
+               MOVE ENDERECOEXT TO ENDERECO
+               MOVE BAIRROEXT   TO BAIRRO
+               MOVE CIDADEEXT   TO CIDADE
+               MOVE ESTADOEXT   TO ESTADO
+               DISPLAY TELACEP
+               MOVE "*** ENDERECO PREENCHIDO VIA BASE EXTERNA ***"
+                                                             TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       BUSCA-CEPEXT-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE GRAVACAO DA TRILHA DE AUDITORIA ]---------
+       AUD-GRAVA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SISTEMA-G FROM TIME
+           MOVE W-AUD-DATA TO AUD-DATA
+           MOVE W-HORA-HHMMSS TO AUD-HORA
+           MOVE "SMP004" TO AUD-PROGRAMA
+           WRITE REGAUDIT FROM LINAUDIT.
+       AUD-GRAVA-FIM.
+           EXIT.
+
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
            MOVE ZEROS TO W-CONT.

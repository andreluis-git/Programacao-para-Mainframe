@@ -16,8 +16,27 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CRM
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME 
-                       WITH DUPLICATES.     
+                    ALTERNATE RECORD KEY IS NOME
+                       WITH DUPLICATES.
+
+       SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                       WITH DUPLICATES.
+
+       SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-AUD.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -29,12 +48,45 @@
            03  NOME                PIC X(30).
            03  ESPECIALIDADE       PIC 9(02).
            03  SEXO                PIC X(01).
-           03  DATANASCIMENTO.      
+           03  DATANASCIMENTO.
                05  DIA             PIC 9(02).
                05  MES             PIC 9(02).
                05  ANO             PIC 9(04).
            03  EMAIL               PIC X(30).
            03  TELEFONE            PIC 9(09).
+           03  UNIDADE             PIC 9(02).
+
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE      PIC 9(11).
+               05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
+           03 CODMEDICO            PIC 9(06).
+           03 CODCONVENIO          PIC 9(04).
+           03 CODCID               PIC 9(04).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 FILLER               PIC 9(06)V99.
+           03 FILLER               PIC X(01).
+           03 FILLER               PIC X(01).
+           03 FILLER               PIC X(01).
+           03 FILLER               PIC 9(04).
+           03 FILLER               PIC 9(02).
+
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01  REGESP.
+           03  CODIGO              PIC 9(02).
+           03  DENOMINACAO         PIC X(15).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01  REGAUDIT                PIC X(80).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -45,27 +97,74 @@
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-AUD        PIC X(02) VALUE "00".
 
        01 IND                  PIC 9(01) VALUE ZEROS.
+
+      *----[ TRILHA DE AUDITORIA ]---------------------------------
+       77 W-AUD-DATA           PIC 9(08) VALUE ZEROS.
+       01 W-HORA-SISTEMA-G.
+           03 W-HORA-HHMMSS    PIC 9(06).
+           03 W-HORA-CENT      PIC 9(02).
+       01 LINAUDIT.
+           03 AUD-DATA         PIC 9999/99/99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-HORA         PIC 99.99.99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-PROGRAMA     PIC X(06).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-OPERACAO     PIC X(11).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-CHAVE        PIC X(20).
+           03 FILLER           PIC X(21) VALUE SPACES.
       
       *    DISPLAY
        01 DISPESPECIALIDADE    PIC X(15) VALUE SPACES.
-       
-      *    CARREGA O VETOR  TABESPECIALIDADE
-       01  TABESPECIALIDADEX.
-           03 FILLER  PIC X(15)   VALUE "CLINICA MEDICA".
-           03 FILLER  PIC X(15)   VALUE "UROLOGIA".
-           03 FILLER  PIC X(15)   VALUE "GINICOLOGISTA".
-           03 FILLER  PIC X(15)   VALUE "PEDIATRIA".
-           03 FILLER  PIC X(15)   VALUE "CARDIOLOGISTA".
-           03 FILLER  PIC X(15)   VALUE "FISIOTERAPIA".
-           03 FILLER  PIC X(15)   VALUE "ANESTESISTA".
-           03 FILLER  PIC X(15)   VALUE "OFTALMOLOGIA".
-       01  TABESPECIALIDADE REDEFINES TABESPECIALIDADEX.
-           03  TBESPECIALIDADE         PIC X(15) OCCURS 8 TIMES.
+       01 DISPUNIDADE          PIC X(20) VALUE SPACES.
+      *
+       01 W-EMAIL-USU      PIC X(30) VALUE SPACES.
+       01 W-EMAIL-DOM      PIC X(30) VALUE SPACES.
+       77 W-EMAIL-ARROBA   PIC 9(02) VALUE ZEROS.
+       77 W-EMAIL-PONTO    PIC 9(02) VALUE ZEROS.
+       77 W-EMAIL-VALIDO   PIC X(01) VALUE "S".
+      *
+       01 W-CRMCHK        PIC 9(06) VALUE ZEROS.
+       01 W-CRMCHK-R  REDEFINES W-CRMCHK.
+           03 CRM-DIG     PIC 9(01) OCCURS 6 TIMES.
+       77 W-CRM-IND       PIC 9(01) VALUE ZEROS.
+       77 W-CRM-VALIDO    PIC X(01) VALUE "S".
+       77 W-CRM-IGUAL     PIC X(01) VALUE "S".
+      *
+       01 TABDIAMESX.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 28.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+       01 TABDIAMES REDEFINES TABDIAMESX.
+           03 TBDIAMES        PIC 9(02) OCCURS 12 TIMES.
+       77 W-ANO-RESTO4    PIC 9(02) VALUE ZEROS.
+       77 W-ANO-RESTO100  PIC 9(02) VALUE ZEROS.
+       77 W-ANO-RESTO400  PIC 9(03) VALUE ZEROS.
+       77 W-ANO-QUOC      PIC 9(04) VALUE ZEROS.
+       77 W-BISSEXTO      PIC X(01) VALUE "N".
+      *
+       01 W-DATA-HOJE      PIC 9(08) VALUE ZEROS.
+       01 W-DATA-HOJE-R REDEFINES W-DATA-HOJE.
+           03 W-HOJE-ANO    PIC 9(04).
+           03 W-HOJE-MES    PIC 9(02).
+           03 W-HOJE-DIA    PIC 9(02).
+       77 W-DATA-FUTURA    PIC X(01) VALUE "N".
       *
       *-----------------------------------------------------------------
-       SCREEN SECTION.       
+       SCREEN SECTION.
        01  SMT001.
            05  BLANK SCREEN.
            05  LINE 04  COLUMN 01 
@@ -82,9 +181,11 @@
                VALUE  "        DATA DE NASCIMENTO:  /  /".
            05  LINE 18  COLUMN 01 
                VALUE  "        EMAIL             :".
-           05  LINE 20  COLUMN 01 
+           05  LINE 20  COLUMN 01
                VALUE  "        TELEFONE          :".
-           05  LINE 22  COLUMN 01 
+           05  LINE 21  COLUMN 01
+               VALUE  "        UNIDADE           :".
+           05  LINE 22  COLUMN 01
                VALUE  " F1 => RETORNA AO MENU".
            05  LINE 23  COLUMN 01 
                VALUE  " MENSAGEM:".
@@ -124,23 +225,20 @@
                LINE 20  COLUMN 28  PIC 9(09)
                USING  TELEFONE
                HIGHLIGHT.
+           05  TUNIDADE
+               LINE 21  COLUMN 28  PIC 9(02)
+               USING  UNIDADE
+               HIGHLIGHT.
 
       * DISPLAY ESPECIALISTA
            05  TDISPESPECIALIDADE
                LINE 12  COLUMN 33  PIC X(15)
                USING DISPESPECIALIDADE.
+      * DISPLAY UNIDADE
+           05  TDISPUNIDADE
+               LINE 21  COLUMN 31  PIC X(20)
+               USING DISPUNIDADE.
 
-           
-       01  TELAESPECIALIDADE.
-           05  LINE 14  COLUMN 62 VALUE  "1 - CLINICA MEDICA".
-           05  LINE 15  COLUMN 62 VALUE  "2 - UROLOGIA".
-           05  LINE 16  COLUMN 62 VALUE  "3 - GINICOLOGISTA".
-           05  LINE 17  COLUMN 62 VALUE  "4 - PEDIATRIA".
-           05  LINE 18  COLUMN 62 VALUE  "5 - CARDIOLOGISTA".
-           05  LINE 19  COLUMN 62 VALUE  "6 - FISIOTERAPIA".
-           05  LINE 20  COLUMN 62 VALUE  "7 - ANESTESISTA".
-           05  LINE 21  COLUMN 62 VALUE  "8 - OFTALMOLOGIA".
-              
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -160,12 +258,57 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      * 
+      *
+       R0A.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADCONS FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADCONS ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN INPUT CADESP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADESP FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADESP ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0C.
+           OPEN EXTEND CADAUDIT
+           IF ST-AUD NOT = "00"
+              IF ST-AUD = "05" OR ST-AUD = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 OPEN EXTEND CADAUDIT
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADAUDIT ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
        R1.
            MOVE SPACES TO NOME SEXO EMAIL
-           MOVE SPACES TO DISPESPECIALIDADE
-           MOVE ZEROS TO CRM ESPECIALIDADE DIA MES ANO 
-                   TELEFONE W-SEL
+           MOVE SPACES TO DISPESPECIALIDADE DISPUNIDADE
+           MOVE ZEROS TO CRM ESPECIALIDADE DIA MES ANO
+                   TELEFONE UNIDADE W-SEL
            DISPLAY SMT001.
        R1A.
            ACCEPT TCRM.
@@ -177,7 +320,17 @@
            IF CRM = ZEROS
                MOVE "*** CRM NAO PODE SER ZEROS ***" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO R1A.           
+               GO TO R1A.
+           IF CRM < 1000
+               MOVE "*** CRM PRECISA TER NO MINIMO 4 DIGITOS ***"
+                                                       TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1A.
+           PERFORM VAL-CRM THRU VAL-CRM-FIM
+           IF W-CRM-VALIDO = "N"
+               MOVE "*** CRM EM FORMATO INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1A.
 
        LER-CADMED.
            READ CADMED
@@ -207,18 +360,20 @@
                
            
        R2.
-           DISPLAY TELAESPECIALIDADE
            ACCEPT TESPECIALIDADE.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R1C.
            IF W-ACT = 02
-                   GO TO ROT-FIM.                   
-           IF ESPECIALIDADE > 8 OR ESPECIALIDADE < 1
-               MOVE "**** DIGITE APENAS DE 1 A 9 ****" TO MENS
+                   GO TO ROT-FIM.
+           MOVE ESPECIALIDADE TO CODIGO
+           READ CADESP
+           IF ST-ERRO NOT = "00"
+               MOVE "*** ESPECIALIDADE INVALIDA, NAO CADASTRADA ***"
+                   TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R2.
-           MOVE TBESPECIALIDADE(ESPECIALIDADE) TO DISPESPECIALIDADE
+           MOVE DENOMINACAO TO DISPESPECIALIDADE
            DISPLAY SMT001.
        R3.
            ACCEPT TSEXO.
@@ -263,6 +418,10 @@
                MOVE "VALOR MES PRECISA ESTAR ENTRE 1 E 12" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R4A.
+           IF MES NOT = 2 AND DIA > TBDIAMES(MES)
+               MOVE "*** DIA INVALIDO PARA O MES INFORMADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R4.
        R4B.
            ACCEPT TANO.
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -274,8 +433,20 @@
                MOVE "VALOR ANO NAO PODE SER IGUAL A ZERO" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R4B.
-           
-       R5. 
+           IF MES = 2 AND DIA = 29
+               PERFORM VAL-BISSEXTO THRU VAL-BISSEXTO-FIM
+               IF W-BISSEXTO NOT = "S"
+                   MOVE "*** ANO INFORMADO NAO E BISSEXTO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4B.
+           PERFORM VAL-DATA-FUTURA THRU VAL-DATA-FUTURA-FIM
+           IF W-DATA-FUTURA = "S"
+               MOVE "*** DATA DE NASCIMENTO NAO PODE SER FUTURA ***"
+                                                       TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R4B.
+
+       R5.
            ACCEPT TEMAIL.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -286,8 +457,13 @@
                MOVE "EMAIL NAO PODE FICAR EM BRANCO" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R5.
+           PERFORM VAL-EMAIL THRU VAL-EMAIL-FIM
+           IF W-EMAIL-VALIDO = "N"
+               MOVE "*** EMAIL EM FORMATO INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R5.
 
-       R6. 
+       R6.
            ACCEPT TTELEFONE.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -297,18 +473,32 @@
            IF TELEFONE = ZEROS
                MOVE "TELEFONE NAO PODE FICAR EM BRANCO" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO R6.            
-                  
+               GO TO R6.
+
+       R7.
+           ACCEPT TUNIDADE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           PERFORM DISP-UNIDADE THRU DISP-UNIDADE-FIM
+           IF DISPUNIDADE = SPACES
+               MOVE "*** UNIDADE INVALIDA ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R7.
+           DISPLAY SMT001.
+
       * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
-                GO TO ALT-OPC.             
+           IF W-SEL = 1
+                GO TO ALT-OPC.
 
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R6.
+                IF W-ACT = 01 GO TO R7.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -320,6 +510,9 @@
        INC-WR1.
                 WRITE REGMED
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO AUD-OPERACAO
+                      MOVE CRM TO AUD-CHAVE
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -356,6 +549,22 @@
                    IF W-OPCAO = "A" OR W-OPCAO = "a"
                       MOVE 1 TO W-SEL
                       GO TO R1C.
+      *
+       EXC-VERIF.
+                MOVE ZEROS TO KEYPRINCIPAL
+                START CADCONS KEY IS NOT LESS KEYPRINCIPAL
+                    INVALID KEY
+                        GO TO EXC-OPC.
+       EXC-VERIF1.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO EXC-OPC.
+                IF CODMEDICO = CRM
+                   MOVE "*** MEDICO C/ CONSULTAS, EXCLUSAO PROIBIDA ***"
+                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO EXC-VERIF1.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -371,6 +580,9 @@
        EXC-DL1.
                 DELETE CADMED RECORD
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   MOVE CRM TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO MEDICO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -394,6 +606,9 @@
        ALT-RW1.
                 REWRITE REGMED
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   MOVE CRM TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -404,8 +619,115 @@
 
        ROT-FIM.
            CLOSE CADMED
+           CLOSE CADCONS
+           CLOSE CADESP
+           CLOSE CADAUDIT
            EXIT PROGRAM.
 
+      *---------[ ROTINA DE VALIDACAO DO CRM ]---------------------
+       VAL-CRM.
+           MOVE "S"  TO W-CRM-VALIDO
+           MOVE "S"  TO W-CRM-IGUAL
+           MOVE CRM  TO W-CRMCHK
+           MOVE 2    TO W-CRM-IND
+           PERFORM VAL-CRM-CHK UNTIL W-CRM-IND > 6
+           IF W-CRM-IGUAL = "S"
+               MOVE "N" TO W-CRM-VALIDO.
+       VAL-CRM-FIM.
+           EXIT.
+      *
+       VAL-CRM-CHK.
+           IF CRM-DIG(W-CRM-IND) NOT = CRM-DIG(1)
+               MOVE "N" TO W-CRM-IGUAL.
+           ADD 1 TO W-CRM-IND.
+
+      *---------[ ROTINA DE VALIDACAO DO EMAIL ]---------------------
+       VAL-EMAIL.
+           MOVE "S"    TO W-EMAIL-VALIDO
+           MOVE ZEROS  TO W-EMAIL-ARROBA W-EMAIL-PONTO
+           MOVE SPACES TO W-EMAIL-USU W-EMAIL-DOM
+           INSPECT EMAIL TALLYING W-EMAIL-ARROBA FOR ALL "@"
+           IF W-EMAIL-ARROBA NOT = 1
+               MOVE "N" TO W-EMAIL-VALIDO
+               GO TO VAL-EMAIL-FIM.
+           UNSTRING EMAIL DELIMITED BY "@"
+                    INTO W-EMAIL-USU W-EMAIL-DOM.
+           IF W-EMAIL-USU = SPACES OR W-EMAIL-DOM = SPACES
+               MOVE "N" TO W-EMAIL-VALIDO
+               GO TO VAL-EMAIL-FIM.
+           INSPECT W-EMAIL-DOM TALLYING W-EMAIL-PONTO FOR ALL "."
+           IF W-EMAIL-PONTO = 0
+               MOVE "N" TO W-EMAIL-VALIDO
+               GO TO VAL-EMAIL-FIM.
+           IF W-EMAIL-DOM(1:1) = "."
+               MOVE "N" TO W-EMAIL-VALIDO.
+       VAL-EMAIL-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE VALIDACAO DE ANO BISSEXTO ]---------------
+       VAL-BISSEXTO.
+           MOVE "N" TO W-BISSEXTO
+           DIVIDE ANO BY 4 GIVING W-ANO-QUOC REMAINDER W-ANO-RESTO4
+           IF W-ANO-RESTO4 = 0
+               MOVE "S" TO W-BISSEXTO
+               DIVIDE ANO BY 100 GIVING W-ANO-QUOC
+                                 REMAINDER W-ANO-RESTO100
+               IF W-ANO-RESTO100 = 0
+                   MOVE "N" TO W-BISSEXTO
+                   DIVIDE ANO BY 400 GIVING W-ANO-QUOC
+                                     REMAINDER W-ANO-RESTO400
+                   IF W-ANO-RESTO400 = 0
+                       MOVE "S" TO W-BISSEXTO.
+       VAL-BISSEXTO-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE VALIDACAO DE DATA FUTURA ]----------------
+       VAL-DATA-FUTURA.
+           MOVE "N" TO W-DATA-FUTURA
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+           IF ANO > W-HOJE-ANO
+               MOVE "S" TO W-DATA-FUTURA
+           ELSE
+               IF ANO = W-HOJE-ANO
+                   IF MES > W-HOJE-MES
+                       MOVE "S" TO W-DATA-FUTURA
+                   ELSE
+                       IF MES = W-HOJE-MES AND DIA > W-HOJE-DIA
+                           MOVE "S" TO W-DATA-FUTURA.
+       VAL-DATA-FUTURA-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE DESCRICAO DA UNIDADE ]---------------------
+       DISP-UNIDADE.
+           MOVE SPACES TO DISPUNIDADE
+           IF UNIDADE = 01
+               MOVE "MATRIZ"             TO DISPUNIDADE
+           ELSE
+               IF UNIDADE = 02
+                   MOVE "FILIAL NORTE"   TO DISPUNIDADE
+               ELSE
+                   IF UNIDADE = 03
+                       MOVE "FILIAL SUL"     TO DISPUNIDADE
+                   ELSE
+                       IF UNIDADE = 04
+                           MOVE "FILIAL LESTE"   TO DISPUNIDADE
+                       ELSE
+                           IF UNIDADE = 05
+                               MOVE "FILIAL OESTE"  TO DISPUNIDADE.
+       DISP-UNIDADE-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE GRAVACAO DA TRILHA DE AUDITORIA ]---------
+       AUD-GRAVA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SISTEMA-G FROM TIME
+           MOVE W-AUD-DATA TO AUD-DATA
+           MOVE W-HORA-HHMMSS TO AUD-HORA
+           MOVE "SMP001" TO AUD-PROGRAMA
+           WRITE REGAUDIT FROM LINAUDIT.
+       AUD-GRAVA-FIM.
+           EXIT.
+
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
            MOVE ZEROS TO W-CONT.

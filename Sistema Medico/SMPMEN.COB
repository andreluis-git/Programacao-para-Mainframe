@@ -8,17 +8,40 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADUSU ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS USUARIO
+                        FILE STATUS  IS ST-USU.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD CADUSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUSU.DAT".
+       01 REGUSU.
+           03 USUARIO      PIC X(10).
+           03 SENHA        PIC X(10).
+           03 NIVEL        PIC 9(01).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-CONT       PIC 9(04) VALUE ZEROS.
        01 W-OPCAO      PIC 9(02) VALUE ZEROS.
        01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-USU       PIC X(02) VALUE "00".
        01 MENS         PIC X(50) VALUE SPACES.
        01 LIMPA        PIC X(50) VALUE SPACES.
        01 W-PROGR      PIC X(06) VALUE SPACES.
+       01 W-PAGINA     PIC 9(01) VALUE 1.
+
+      *-----------[ LOGIN / NIVEL DE ACESSO ]--------------------
+       01 W-USUARIO    PIC X(10) VALUE SPACES.
+       01 W-SENHA      PIC X(10) VALUE SPACES.
+       01 W-NIVEL      PIC 9(01) VALUE ZEROS.
+       01 W-TENTATIVA  PIC 9(01) VALUE ZEROS.
 
       *-----------------------------------------------------------------
        01 TAB-PROGR-R.
@@ -37,14 +60,33 @@
            03 FILLER PIC X(06) VALUE "SMP013".
            03 FILLER PIC X(06) VALUE "SMP014".
            03 FILLER PIC X(06) VALUE "SMP015".
-           03 FILLER PIC X(06) VALUE "      ".
-           03 FILLER PIC X(06) VALUE "      ".
-           03 FILLER PIC X(06) VALUE "      ".
-           03 FILLER PIC X(06) VALUE "      ".
-           03 FILLER PIC X(06) VALUE "      ".
+           03 FILLER PIC X(06) VALUE "SMP033".
+           03 FILLER PIC X(06) VALUE "SMP034".
+           03 FILLER PIC X(06) VALUE "SMP016".
+           03 FILLER PIC X(06) VALUE "SMP017".
+           03 FILLER PIC X(06) VALUE "SMP018".
+           03 FILLER PIC X(06) VALUE "SMP019".
+           03 FILLER PIC X(06) VALUE "SMP020".
+           03 FILLER PIC X(06) VALUE "SMP021".
+           03 FILLER PIC X(06) VALUE "SMP035".
+           03 FILLER PIC X(06) VALUE "SMP022".
+           03 FILLER PIC X(06) VALUE "SMP023".
+           03 FILLER PIC X(06) VALUE "SMP024".
+           03 FILLER PIC X(06) VALUE "SMP025".
+           03 FILLER PIC X(06) VALUE "SMP026".
+           03 FILLER PIC X(06) VALUE SPACES.
+           03 FILLER PIC X(06) VALUE "SMP027".
+           03 FILLER PIC X(06) VALUE "SMP028".
+           03 FILLER PIC X(06) VALUE "SMP036".
+           03 FILLER PIC X(06) VALUE "SMP038".
+           03 FILLER PIC X(06) VALUE "SMP029".
+           03 FILLER PIC X(06) VALUE "SMP030".
+           03 FILLER PIC X(06) VALUE "SMP031".
+           03 FILLER PIC X(06) VALUE "SMP032".
+           03 FILLER PIC X(06) VALUE "SMP037".
       *
        01 TAB-PROGR   REDEFINES TAB-PROGR-R.
-          03 TAB-PROG  PIC X(06) OCCURS 20 TIMES.
+          03 TAB-PROG  PIC X(06) OCCURS 39 TIMES.
       **********************
       *
       ******************
@@ -52,6 +94,28 @@
       ******************
       *
        SCREEN SECTION.
+       01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                             SISTEMA DE".
+           05  LINE 02  COLUMN 41
+               VALUE  "CONSULTAS".
+           05  LINE 10  COLUMN 20
+               VALUE  "USUARIO :".
+           05  LINE 12  COLUMN 20
+               VALUE  "SENHA   :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-USUARIO
+               LINE 10  COLUMN 30  PIC X(10)
+               USING  W-USUARIO
+               HIGHLIGHT.
+           05  T-SENHA
+               LINE 12  COLUMN 30  PIC X(10)
+               USING  W-SENHA
+               SECURE
+               HIGHLIGHT.
+
        01  SMTMEN.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01 
@@ -114,38 +178,273 @@
                VALUE  "                14 - RELATORIO".
            05  LINE 18  COLUMN 31 
                VALUE  "DE CEP P/ IMPRESSAO".
-           05  LINE 19  COLUMN 01 
+           05  LINE 19  COLUMN 01
                VALUE  "                15 - RELATORIO".
-           05  LINE 19  COLUMN 31 
+           05  LINE 19  COLUMN 31
                VALUE  "DE MEDICO P/ IMPRESSAO".
-           05  LINE 21  COLUMN 01 
+           05  LINE 20  COLUMN 01
+               VALUE  "                98 - PROXIMA PAGINA".
+           05  LINE 21  COLUMN 01
                VALUE  "                             OPCAO :".
-           05  LINE 21  COLUMN 41 
+           05  LINE 21  COLUMN 41
                VALUE  " ( 00 - ENCERRA )".
-           05  LINE 23  COLUMN 01 
+           05  LINE 23  COLUMN 01
                VALUE  " MENSAGEM :".
            05  T-OPCAO
                LINE 21  COLUMN 38  PIC 9(02)
                USING  W-OPCAO
                HIGHLIGHT.
+
+       01  SMTMEN2.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                             SISTEMA DE".
+           05  LINE 02  COLUMN 41
+               VALUE  "CONSULTAS".
+           05  LINE 05  COLUMN 01
+               VALUE  "                16 - CADASTRO D".
+           05  LINE 05  COLUMN 32
+               VALUE  "E ESPECIALIDADES".
+           05  LINE 06  COLUMN 01
+               VALUE  "                17 - CADASTRO D".
+           05  LINE 06  COLUMN 32
+               VALUE  "E PLANOS DE CONVENIO".
+           05  LINE 07  COLUMN 01
+               VALUE  "                18 - RELATORIO".
+           05  LINE 07  COLUMN 31
+               VALUE  "DE AGENDA DO DIA".
+           05  LINE 08  COLUMN 01
+               VALUE  "                19 - RELATORIO".
+           05  LINE 08  COLUMN 31
+               VALUE  "DE CONSULTAS POR PERIODO/CONVENIO".
+           05  LINE 09  COLUMN 01
+               VALUE  "                20 - RELATORIO".
+           05  LINE 09  COLUMN 31
+               VALUE  "DE PACIENTES POR CONVENIO".
+           05  LINE 10  COLUMN 01
+               VALUE  "                21 - RELATORIO".
+           05  LINE 10  COLUMN 31
+               VALUE  "DE MEDICOS POR ESPECIALIDADE".
+           05  LINE 11  COLUMN 01
+               VALUE  "                22 - ANIVERSARIA".
+           05  LINE 11  COLUMN 33
+               VALUE  "NTES - PACIENTES".
+           05  LINE 12  COLUMN 01
+               VALUE  "                23 - ANIVERSARIA".
+           05  LINE 12  COLUMN 33
+               VALUE  "NTES - MEDICOS".
+           05  LINE 13  COLUMN 01
+               VALUE  "                24 - CONVENIOS A".
+           05  LINE 13  COLUMN 33
+               VALUE  "CEITOS POR MEDICO".
+           05  LINE 14  COLUMN 01
+               VALUE  "                25 - CHECK-IN DE".
+           05  LINE 14  COLUMN 33
+               VALUE  "PRESENCA DO PACIENTE".
+           05  LINE 15  COLUMN 01
+               VALUE  "                26 - BACKUP NOTU".
+           05  LINE 15  COLUMN 33
+               VALUE  "RNO UNIFICADO".
+           05  LINE 16  COLUMN 01
+               VALUE  "                27 - CONSULTA D".
+           05  LINE 16  COLUMN 32
+               VALUE  "E PACIENTES".
+           05  LINE 17  COLUMN 01
+               VALUE  "                28 - CONSULTA D".
+           05  LINE 17  COLUMN 32
+               VALUE  "E CONVENIOS".
+           05  LINE 18  COLUMN 01
+               VALUE  "                29 - CONSULTA D".
+           05  LINE 18  COLUMN 32
+               VALUE  "E CID".
+           05  LINE 19  COLUMN 01
+               VALUE  "                31 - HISTORICO".
+           05  LINE 19  COLUMN 31
+               VALUE  "DE CONSULTAS DO PACIENTE".
+           05  LINE 20  COLUMN 01
+               VALUE  "                32 - DASHBOARD".
+           05  LINE 20  COLUMN 31
+               VALUE  "ESTATISTICO DE CONSULTAS".
+           05  LINE 21  COLUMN 01
+               VALUE  "                98 - PROXIMA PA".
+           05  LINE 21  COLUMN 32
+               VALUE  "GINA".
+           05  LINE 21  COLUMN 41
+               VALUE  "         99 - PAGINA ANTERIOR".
+           05  LINE 22  COLUMN 01
+               VALUE  "                             OPCAO :".
+           05  LINE 22  COLUMN 41
+               VALUE  " ( 00 - ENCERRA )".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-OPCAO2
+               LINE 22  COLUMN 38  PIC 9(02)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+       01  SMTMEN3.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                             SISTEMA DE".
+           05  LINE 02  COLUMN 41
+               VALUE  "CONSULTAS".
+           05  LINE 05  COLUMN 01
+               VALUE  "                33 - CADASTRO D".
+           05  LINE 05  COLUMN 32
+               VALUE  "E LISTA DE ESPERA".
+           05  LINE 06  COLUMN 01
+               VALUE  "                34 - FILA DE NO".
+           05  LINE 06  COLUMN 33
+               VALUE  "TIFICACOES".
+           05  LINE 07  COLUMN 01
+               VALUE  "                35 - EXPORTACAO".
+           05  LINE 07  COLUMN 33
+               VALUE  "TISS POR PERIODO".
+           05  LINE 08  COLUMN 01
+               VALUE  "                36 - DETECCAO D".
+           05  LINE 08  COLUMN 33
+               VALUE  "E NOMES SEMELHANTES".
+           05  LINE 09  COLUMN 01
+               VALUE  "                37 - ARQUIVAMEN".
+           05  LINE 09  COLUMN 33
+               VALUE  "TO DE CONSULTAS ANTIGAS".
+           05  LINE 10  COLUMN 01
+               VALUE  "                38 - REAGENDAME".
+           05  LINE 10  COLUMN 33
+               VALUE  "NTO DE CONSULTA".
+           05  LINE 11  COLUMN 01
+               VALUE  "                39 - TRILHA DE".
+           05  LINE 11  COLUMN 32
+               VALUE  " ACESSO A DADOS (LGPD)".
+           05  LINE 12  COLUMN 01
+               VALUE  "                99 - PAGINA ANT".
+           05  LINE 12  COLUMN 32
+               VALUE  "ERIOR".
+           05  LINE 13  COLUMN 01
+               VALUE  "                             OPCAO :".
+           05  LINE 13  COLUMN 41
+               VALUE  " ( 00 - ENCERRA )".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-OPCAO3
+               LINE 13  COLUMN 38  PIC 9(02)
+               USING  W-OPCAO
+               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM R0 THRU R0-FIM.
+           GO TO LOGIN.
+
+      **********************************
+      * ROTINA DE ABERTURA DO CADUSU   *
+      **********************************
+      *
+       R0.
+           OPEN I-O CADUSU
+           IF ST-USU NOT = "00"
+              IF ST-USU = "30"
+                 OPEN OUTPUT CADUSU
+                 CLOSE CADUSU
+                 OPEN I-O CADUSU
+                 MOVE "ADMIN"    TO USUARIO
+                 MOVE "ADMIN"    TO SENHA
+                 MOVE 1          TO NIVEL
+                 WRITE REGUSU
+                 CLOSE CADUSU
+                 OPEN I-O CADUSU
+              ELSE
+                 DISPLAY (01, 01) ERASE
+                 DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO CADUSU ***"
+                 STOP RUN
+           ELSE
+                 NEXT SENTENCE.
+       R0-FIM.
+           EXIT.
+
+      **********************************
+      * ROTINA DE LOGIN                *
+      **********************************
+      *
+       LOGIN.
+           MOVE SPACES TO W-USUARIO W-SENHA
+           MOVE ZEROS  TO W-NIVEL
+           DISPLAY TELALOGIN.
+       LOGIN1.
+           ACCEPT T-USUARIO.
+           ACCEPT T-SENHA.
+           MOVE W-USUARIO TO USUARIO
+           READ CADUSU
+              INVALID KEY
+                 MOVE "*** USUARIO OU SENHA INVALIDOS ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 PERFORM LOGIN-FALHA THRU LOGIN-FALHA-FIM
+                 GO TO LOGIN
+           END-READ.
+           IF SENHA NOT = W-SENHA
+                 MOVE "*** USUARIO OU SENHA INVALIDOS ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 PERFORM LOGIN-FALHA THRU LOGIN-FALHA-FIM
+                 GO TO LOGIN.
+           MOVE NIVEL TO W-NIVEL
+           MOVE ZEROS TO W-TENTATIVA
+           GO TO NIVEL1.
+       LOGIN-FALHA.
+           ADD 1 TO W-TENTATIVA
+           IF W-TENTATIVA > 2
+                 DISPLAY (01, 01) ERASE
+                 DISPLAY "*** NUMERO DE TENTATIVAS EXCEDIDO ***"
+                 CLOSE CADUSU
+                 STOP RUN.
+       LOGIN-FALHA-FIM.
+           EXIT.
 
       ****************************
       * ROTINA DE SELECAO NIVEL1 *
       ****************************
       *
        NIVEL1.
+           MOVE 1 TO W-PAGINA
            DISPLAY SMTMEN.
-           
            ACCEPT T-OPCAO.
+           GO TO VALIDA-OPCAO.
+
+       NIVEL2.
+           MOVE 2 TO W-PAGINA
+           DISPLAY SMTMEN2.
+           ACCEPT T-OPCAO2.
+           GO TO VALIDA-OPCAO.
+
+       NIVEL3.
+           MOVE 3 TO W-PAGINA
+           DISPLAY SMTMEN3.
+           ACCEPT T-OPCAO3.
+
+       VALIDA-OPCAO.
            IF W-OPCAO = 00
                       GO TO ROT-FIM.
-           IF W-OPCAO > 20 
+           IF W-OPCAO = 98
+              IF W-PAGINA = 1
+                      GO TO NIVEL2
+              ELSE
+                      GO TO NIVEL3.
+           IF W-OPCAO = 99
+              IF W-PAGINA = 3
+                      GO TO NIVEL2
+              ELSE
+                      GO TO NIVEL1.
+           IF W-OPCAO > 39
                  MOVE "*** FUNCAO NAO DISPONIVEL *** " TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO NIVEL1.
+           IF W-NIVEL NOT = 1
+              IF W-OPCAO = 1 OR 2 OR 3 OR 4 OR 5 OR 6 OR 10 OR 11
+                    OR 12 OR 13 OR 16 OR 17 OR 24 OR 26 OR 33 OR 34
+                    OR 37 OR 38
+                 MOVE "*** ACESSO NEGADO - NIVEL INSUFICIENTE *** "
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL1.
            MOVE TAB-PROG(W-OPCAO) TO W-PROGR
            IF W-PROGR = SPACES
                  MOVE "*** FUNCAO NAO IMPLEMENTADA *** " TO MENS
@@ -167,6 +466,7 @@
       **********************
       *
        ROT-FIM.
+           CLOSE CADUSU.
            EXIT PROGRAM.
        ROT-FIM1.
            DISPLAY (01, 01) ERASE.

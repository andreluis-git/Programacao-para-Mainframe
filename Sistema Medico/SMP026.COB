@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP026.
+      *AUTHOR. ANDRE LUIS DE M RODRIGUES.
+      **************************************************
+      * CONSULTA DE CID C/ PAGINACAO                    *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                       WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01  REDCID.
+           03  CODIGO              PIC 9(04).
+           03  DENOMINACAO         PIC X(30).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL        PIC 9(01) VALUE ZEROS.
+       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(55) VALUE SPACES.
+       01 SOLIC        PIC X(20) VALUE SPACES.
+       01 CONLIN       PIC 9(03) VALUE 001.
+       01 CODIGO2      PIC 9(04) VALUE ZEROS.
+       01 AUX          PIC 9(04) VALUE ZEROS.
+       01 PRIM         PIC 9(04) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  SMT026.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                              CONSULTA D".
+           05  LINE 02  COLUMN 41
+               VALUE  "E CID".
+           05  LINE 05  COLUMN 01
+               VALUE  "    CODIGO         :".
+           05  LINE 07  COLUMN 01
+               VALUE  "    DENOMINACAO    :".
+           05  LINE 21  COLUMN 01
+               VALUE  "              OPCAO :   (E=ENCERRA     P".
+           05  LINE 21  COLUMN 41
+               VALUE  "=PROXIMO     A=ANTERIOR )".
+           05  LINE 22  COLUMN 41
+               VALUE  "   ==>            <==".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCODIGO
+               LINE 05  COLUMN 22  PIC 9(04)
+               USING  CODIGO
+               HIGHLIGHT.
+           05  TDENOMINACAO
+               LINE 07  COLUMN 22  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 21  COLUMN 23  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADCID NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+       INC-001.
+           MOVE ZEROS TO CODIGO CODIGO2 PRIM
+           MOVE SPACES TO DENOMINACAO
+           DISPLAY  SMT026.
+       INC-001A.
+           ACCEPT TCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCID
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+       INC-RD1.
+           START CADCID KEY IS NOT LESS CODIGO INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+       INC-RD2.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       ROT-MONTAR.
+              IF PRIM = ZEROS
+                 MOVE CODIGO TO PRIM.
+              DISPLAY SMT026.
+       ROT-SOL.
+           ACCEPT  TW-OPCAO
+           IF W-OPCAO = "E"
+                  GO TO ROT-FIM
+           ELSE
+             IF W-OPCAO = "P"
+                   GO TO INC-RD4
+             ELSE
+                 IF W-OPCAO NOT = "A"
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-SOL
+                 ELSE
+                   IF CODIGO = PRIM
+                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ROT-SOL.
+                   MOVE CODIGO TO CODIGO2
+                   MOVE ZEROS TO CODIGO
+                   START CADCID KEY IS NOT LESS CODIGO INVALID KEY
+                   MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       INC-RD3.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               IF CODIGO < CODIGO2
+                   MOVE CODIGO TO AUX
+                   GO TO INC-RD3
+               ELSE
+                   MOVE AUX TO CODIGO
+                   GO TO INC-RD1.
+           GO TO ROT-MONTAR.
+
+       INC-RD4.
+           START CADCID KEY IS GREATER CODIGO INVALID KEY
+                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-SOL.
+           GO TO INC-RD2.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADCID.
+           EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*

@@ -0,0 +1,572 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP036.
+      *AUTHOR. ANDRE LUIS DE M RODRIGUES.
+      **************************************
+      *    CADASTRO DE LISTA DE ESPERA      *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADESPERA ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS KEYESPERA
+                        FILE STATUS  IS ST-ERRO.
+
+           SELECT CADPACI ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CPF
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS NOME
+                           WITH DUPLICATES.
+
+           SELECT CADMED ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CRMMED
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS NOMEMEDICO
+                           WITH DUPLICATES.
+
+           SELECT CADCONV ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CODIGOCONV
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS NOMECONV
+                           WITH DUPLICATES
+                        ALTERNATE RECORD KEY IS PLANO
+                           WITH DUPLICATES.
+
+           SELECT CADAUDIT ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS ST-AUD.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADESPERA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPERA.DAT".
+       01  REGESPERA.
+           03  KEYESPERA.
+               05  CPFPACIENTE     PIC 9(11).
+               05  CRM             PIC 9(06).
+           03  CODCONVENIO         PIC 9(04).
+           03  DATASOLICITACAO     PIC 9(08).
+           03  OBSERVACAO          PIC X(40).
+           03  SITSTATUS              PIC X(01).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME                PIC X(30).
+           03  SEXO                PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE.
+               05  DDD             PIC 9(03).
+               05  NUMTEL          PIC 9(08).
+           03  CONVENIO            PIC 9(04).
+           03  CEP                 PIC 9(08).
+           03  NUMERO              PIC 9(04).
+           03  COMPLEMENTO         PIC X(10).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03  CRMMED              PIC 9(06).
+           03  NOMEMEDICO          PIC X(30).
+           03  ESPECIALIDADE       PIC 9(02).
+           03  SEXOMEDICO          PIC X(01).
+           03  DATANASCIMENTOMED.
+               05  DIAMED          PIC 9(02).
+               05  MESMED          PIC 9(02).
+               05  ANOMED          PIC 9(04).
+           03  EMAILMED            PIC X(30).
+           03  TELEFONEMED         PIC 9(09).
+           03  UNIDADEMED          PIC 9(02).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03  CODIGOCONV          PIC 9(04).
+           03  NOMECONV            PIC X(30).
+           03  PLANO               PIC 9(02).
+           03  VALIDADE            PIC 9(08).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01  REGAUDIT                PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-AUD        PIC X(02) VALUE "00".
+
+       01 DISPNOMEPAC      PIC X(30) VALUE SPACES.
+       01 DISPNOMEMED      PIC X(30) VALUE SPACES.
+       01 DISPCONVENIO     PIC X(30) VALUE SPACES.
+       01 DISPSITSTATUS       PIC X(15) VALUE SPACES.
+
+       01 W-DATA-HOJE      PIC 9(08) VALUE ZEROS.
+
+      *----[ TRILHA DE AUDITORIA ]---------------------------------
+       77 W-AUD-DATA           PIC 9(08) VALUE ZEROS.
+       01 W-HORA-SISTEMA-G.
+           03 W-HORA-HHMMSS    PIC 9(06).
+           03 W-HORA-CENT      PIC 9(02).
+       01 LINAUDIT.
+           03 AUD-DATA         PIC 9999/99/99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-HORA         PIC 99.99.99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-PROGRAMA     PIC X(06).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-OPERACAO     PIC X(11).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-CHAVE        PIC X(20).
+           03 FILLER           PIC X(21) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT036.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                       CADASTRO DE LISTA".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE ESPERA".
+           05  LINE 05  COLUMN 01
+               VALUE  " CPF PACIENTE      :".
+           05  LINE 06  COLUMN 01
+               VALUE  " NOME PACIENTE     :".
+           05  LINE 08  COLUMN 01
+               VALUE  " CRM MEDICO        :".
+           05  LINE 09  COLUMN 01
+               VALUE  " NOME MEDICO       :".
+           05  LINE 11  COLUMN 01
+               VALUE  " CONVENIO          :".
+           05  LINE 13  COLUMN 01
+               VALUE  " DATA SOLICITACAO  :".
+           05  LINE 15  COLUMN 01
+               VALUE  " OBSERVACAO        :".
+           05  LINE 17  COLUMN 01
+               VALUE  " STATUS (A=AGUARDANDO C=CHAMADO X=CANCEL".
+           05  LINE 17  COLUMN 41
+               VALUE  "ADO):".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  TPACIENTE
+               LINE 05  COLUMN 22  PIC 9(11)
+               USING  CPFPACIENTE
+               HIGHLIGHT.
+           05  TDISPNOMEPAC
+               LINE 06  COLUMN 22  PIC X(30)
+               USING DISPNOMEPAC.
+           05  TCRM
+               LINE 08  COLUMN 22  PIC 9(06)
+               USING  CRM
+               HIGHLIGHT.
+           05  TDISPNOMEMED
+               LINE 09  COLUMN 22  PIC X(30)
+               USING DISPNOMEMED.
+           05  TCONVENIO
+               LINE 11  COLUMN 22  PIC 9(04)
+               USING  CODCONVENIO
+               HIGHLIGHT.
+           05  TDISPCONVENIO
+               LINE 11  COLUMN 27  PIC X(30)
+               USING DISPCONVENIO.
+           05  TDATASOL
+               LINE 13  COLUMN 22  PIC XX/XX/XXXX
+               USING  DATASOLICITACAO
+               HIGHLIGHT.
+           05  TOBSERVACAO
+               LINE 15  COLUMN 22  PIC X(40)
+               USING  OBSERVACAO
+               HIGHLIGHT.
+           05  TSITSTATUS
+               LINE 17  COLUMN 46  PIC X(01)
+               USING  SITSTATUS
+               HIGHLIGHT.
+           05  TDISPSITSTATUS
+               LINE 17  COLUMN 48  PIC X(15)
+               USING DISPSITSTATUS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADESPERA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADESPERA
+                 CLOSE CADESPERA
+                 MOVE "**** ARQUIVO CADESPERA FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "*** ERRO NA ABERTURA DO ARQUIVO CADESPERA ***"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0A.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADPACI FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADPACI ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADMED FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADMED ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0C.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADCONV FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADCONV ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0D.
+           OPEN EXTEND CADAUDIT
+           IF ST-AUD NOT = "00"
+              IF ST-AUD = "05" OR ST-AUD = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 OPEN EXTEND CADAUDIT
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADAUDIT ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R1.
+           MOVE SPACES TO DISPNOMEPAC DISPNOMEMED DISPCONVENIO
+           MOVE SPACES TO OBSERVACAO
+           MOVE ZEROS TO CPFPACIENTE CRM CODCONVENIO DATASOLICITACAO
+                   W-SEL
+           MOVE "A" TO SITSTATUS
+           PERFORM DISP-SITSTATUS
+           DISPLAY SMT036.
+       R1A.
+           ACCEPT TPACIENTE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF CPFPACIENTE = ZEROS
+               MOVE "*** CPF NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1A.
+
+       LER-CADPACI.
+           MOVE CPFPACIENTE TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1A.
+           MOVE NOME TO DISPNOMEPAC
+           DISPLAY SMT036.
+       R1B.
+           ACCEPT TCRM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1A.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF CRM = ZEROS
+               MOVE "*** CRM NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1B.
+
+       LER-CADMED.
+           MOVE CRM TO CRMMED
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+               MOVE "*** MEDICO NAO CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1B.
+           MOVE NOMEMEDICO TO DISPNOMEMED
+           DISPLAY SMT036.
+
+       LER-CADESPERA.
+           READ CADESPERA
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                DISPLAY SMT036
+                MOVE "*** PACIENTE JA NA LISTA DE ESPERA P/ ESTE"
+                                                        TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADESPERA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+       R2.
+           ACCEPT TCONVENIO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1B.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+
+       LER-CADCONV.
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+               MOVE "*** CONVENIO NAO CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2.
+           MOVE NOMECONV TO DISPCONVENIO
+           DISPLAY SMT036.
+
+       R3.
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE W-DATA-HOJE TO DATASOLICITACAO
+           DISPLAY TDATASOL.
+
+       R4.
+           ACCEPT TOBSERVACAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+
+       R5.
+           ACCEPT TSITSTATUS.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF SITSTATUS NOT = "A" AND NOT = "C" AND NOT = "X"
+                   AND NOT = "a" AND NOT = "c" AND NOT = "x"
+               MOVE "*** SITSTATUS INVALIDO (A/C/X) ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R5.
+           PERFORM DISP-SITSTATUS
+           DISPLAY SMT036.
+
+      * ------------- VERICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGESPERA
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO AUD-OPERACAO
+                      MOVE CPFPACIENTE TO AUD-CHAVE
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "*** PACIENTE JA NA LISTA P/ ESTE MEDICO ***"
+                      TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "* ERRO NA GRAVACAO DO ARQUIVO CADESPERA *"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "e"
+                        AND W-OPCAO NOT = "n" AND W-OPCAO NOT = "a"
+                        GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N" OR W-OPCAO = "n"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A" OR W-OPCAO = "a"
+                      MOVE 1 TO W-SEL
+                      GO TO R2.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADESPERA RECORD
+                IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   MOVE CPFPACIENTE TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   MOVE "*** REGISTRO DE ESPERA EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R2.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGESPERA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   MOVE CPFPACIENTE TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE ESPERA"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+
+       ROT-FIM.
+           CLOSE CADESPERA
+           CLOSE CADPACI
+           CLOSE CADMED
+           CLOSE CADCONV
+           CLOSE CADAUDIT
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE GRAVACAO DA TRILHA DE AUDITORIA ]---------
+       AUD-GRAVA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SISTEMA-G FROM TIME
+           MOVE W-AUD-DATA TO AUD-DATA
+           MOVE W-HORA-HHMMSS TO AUD-HORA
+           MOVE "SMP036" TO AUD-PROGRAMA
+           WRITE REGAUDIT FROM LINAUDIT.
+       AUD-GRAVA-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE DESCRICAO DO STATUS ]---------------------
+       DISP-SITSTATUS.
+           IF SITSTATUS = "A" OR "a"
+                       MOVE "AGUARDANDO" TO DISPSITSTATUS
+                   ELSE
+                       IF SITSTATUS = "C" OR "c"
+                           MOVE "CHAMADO" TO DISPSITSTATUS
+                       ELSE
+                           IF SITSTATUS = "X" OR "x"
+                               MOVE "CANCELADO" TO DISPSITSTATUS.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*

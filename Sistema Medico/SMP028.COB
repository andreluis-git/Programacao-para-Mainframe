@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP028.
+      *AUTHOR. ANDRE LUIS DE M RODRIGUES.
+      **************************************************
+      * DASHBOARD ESTATISTICO DE CONSULTAS              *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONS ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS KEYPRINCIPAL
+                        FILE STATUS  IS ST-ERRO.
+           SELECT DASHBOTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE      PIC 9(11).
+               05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
+           03 CODMEDICO            PIC 9(06).
+           03 CODCONVENIO          PIC 9(04).
+           03 CODCID               PIC 9(04).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 VALOR                PIC 9(06)V99.
+           03 FORMAPAGAMENTO       PIC X(01).
+           03 SITUACAO             PIC X(01).
+           03 CHECKIN              PIC X(01).
+           03 HORACHECKIN          PIC 9(04).
+           03 UNIDADE              PIC 9(02).
+      *
+       FD DASHBOTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DASHBORL.DOC".
+       01 REGDASHTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+      *
+      *-----------[ ACUMULADORES DO DASHBOARD ]---------------------
+       77 W-TOTGERAL     PIC 9(06) VALUE ZEROS.
+       77 W-TOTAGEN       PIC 9(06) VALUE ZEROS.
+       77 W-TOTREAL       PIC 9(06) VALUE ZEROS.
+       77 W-TOTCANC       PIC 9(06) VALUE ZEROS.
+       77 W-TOTFALT       PIC 9(06) VALUE ZEROS.
+       77 W-TOTDINH       PIC 9(06) VALUE ZEROS.
+       77 W-TOTCART       PIC 9(06) VALUE ZEROS.
+       77 W-TOTPIX        PIC 9(06) VALUE ZEROS.
+       77 W-TOTCONVPG     PIC 9(06) VALUE ZEROS.
+       77 W-VALORTOTAL    PIC 9(08)V99 VALUE ZEROS.
+      *
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "﻿FATEC - ZONA LESTE                 *** DASHBOARD DE C".
+           05  FILLER                 PIC X(022) VALUE
+           "ONSULTAS ***   PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(011) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
+
+       01  LINBRANCO.
+           05  FILLER                 PIC X(093) VALUE SPACES.
+
+       01  LINTIT.
+           05  LINTIT-TXTO            PIC X(093) VALUE SPACES.
+
+       01  LINRES.
+           05  LINRES-DESC            PIC X(050) VALUE SPACES.
+           05  LINRES-VAL             PIC ZZZ.ZZ9.
+           05  FILLER                 PIC X(039) VALUE SPACES.
+
+       01  LINVALOR.
+           05  LINVALOR-DESC          PIC X(050) VALUE SPACES.
+           05  LINVALOR-VAL           PIC ZZZ.ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(028) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT028.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** DASHBOARD ESTATISTIC".
+           05  LINE 02  COLUMN 41
+               VALUE  "O DE CONSULTAS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY SMT028.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CONSULTAS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CONSULTAS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT DASHBOTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO DASHBOTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           MOVE ZEROS TO KEYPRINCIPAL
+           START CADCONS KEY IS NOT LESS KEYPRINCIPAL
+               INVALID KEY
+                   MOVE "10" TO ST-ERRO.
+      *
+       LER-CONS01.
+                IF ST-ERRO = "10"
+                   GO TO MONTA-DASHBOARD.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO MONTA-DASHBOARD
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADCONS"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                PERFORM ACUMULA THRU ACUMULA-FIM.
+                GO TO LER-CONS01.
+      *
+      **************************************
+      * ACUMULA OS TOTAIS DO DASHBOARD     *
+      **************************************
+       ACUMULA.
+           ADD 1 TO W-TOTGERAL.
+           IF SITUACAO = "A" OR "a"
+              ADD 1 TO W-TOTAGEN
+           ELSE
+              IF SITUACAO = "R" OR "r"
+                 ADD 1 TO W-TOTREAL
+                 ADD VALOR TO W-VALORTOTAL
+                 IF FORMAPAGAMENTO = "D" OR "d"
+                    ADD 1 TO W-TOTDINH
+                 ELSE
+                    IF FORMAPAGAMENTO = "C" OR "c"
+                       ADD 1 TO W-TOTCART
+                    ELSE
+                       IF FORMAPAGAMENTO = "P" OR "p"
+                          ADD 1 TO W-TOTPIX
+                       ELSE
+                          IF FORMAPAGAMENTO = "V" OR "v"
+                             ADD 1 TO W-TOTCONVPG
+              ELSE
+                 IF SITUACAO = "C" OR "c"
+                    ADD 1 TO W-TOTCANC
+                 ELSE
+                    IF SITUACAO = "F" OR "f"
+                       ADD 1 TO W-TOTFALT.
+       ACUMULA-FIM.
+           EXIT.
+      *
+      **************************************
+      * MONTA E GRAVA O RELATORIO DASHBOARD *
+      **************************************
+       MONTA-DASHBOARD.
+           WRITE REGDASHTX FROM CAB1.
+           WRITE REGDASHTX FROM LINBRANCO.
+      *
+           MOVE "*** CONSULTAS POR STATUS ***" TO LINTIT-TXTO
+           WRITE REGDASHTX FROM LINTIT.
+           WRITE REGDASHTX FROM LINBRANCO.
+      *
+           MOVE "TOTAL DE CONSULTAS CADASTRADAS" TO LINRES-DESC
+           MOVE W-TOTGERAL TO LINRES-VAL
+           WRITE REGDASHTX FROM LINRES.
+           MOVE "AGENDADAS" TO LINRES-DESC
+           MOVE W-TOTAGEN TO LINRES-VAL
+           WRITE REGDASHTX FROM LINRES.
+           MOVE "REALIZADAS" TO LINRES-DESC
+           MOVE W-TOTREAL TO LINRES-VAL
+           WRITE REGDASHTX FROM LINRES.
+           MOVE "CANCELADAS" TO LINRES-DESC
+           MOVE W-TOTCANC TO LINRES-VAL
+           WRITE REGDASHTX FROM LINRES.
+           MOVE "FALTAS" TO LINRES-DESC
+           MOVE W-TOTFALT TO LINRES-VAL
+           WRITE REGDASHTX FROM LINRES.
+           WRITE REGDASHTX FROM LINBRANCO.
+      *
+           MOVE "*** CONSULTAS REALIZADAS POR FORMA DE PAGAMENTO ***"
+                                                    TO LINTIT-TXTO
+           WRITE REGDASHTX FROM LINTIT.
+           WRITE REGDASHTX FROM LINBRANCO.
+      *
+           MOVE "DINHEIRO" TO LINRES-DESC
+           MOVE W-TOTDINH TO LINRES-VAL
+           WRITE REGDASHTX FROM LINRES.
+           MOVE "CARTAO" TO LINRES-DESC
+           MOVE W-TOTCART TO LINRES-VAL
+           WRITE REGDASHTX FROM LINRES.
+           MOVE "PIX" TO LINRES-DESC
+           MOVE W-TOTPIX TO LINRES-VAL
+           WRITE REGDASHTX FROM LINRES.
+           MOVE "CONVENIO" TO LINRES-DESC
+           MOVE W-TOTCONVPG TO LINRES-VAL
+           WRITE REGDASHTX FROM LINRES.
+           WRITE REGDASHTX FROM LINBRANCO.
+      *
+           MOVE "*** FATURAMENTO ***" TO LINTIT-TXTO
+           WRITE REGDASHTX FROM LINTIT.
+           WRITE REGDASHTX FROM LINBRANCO.
+           MOVE "TOTAL FATURADO (CONSULTAS REALIZADAS)"
+                                                    TO LINVALOR-DESC
+           MOVE W-VALORTOTAL TO LINVALOR-VAL
+           WRITE REGDASHTX FROM LINVALOR.
+      *
+           MOVE "*** FIM DO DASHBOARD DE CONSULTAS ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONS DASHBOTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*

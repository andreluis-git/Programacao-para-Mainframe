@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP022.
+      *AUTHOR. ANDRE LUIS DE M RODRIGUES.
+      **************************************************
+      *    CHECK-IN DE PRESENCA DO PACIENTE             *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS KEYMEDICO.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                       WITH DUPLICATES.
+
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEMEDICO
+                       WITH DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE      PIC 9(11).
+               05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
+           03 CODMEDICO            PIC 9(06).
+           03 CODCONVENIO          PIC 9(04).
+           03 CODCID               PIC 9(04).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 VALOR                PIC 9(06)V99.
+           03 FORMAPAGAMENTO       PIC X(01).
+           03 SITUACAO             PIC X(01).
+           03 CHECKIN              PIC X(01).
+           03 HORACHECKIN          PIC 9(04).
+           03 UNIDADE              PIC 9(02).
+
+       01 REGCONS-CHAVE.
+           03 FILLER               PIC 9(11).
+           03 KEYMEDICO.
+               05 DATACONSULTA-CH   PIC 9(08).
+               05 HORA-CH           PIC 9(04).
+               05 CODMEDICO-CH      PIC 9(06).
+           03 FILLER               PIC X(145).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME                PIC X(30).
+           03  SEXO                PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE            PIC 9(11).
+           03  CONVENIO            PIC 9(04).
+           03  CEP                 PIC 9(08).
+           03  ENDERECOPACI        PIC X(30).
+           03  NUMERO              PIC 9(04).
+           03  COMPLEMENTO         PIC X(10).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03  CRM                 PIC 9(06).
+           03  NOMEMEDICO          PIC X(30).
+           03  ESPECIALIDADE       PIC 9(02).
+           03  SEXOMEDICO          PIC X(01).
+           03  DATANASCIMENTOMEDICO.
+               05  DIAMEDICO       PIC 9(02).
+               05  MESMEDICO       PIC 9(02).
+               05  ANOMEDICO       PIC 9(04).
+           03  EMAILMEDICO         PIC X(30).
+           03  TELEFONEMEDICO      PIC 9(09).
+           03  UNIDADEMEDICO       PIC 9(02).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+
+       01 DISPNOMEPACI       PIC X(30) VALUE SPACES.
+       01 DISPNOMEMEDICO     PIC X(30) VALUE SPACES.
+       01 DISPSITUACAO       PIC X(15) VALUE SPACES.
+       01 DISPCHECKIN        PIC X(20) VALUE SPACES.
+
+       01 W-HORA-SISTEMA-G.
+           03 W-HORA-HHMM    PIC 9(04).
+           03 W-HORA-SSCC    PIC 9(04).
+      *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACHECKIN.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "              CHECK-IN DE PRESENCA DO PACIENTE".
+           05  LINE 08  COLUMN 01
+               VALUE  "        CPF DO PACIENTE  :".
+           05  LINE 09  COLUMN 01
+               VALUE  "        DATA DA CONSULTA (DDMMAAAA):".
+           05  LINE 10  COLUMN 01
+               VALUE  "        HORA DA CONSULTA (HHMM)    :".
+           05  LINE 12  COLUMN 01
+               VALUE  "        PACIENTE          :".
+           05  LINE 13  COLUMN 01
+               VALUE  "        MEDICO            :".
+           05  LINE 14  COLUMN 01
+               VALUE  "        SITUACAO          :".
+           05  LINE 15  COLUMN 01
+               VALUE  "        CHECK-IN          :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  TCPF
+               LINE 08  COLUMN 29  PIC 9(11)
+               USING  CPFPACIENTE
+               HIGHLIGHT.
+           05  TDATA
+               LINE 09  COLUMN 38  PIC 9(08)
+               USING  DATACONSULTA
+               HIGHLIGHT.
+           05  THORA
+               LINE 10  COLUMN 38  PIC 9(04)
+               USING  HORA
+               HIGHLIGHT.
+           05  TDISPNOMEPACI
+               LINE 12  COLUMN 29  PIC X(30)
+               USING DISPNOMEPACI.
+           05  TDISPNOMEMEDICO
+               LINE 13  COLUMN 29  PIC X(30)
+               USING DISPNOMEMEDICO.
+           05  TDISPSITUACAO
+               LINE 14  COLUMN 29  PIC X(15)
+               USING DISPSITUACAO.
+           05  TDISPCHECKIN
+               LINE 15  COLUMN 29  PIC X(20)
+               USING DISPCHECKIN.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADCONS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADCONS NAO ENCONTRADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "*** ERRO NA ABERTURA DO ARQUIVO CADCONS ***"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0A.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADPACI FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADPACI ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADMED FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADMED ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R1.
+           MOVE SPACES TO DISPNOMEPACI DISPNOMEMEDICO DISPSITUACAO
+                   DISPCHECKIN
+           MOVE ZEROS TO CPFPACIENTE DATACONSULTA HORA
+           DISPLAY TELACHECKIN.
+       R1A.
+           ACCEPT TCPF.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF CPFPACIENTE = ZEROS
+               MOVE "*** CPF NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1A.
+
+           ACCEPT TDATA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1A.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF DATACONSULTA = ZEROS
+               MOVE "*** DATA NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1A.
+
+       R1B.
+           ACCEPT THORA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1A.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF HORA = ZEROS
+               MOVE "*** HORA NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1B.
+
+       LER-CADCONS.
+           READ CADCONS
+           IF ST-ERRO NOT = "00"
+               MOVE "*** CONSULTA NAO ENCONTRADA ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1A.
+
+           MOVE CPFPACIENTE TO CPF
+           READ CADPACI
+           IF ST-ERRO = "00"
+               MOVE NOME TO DISPNOMEPACI
+           ELSE
+               MOVE SPACES TO DISPNOMEPACI.
+
+           MOVE CODMEDICO TO CRM
+           READ CADMED
+           IF ST-ERRO = "00"
+               MOVE NOMEMEDICO TO DISPNOMEMEDICO
+           ELSE
+               MOVE SPACES TO DISPNOMEMEDICO.
+
+           PERFORM DISP-SITUACAO THRU DISP-SITUACAO-FIM
+           PERFORM DISP-CHECKIN THRU DISP-CHECKIN-FIM
+           DISPLAY TELACHECKIN.
+
+           IF SITUACAO = "C" OR "c" OR "F" OR "f"
+               MOVE "*** CONSULTA CANCELADA/FALTOU, SEM CHECK-IN ***"
+                                                           TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1.
+           IF CHECKIN = "S" OR "s"
+               MOVE "*** CHECK-IN JA REGISTRADO PARA ESTA CONSULTA ***"
+                                                           TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1.
+
+       CKI-OPC.
+                DISPLAY (23, 40) "CONFIRMA CHECK-IN (S/N) : ".
+                ACCEPT (23, 66) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** CHECK-IN NAO REGISTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CKI-OPC.
+       CKI-RW1.
+                MOVE "S" TO CHECKIN
+                ACCEPT W-HORA-SISTEMA-G FROM TIME
+                MOVE W-HORA-HHMM TO HORACHECKIN
+                REWRITE REGCONS
+                IF ST-ERRO = "00" OR "02"
+                   PERFORM DISP-CHECKIN THRU DISP-CHECKIN-FIM
+                   DISPLAY TELACHECKIN
+                   MOVE "*** CHECK-IN REGISTRADO COM SUCESSO ***"
+                                                           TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA GRAVACAO DO CHECK-IN"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADCONS
+           CLOSE CADPACI
+           CLOSE CADMED
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE DISPLAY DE SITUACAO ]-----------------------
+       DISP-SITUACAO.
+           IF SITUACAO = "A" OR "a"
+               MOVE "AGENDADA" TO DISPSITUACAO
+           ELSE
+               IF SITUACAO = "R" OR "r"
+                   MOVE "REALIZADA" TO DISPSITUACAO
+               ELSE
+                   IF SITUACAO = "C" OR "c"
+                       MOVE "CANCELADA" TO DISPSITUACAO
+                   ELSE
+                       IF SITUACAO = "F" OR "f"
+                           MOVE "FALTOU" TO DISPSITUACAO
+                       ELSE
+                           MOVE SPACES TO DISPSITUACAO.
+       DISP-SITUACAO-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE DISPLAY DE CHECK-IN ]-----------------------
+       DISP-CHECKIN.
+           IF CHECKIN = "S" OR "s"
+               MOVE "PRESENCA CONFIRMADA" TO DISPCHECKIN
+           ELSE
+               MOVE "AGUARDANDO CHECK-IN" TO DISPCHECKIN.
+       DISP-CHECKIN-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO

@@ -16,10 +16,37 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGOCONV
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOMECONV 
+                    ALTERNATE RECORD KEY IS NOMECONV
                        WITH DUPLICATES
-                    ALTERNATE RECORD KEY IS PLANO 
-                       WITH DUPLICATES.    
+                    ALTERNATE RECORD KEY IS PLANO
+                       WITH DUPLICATES.
+
+       SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEPACI
+                       WITH DUPLICATES.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                       WITH DUPLICATES.
+
+       SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-AUD.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -30,7 +57,66 @@
            03  CODIGOCONV          PIC 9(04).
            03  NOMECONV            PIC X(30).
            03  PLANO               PIC 9(02).
-       
+           03  VALIDADE            PIC 9(08).
+       01  REGCONV-VALIDADE REDEFINES REGCONV.
+           03  FILLER              PIC 9(04).
+           03  FILLER              PIC X(30).
+           03  FILLER              PIC 9(02).
+           03  VALIDADE-DIA        PIC 9(02).
+           03  VALIDADE-MES        PIC 9(02).
+           03  VALIDADE-ANO        PIC 9(04).
+
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE      PIC 9(11).
+               05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
+           03 CODMEDICO            PIC 9(06).
+           03 CODCONVENIO          PIC 9(04).
+           03 CODCID               PIC 9(04).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 FILLER               PIC 9(06)V99.
+           03 FILLER               PIC X(01).
+           03 FILLER               PIC X(01).
+           03 FILLER               PIC X(01).
+           03 FILLER               PIC 9(04).
+           03 FILLER               PIC 9(02).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOMEPACI            PIC X(30).
+           03  SEXOPACI            PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTOPACI.
+               05  DIAPACI         PIC 9(02).
+               05  MESPACI         PIC 9(02).
+               05  ANOPACI         PIC 9(04).
+           03  EMAILPACI           PIC X(30).
+           03  TELEFONEPACI        PIC 9(11).
+           03  CONVENIO            PIC 9(04).
+           03  CEPPACI             PIC 9(08).
+           03  ENDERECOPACI        PIC X(30).
+           03  NUMEROPACI          PIC 9(04).
+           03  COMPLEMENTOPACI     PIC X(10).
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01  REGPLANO.
+           03  CODIGO              PIC 9(02).
+           03  DENOMINACAO         PIC X(30).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01  REGAUDIT                PIC X(80).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -41,26 +127,28 @@
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-AUD        PIC X(02) VALUE "00".
 
        01 IND                  PIC 9(01) VALUE ZEROS.
-      
+
+      *----[ TRILHA DE AUDITORIA ]---------------------------------
+       77 W-AUD-DATA           PIC 9(08) VALUE ZEROS.
+       01 W-HORA-SISTEMA-G.
+           03 W-HORA-HHMMSS    PIC 9(06).
+           03 W-HORA-CENT      PIC 9(02).
+       01 LINAUDIT.
+           03 AUD-DATA         PIC 9999/99/99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-HORA         PIC 99.99.99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-PROGRAMA     PIC X(06).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-OPERACAO     PIC X(11).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-CHAVE        PIC X(20).
+           03 FILLER           PIC X(21) VALUE SPACES.
       *    DISPLAY
        01 DISPPLANO    PIC X(30) VALUE SPACES.
-       
-      *    CARREGA O VETOR  TABPLANO
-       01  TABPLANOX.
-           03 FILLER  PIC X(30)   VALUE "ENFERMARIA REGINAL".
-           03 FILLER  PIC X(30)   VALUE "ENFERMARIA NACIONAL".
-           03 FILLER  PIC X(30)   VALUE "ENFERMARIA INTERNACIONAL".
-           03 FILLER  PIC X(30)   VALUE "APTO PADRAO REGINAL".
-           03 FILLER  PIC X(30)   VALUE "APTO PADRAO NACIONAL".
-           03 FILLER  PIC X(30)   VALUE "APTO PADRAO INTERNACIONAL".
-           03 FILLER  PIC X(30)   VALUE "EMERGENCIA REGIONAL".
-           03 FILLER  PIC X(30)   VALUE "EMERGENCIA NACIONAL".
-           03 FILLER  PIC X(30)   VALUE "EMERCENCIA INTERNACIONAL".
-           03 FILLER  PIC X(30)   VALUE "PLANO GLOBAL".
-       01  TABPLANO REDEFINES TABPLANOX.
-           03  TBPLANO         PIC X(30) OCCURS 10 TIMES.
       *
       *-----------------------------------------------------------------
        SCREEN SECTION.       
@@ -72,9 +160,11 @@
                VALUE  "        CODIGO            :".
            05  LINE 10  COLUMN 01 
                VALUE  "        NOME              :".
-           05  LINE 12  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  "        PLANO             :".
-           05  LINE 22  COLUMN 01 
+           05  LINE 14  COLUMN 01
+               VALUE  "        VALIDADE (DDMMAAAA):".
+           05  LINE 22  COLUMN 01
                VALUE  " F1 => RETORNA AO MENU".
            05  LINE 23  COLUMN 01 
                VALUE  " MENSAGEM:".
@@ -95,21 +185,11 @@
            05  TDISPPLANO
                LINE 12  COLUMN 33  PIC X(30)
                USING DISPPLANO.
+           05  TVALIDADE
+               LINE 14  COLUMN 30  PIC 9(08)
+               USING  VALIDADE
+               HIGHLIGHT.
 
-           
-       01  TELAPLANO.
-           05  LINE 11  COLUMN 40 VALUE  "1 - ENFERMARIA REGINAL".
-           05  LINE 12  COLUMN 40 VALUE  "2 - ENFERMARIA NACIONAL".
-           05  LINE 13  COLUMN 40 VALUE  "3 - ENFERMARIA INTERNACIONAL".
-           05  LINE 14  COLUMN 40 VALUE  "4 - APTO PADRÃO REGINAL".
-           05  LINE 15  COLUMN 40 VALUE  "5 - APTO PADRAO NACIONAL".
-           05  LINE 16  COLUMN 40 
-               VALUE  "6 - APTO PADRAO INTERNACIONAL".
-           05  LINE 17  COLUMN 40 VALUE  "7 - EMERGENCIA REGIONAL".
-           05  LINE 18  COLUMN 40 VALUE  "8 - EMERGENCIA NACIONAL".
-           05  LINE 19  COLUMN 40 VALUE  "9 - EMERCENCIA INTERNACIONAL".
-           05  LINE 20  COLUMN 40 VALUE  "10 - PLANO GLOBAL".
-              
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -129,7 +209,67 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      * 
+      *
+       R0A.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADCONS FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADCONS ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADPACI FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADPACI ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0C.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADPLANO FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADPLANO ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0D.
+           OPEN EXTEND CADAUDIT
+           IF ST-AUD NOT = "00"
+              IF ST-AUD = "05" OR ST-AUD = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 OPEN EXTEND CADAUDIT
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADAUDIT ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
        R1.
            MOVE SPACES TO NOMECONV
            MOVE SPACES TO DISPPLANO
@@ -175,20 +315,41 @@
                
            
        R2.
-           DISPLAY TELAPLANO
            ACCEPT TPLANO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R1C.
            IF W-ACT = 02
                    GO TO ROT-FIM.
-           IF PLANO > 10 OR PLANO < 1
-               MOVE "**** DIGITE APENAS DE 1 A 10 ****" TO MENS
+           MOVE PLANO TO CODIGO
+           READ CADPLANO
+           IF ST-ERRO NOT = "00"
+               MOVE "*** PLANO INVALIDO, NAO CADASTRADO ***"
+                   TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R2.
-           MOVE TBPLANO(PLANO) TO DISPPLANO
+           MOVE DENOMINACAO TO DISPPLANO
            DISPLAY TELACONV.
-                   
+
+       R2A.
+           ACCEPT TVALIDADE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF VALIDADE = ZEROS
+               MOVE "*** VALIDADE NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2A.
+           IF VALIDADE-MES < 1 OR VALIDADE-MES > 12
+               MOVE "*** MES DA VALIDADE INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2A.
+           IF VALIDADE-DIA < 1 OR VALIDADE-DIA > 31
+               MOVE "*** DIA DA VALIDADE INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2A.
 
        INC-OPC.
                 MOVE "S" TO W-OPCAO
@@ -209,6 +370,9 @@
        INC-WR1.
                 WRITE REGCONV
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO AUD-OPERACAO
+                      MOVE CODIGOCONV TO AUD-CHAVE
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -245,6 +409,37 @@
                    IF W-OPCAO = "A" OR W-OPCAO = "a"
                       MOVE 1 TO W-SEL
                       GO TO R1C.
+      *
+       EXC-VERIF.
+                MOVE ZEROS TO KEYPRINCIPAL
+                START CADCONS KEY IS NOT LESS KEYPRINCIPAL
+                    INVALID KEY
+                        GO TO EXC-VERIF2.
+       EXC-VERIF1.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO EXC-VERIF2.
+                IF CODCONVENIO = CODIGOCONV
+                   MOVE "*** CONVENIO EM USO, EXCLUSAO PROIBIDA ***"
+                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO EXC-VERIF1.
+       EXC-VERIF2.
+                MOVE ZEROS TO CPF
+                START CADPACI KEY IS NOT LESS CPF
+                    INVALID KEY
+                        GO TO EXC-OPC.
+       EXC-VERIF3.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO EXC-OPC.
+                IF CONVENIO = CODIGOCONV
+                   MOVE "*** CONVENIO EM USO, EXCLUSAO PROIBIDA ***"
+                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO EXC-VERIF3.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -260,6 +455,9 @@
        EXC-DL1.
                 DELETE CADCONV RECORD
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   MOVE CODIGOCONV TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO CONVENIO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -283,6 +481,9 @@
        ALT-RW1.
                 REWRITE REGCONV
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   MOVE CODIGOCONV TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -293,8 +494,23 @@
 
        ROT-FIM.
            CLOSE CADCONV
+           CLOSE CADCONS
+           CLOSE CADPACI
+           CLOSE CADPLANO
+           CLOSE CADAUDIT
            EXIT PROGRAM.
 
+      *---------[ ROTINA DE GRAVACAO DA TRILHA DE AUDITORIA ]---------
+       AUD-GRAVA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SISTEMA-G FROM TIME
+           MOVE W-AUD-DATA TO AUD-DATA
+           MOVE W-HORA-HHMMSS TO AUD-HORA
+           MOVE "SMP003" TO AUD-PROGRAMA
+           WRITE REGAUDIT FROM LINAUDIT.
+       AUD-GRAVA-FIM.
+           EXIT.
+
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
            MOVE ZEROS TO W-CONT.

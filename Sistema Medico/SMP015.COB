@@ -21,6 +21,14 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+           SELECT CADCKP15 ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-CKP.
+           SELECT CADMEDCSV ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-CSV.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -33,23 +41,37 @@
            03  NOME                PIC X(30).
            03  ESPECIALIDADE       PIC 9(02).
            03  SEXO                PIC X(01).
-           03  DATANASCIMENTO.      
+           03  DATANASCIMENTO.
                05  DIA             PIC 9(02).
                05  MES             PIC 9(02).
                05  ANO             PIC 9(04).
            03  EMAIL               PIC X(30).
            03  TELEFONE            PIC 9(09).
+           03  UNIDADE             PIC 9(02).
       *
        FD CADMEDTX
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADMEDRL.DOC".
        01 REGMEDTX    PIC X(100).
+      *
+       FD CADCKP15
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCKP15.DAT".
+       01 REGCKP15    PIC X(20).
+      *
+       FD CADMEDCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.CSV".
+       01 REGMEDCSV   PIC X(81).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL      PIC 9(01) VALUE ZEROS.
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
-       77 ST-ERRO    PIC X(02) VALUE "00". 
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-CKP     PIC X(02) VALUE "00".
+       77 ST-CSV     PIC X(02) VALUE "00".
+       77 W-CSV      PIC X(01) VALUE "N".
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
@@ -57,6 +79,15 @@
        01 CONLIN1    PIC 9(04) VALUE ZEROS.
        01 CONPAG     PIC 9(03) VALUE ZEROS.
       *
+      *-----------[ CHECKPOINT DE RETOMADA ]--------------------
+       77 W-RETOMA   PIC X(01) VALUE "N".
+       77 W-CONTCKP  PIC 9(04) VALUE ZEROS.
+       01 CKPREG15.
+           03 CKP-CHAVE   PIC 9(06) VALUE ZEROS.
+           03 CKP-CONLIN1 PIC 9(04) VALUE ZEROS.
+           03 CKP-CONPAG  PIC 9(03) VALUE ZEROS.
+           03 FILLER      PIC X(07) VALUE SPACES.
+      *
 
        01  CAB1.
            05  FILLER                 PIC X(057) VALUE
@@ -102,6 +133,21 @@
            05  FILLER                 PIC X(004) VALUE
            " ***".
 
+       01  CABCSV.
+           05  FILLER                 PIC X(081) VALUE
+           "CRM,NOME,ESPECIALIDADE,EMAIL,TELEFONE".
+
+       01  DETCSV.
+           05  CSVMED-CRM             PIC 9(06).
+           05  FILLER                 PIC X(01) VALUE ",".
+           05  CSVMED-NOME            PIC X(30).
+           05  FILLER                 PIC X(01) VALUE ",".
+           05  CSVMED-ESPECIALIDADE   PIC 9(02).
+           05  FILLER                 PIC X(01) VALUE ",".
+           05  CSVMED-EMAIL           PIC X(30).
+           05  FILLER                 PIC X(01) VALUE ",".
+           05  CSVMED-TELEFONE        PIC 9(09).
+
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  SMT025.
@@ -145,6 +191,12 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+                DISPLAY (14, 01) "GERAR TAMBEM ARQUIVO CSV (S/N) : "
+                ACCEPT (14, 41) W-CSV
+                IF W-CSV = "S" OR W-CSV = "s"
+                   MOVE "S" TO W-CSV
+                ELSE
+                   MOVE "N" TO W-CSV.
       *
        INC-OP0.
            OPEN INPUT CADMED
@@ -160,12 +212,34 @@
            ELSE
                     NEXT SENTENCE.
       *
-           OPEN OUTPUT CADMEDTX
+           PERFORM CKP-VERIFICA THRU CKP-VERIFICA-FIM.
+           IF W-RETOMA = "S"
+              OPEN EXTEND CADMEDTX
+              START CADMED KEY IS GREATER THAN CRM
+                 INVALID KEY
+                    MOVE "*** NAO HA REGISTROS APOS O PONTO DE"
+                       TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+              END-START
+           ELSE
+              OPEN OUTPUT CADMEDTX.
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO CADMEDTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
-       ROT-CABEC. 
+           IF W-CSV = "S"
+              IF W-RETOMA = "S"
+                 OPEN EXTEND CADMEDCSV
+              ELSE
+                 OPEN OUTPUT CADMEDCSV
+                 WRITE REGMEDCSV FROM CABCSV
+              END-IF
+              IF ST-CSV NOT = "00"
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADMED.CSV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       ROT-CABEC.
            ADD 1 TO CONPAG
            MOVE CONPAG TO NUMPAG
            WRITE REGMEDTX FROM CAB1.
@@ -181,7 +255,9 @@
                       MOVE SPACES TO REGMEDTX
                       WRITE REGMEDTX
                       MOVE CONLIN1 TO TOTREG
-                      WRITE REGMEDTX FROM LINTOT                     
+                      WRITE REGMEDTX FROM LINTOT
+                      MOVE ZEROS TO CKP-CHAVE
+                      PERFORM CKP-GRAVA THRU CKP-GRAVA-FIM
                       MOVE "*** FIM DO CADMED ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
@@ -197,6 +273,11 @@
            MOVE ESPECIALIDADE  TO ESPECIALIDADETX.
            MOVE EMAIL          TO EMAILTX.
            MOVE TELEFONE       TO TELEFONETX.
+           MOVE CRM            TO CSVMED-CRM.
+           MOVE NOME           TO CSVMED-NOME.
+           MOVE ESPECIALIDADE  TO CSVMED-ESPECIALIDADE.
+           MOVE EMAIL          TO CSVMED-EMAIL.
+           MOVE TELEFONE       TO CSVMED-TELEFONE.
 
        INC-WR1.
            WRITE REGMEDTX FROM DET
@@ -205,20 +286,73 @@
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
+                IF W-CSV = "S"
+                   WRITE REGMEDCSV FROM DETCSV
+                   IF ST-CSV NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMED.CSV"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   END-IF
+                END-IF
                 MOVE "*** REGISTRO GRAVADOS *** " TO MENS
                 ADD 1 TO CONLIN CONLIN1
+                ADD 1 TO W-CONTCKP
+                IF W-CONTCKP >= 50
+                   MOVE ZEROS TO W-CONTCKP
+                   MOVE CRM     TO CKP-CHAVE
+                   MOVE CONLIN1 TO CKP-CONLIN1
+                   MOVE CONPAG  TO CKP-CONPAG
+                   PERFORM CKP-GRAVA THRU CKP-GRAVA-FIM.
                 IF CONLIN < 34
                       GO TO LER-CEP01
                 ELSE
                       MOVE ZEROS TO CONLIN
                       GO TO ROT-CABEC.
       *
+      **************************************
+      * ROTINA DE CHECKPOINT DE RETOMADA   *
+      **************************************
+      *
+       CKP-VERIFICA.
+           MOVE "N" TO W-RETOMA
+           MOVE ZEROS TO CKP-CHAVE CKP-CONLIN1 CKP-CONPAG
+           OPEN INPUT CADCKP15
+           IF ST-CKP NOT = "00"
+              GO TO CKP-VERIFICA-FIM.
+           READ CADCKP15 INTO CKPREG15
+           CLOSE CADCKP15
+           IF ST-CKP NOT = "00"
+              GO TO CKP-VERIFICA-FIM.
+           IF CKP-CHAVE = ZEROS
+              GO TO CKP-VERIFICA-FIM.
+           DISPLAY (20, 01) "*** RETOMAR RELATORIO ANTERIOR (S/N) : "
+           ACCEPT (20, 41) W-RETOMA
+           IF W-RETOMA NOT = "S" AND W-RETOMA NOT = "s"
+              MOVE "N" TO W-RETOMA
+              GO TO CKP-VERIFICA-FIM.
+           MOVE "S" TO W-RETOMA
+           MOVE CKP-CHAVE   TO CRM
+           MOVE CKP-CONLIN1 TO CONLIN1
+           MOVE CKP-CONPAG  TO CONPAG.
+       CKP-VERIFICA-FIM.
+           EXIT.
+      *
+       CKP-GRAVA.
+           OPEN OUTPUT CADCKP15
+           WRITE REGCKP15 FROM CKPREG15
+           CLOSE CADCKP15.
+       CKP-GRAVA-FIM.
+           EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
                 CLOSE CADMED CADMEDTX.
+                IF W-CSV = "S"
+                   CLOSE CADMEDCSV.
        ROT-FIMP.
                 EXIT PROGRAM.
 

@@ -15,7 +15,8 @@
                         ORGANIZATION IS INDEXED
                         ACCESS MODE  IS DYNAMIC
                         RECORD KEY   IS KEYPRINCIPAL
-                        FILE STATUS  IS ST-ERRO.
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS KEYMEDICO.
                
            SELECT CADPACI ASSIGN TO DISK
                         ORGANIZATION IS INDEXED
@@ -40,16 +41,55 @@
                         ACCESS MODE  IS DYNAMIC
                         RECORD KEY   IS CRM
                         FILE STATUS  IS ST-ERRO
-                        ALTERNATE RECORD KEY IS NOME 
-                           WITH DUPLICATES. 
+                        ALTERNATE RECORD KEY IS NOMEMEDICO
+                           WITH DUPLICATES.
 
            SELECT CADCID ASSIGN TO DISK
                         ORGANIZATION IS INDEXED
                         ACCESS MODE  IS DYNAMIC
                         RECORD KEY   IS CODIGO
                         FILE STATUS  IS ST-ERRO
-                        ALTERNATE RECORD KEY IS DENOMINACAO 
-                           WITH DUPLICATES.                
+                        ALTERNATE RECORD KEY IS DENOMINACAO
+                           WITH DUPLICATES.
+
+           SELECT CADESP ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CODIGOESP
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS DENOMINACAOESP
+                           WITH DUPLICATES.
+
+           SELECT CADPLANO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CODIGOPLANO
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS DENOMINACAOPLANO
+                           WITH DUPLICATES.
+
+           SELECT CADMEDCONV ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CHAVEMEDCONV
+                        FILE STATUS  IS ST-ERRO.
+
+           SELECT CADESPERA ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS KEYESPERA
+                        FILE STATUS  IS ST-ERRO.
+
+           SELECT CADNOTIF ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS KEYNOTIF
+                        FILE STATUS  IS ST-ERRO.
+
+           SELECT CADAUDIT ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS ST-AUD.
 
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -59,13 +99,28 @@
                VALUE OF FILE-ID IS "CADCONS.DAT".
        01 REGCONS.
            03 KEYPRINCIPAL.
-               05 CPFPACIENTE      PIC 9(11).       
+               05 CPFPACIENTE      PIC 9(11).
                05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
            03 CODMEDICO            PIC 9(06).
            03 CODCONVENIO          PIC 9(04).
            03 CODCID               PIC 9(04).
            03 DESCRICAO1           PIC X(60).
            03 DESCRICAO2           PIC X(60).
+           03 VALOR                PIC 9(06)V99.
+           03 FORMAPAGAMENTO       PIC X(01).
+           03 SITUACAO             PIC X(01).
+           03 CHECKIN              PIC X(01).
+           03 HORACHECKIN          PIC 9(04).
+           03 UNIDADE              PIC 9(02).
+
+       01 REGCONS-CHAVE.
+           03 FILLER               PIC 9(11).
+           03 KEYMEDICO.
+               05 DATACONSULTA-CH   PIC 9(08).
+               05 HORA-CH           PIC 9(04).
+               05 CODMEDICO-CH      PIC 9(06).
+           03 FILLER               PIC X(145).
 
        FD CADPACI
                LABEL RECORD IS STANDARD
@@ -94,6 +149,14 @@
            03  CODIGOCONV          PIC 9(04).
            03  NOMECONV            PIC X(30).
            03  PLANO               PIC 9(02).
+           03  VALIDADE            PIC 9(08).
+       01  REGCONV-VALIDADE REDEFINES REGCONV.
+           03  FILLER              PIC 9(04).
+           03  FILLER              PIC X(30).
+           03  FILLER              PIC 9(02).
+           03  VALIDADE-DIA        PIC 9(02).
+           03  VALIDADE-MES        PIC 9(02).
+           03  VALIDADE-ANO        PIC 9(04).
 
        FD CADMED
                LABEL RECORD IS STANDARD
@@ -109,13 +172,65 @@
                05  ANO             PIC 9(04).
            03  EMAIL               PIC X(30).
            03  TELEFONE            PIC 9(09).
-       
+           03  UNIDADEMEDICO       PIC 9(02).
+
        FD CADCID
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCID.DAT".
        01  REDCID.
            03  CODIGO              PIC 9(04).
            03  DENOMINACAO         PIC X(30).
+
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01  REGESP.
+           03  CODIGOESP           PIC 9(02).
+           03  DENOMINACAOESP      PIC X(15).
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01  REGPLANO.
+           03  CODIGOPLANO         PIC 9(02).
+           03  DENOMINACAOPLANO    PIC X(30).
+
+       FD CADMEDCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDCONV.DAT".
+       01  REGMEDCONV.
+           03  CHAVEMEDCONV.
+               05  CRMMC           PIC 9(06).
+               05  CODIGOCONVMC    PIC 9(04).
+
+       FD CADESPERA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPERA.DAT".
+       01 REGESPERA.
+           03 KEYESPERA.
+               05 CPFPACIENTEESP   PIC 9(11).
+               05 CRMESP           PIC 9(06).
+           03 CODCONVENIOESP       PIC 9(04).
+           03 DATASOLICITACAO      PIC 9(08).
+           03 OBSERVACAO           PIC X(40).
+           03 SITSTATUSESP         PIC X(01).
+
+       FD CADNOTIF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTIF.DAT".
+       01 REGNOTIF.
+           03 KEYNOTIF.
+               05 DATAGERACAO      PIC 9(08).
+               05 HORAGERACAO      PIC 9(06).
+               05 CPFPACIENTENOTIF PIC 9(11).
+           03 TIPONOTIF            PIC X(01).
+           03 MENSAGEM             PIC X(40).
+           03 SITENVIO             PIC X(01).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT PIC X(80).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -126,15 +241,65 @@
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-AUD        PIC X(02) VALUE "00".
 
        01 IND           PIC 9(01) VALUE ZEROS.
+
+      *-----------[ VALIDADE DO CONVENIO ]----------------------------
+       01 W-DATA-HOJE      PIC 9(08) VALUE ZEROS.
+       01 W-DATA-HOJE-R REDEFINES W-DATA-HOJE.
+           03 W-HOJE-ANO    PIC 9(04).
+           03 W-HOJE-MES    PIC 9(02).
+           03 W-HOJE-DIA    PIC 9(02).
+       77 W-CONV-VENCIDO   PIC X(01) VALUE "N".
+
+      *-----------[ LIMITE DIARIO DE CONSULTAS POR MEDICO ]----------
+       77 LIMITE-DIARIO PIC 9(02) VALUE 20.
+       77 W-CONTMED     PIC 9(02) VALUE ZEROS.
+       01 W-SALVA-CONS.
+           03 W-SALVA-CPF      PIC 9(11) VALUE ZEROS.
+           03 W-SALVA-DATA     PIC 9(08) VALUE ZEROS.
+           03 W-SALVA-HORA     PIC 9(04) VALUE ZEROS.
+           03 W-SALVA-CODCONV  PIC 9(04) VALUE ZEROS.
+           03 W-SALVA-CODMED   PIC 9(06) VALUE ZEROS.
+       01 W-SALVA-REGCONS PIC X(174) VALUE SPACES.
+       01 W-ORIG-CONS.
+           03 W-ORIG-CPF       PIC 9(11) VALUE ZEROS.
+           03 W-ORIG-DATA      PIC 9(08) VALUE ZEROS.
+           03 W-ORIG-HORA      PIC 9(04) VALUE ZEROS.
+
+      *-----------[ FILA DE NOTIFICACOES ]----------------------------
+       77 W-NOTIF-DATA  PIC 9(08) VALUE ZEROS.
+       01 W-NOTIF-HORA-G.
+           03 W-NOTIF-HHMMSS PIC 9(06).
+           03 W-NOTIF-CENT   PIC 9(02).
+
+      *-----------[ TRILHA DE AUDITORIA ]--------------------
+       77 W-AUD-DATA           PIC 9(08) VALUE ZEROS.
+       01 W-HORA-SISTEMA-G.
+           03 W-HORA-HHMMSS    PIC 9(06).
+           03 W-HORA-CENT      PIC 9(02).
+       01 LINAUDIT.
+           03 AUD-DATA         PIC 9999/99/99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-HORA         PIC 99.99.99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-PROGRAMA     PIC X(06).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-OPERACAO     PIC X(11).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-CHAVE        PIC X(20).
+           03 FILLER           PIC X(21) VALUE SPACES.
        
        01 DISPGENERO    PIC X(15) VALUE SPACES.
        01 DISPSEXO      PIC X(10) VALUE SPACES.
        01 DISPCONVENIO  PIC X(30) VALUE SPACES.
        01 DISPPLANO     PIC X(30) VALUE SPACES.
        01 DISPSEXOMEDICO   PIC X(10) VALUE SPACES.
+       01 DISPUNIDADEMED   PIC X(15) VALUE SPACES.
        01 DISPESPECIALIDADE   PIC X(15) VALUE SPACES.
+       01 DISPFORMAPAG     PIC X(15) VALUE SPACES.
+       01 DISPSTATUS       PIC X(15) VALUE SPACES.
 
       *--------------[TABELA GENEROS]---------------
        01  TABGENEROX.
@@ -152,33 +317,7 @@
           03 TXTGENERO01 PIC X(01) VALUE SPACES.
           03 TXTGENERO02 PIC X(14) VALUE SPACES.
        
-      *--------------[TABELA PLANOS CONVENIO]--------------- 
-       01  TABPLANOX.
-           03 FILLER  PIC X(30)   VALUE "ENFERMARIA REGINAL".
-           03 FILLER  PIC X(30)   VALUE "ENFERMARIA NACIONAL".
-           03 FILLER  PIC X(30)   VALUE "ENFERMARIA INTERNACIONAL".
-           03 FILLER  PIC X(30)   VALUE "APTO PADRAO REGINAL".
-           03 FILLER  PIC X(30)   VALUE "APTO PADRAO NACIONAL".
-           03 FILLER  PIC X(30)   VALUE "APTO PADRAO INTERNACIONAL".
-           03 FILLER  PIC X(30)   VALUE "EMERGENCIA REGIONAL".
-           03 FILLER  PIC X(30)   VALUE "EMERGENCIA NACIONAL".
-           03 FILLER  PIC X(30)   VALUE "EMERCENCIA INTERNACIONAL".
-           03 FILLER  PIC X(30)   VALUE "PLANO GLOBAL".
-       01  TABPLANO REDEFINES TABPLANOX.
-           03  TBPLANO         PIC X(30) OCCURS 10 TIMES.
-
-      *--------------[TABELA ESPECIALIDADE MEDICO]---------------  
-       01  TABESPECIALIDADEX.
-           03 FILLER  PIC X(15)   VALUE "CLINICA MEDICA".
-           03 FILLER  PIC X(15)   VALUE "UROLOGIA".
-           03 FILLER  PIC X(15)   VALUE "GINICOLOGISTA".
-           03 FILLER  PIC X(15)   VALUE "PEDIATRIA".
-           03 FILLER  PIC X(15)   VALUE "CARDIOLOGISTA".
-           03 FILLER  PIC X(15)   VALUE "FISIOTERAPIA".
-           03 FILLER  PIC X(15)   VALUE "ANESTESISTA".
-           03 FILLER  PIC X(15)   VALUE "OFTALMOLOGIA".
-       01  TABESPECIALIDADE REDEFINES TABESPECIALIDADEX.
-           03  TBESPECIALIDADE         PIC X(15) OCCURS 8 TIMES.        
+
       *
       *-----------------------------------------------------------------
        SCREEN SECTION.    
@@ -191,9 +330,11 @@
                VALUE  "ONSULTAS".
            05  LINE 04  COLUMN 01 
                VALUE  " PACIENTE:".
-           05  LINE 04  COLUMN 41 
+           05  LINE 04  COLUMN 41
                VALUE  " DATA CONSULTA:".
-           05  LINE 06  COLUMN 01 
+           05  LINE 05  COLUMN 41
+               VALUE  " HORA CONSULTA:".
+           05  LINE 06  COLUMN 01
                VALUE  " NOME:".
            05  LINE 07  COLUMN 01 
                VALUE  " DATA NASCIMENTO:             SEXO:".
@@ -209,17 +350,25 @@
                VALUE  " CRM:           NOME:".
            05  LINE 13  COLUMN 41 
                VALUE  "             SEXO:".
-           05  LINE 14  COLUMN 01 
+           05  LINE 14  COLUMN 01
                VALUE  " ESPECIALIDADE:".
+           05  LINE 14  COLUMN 45
+               VALUE  " UNIDADE:".
            05  LINE 16  COLUMN 01 
                VALUE  " CONSULTA".
            05  LINE 17  COLUMN 01 
                VALUE  " CID:         DENOMINACAO:".
            05  LINE 18  COLUMN 01 
                VALUE  " DESCRICAO 1:".
-           05  LINE 19  COLUMN 01 
+           05  LINE 19  COLUMN 01
                VALUE  " DESCRICAO 2:".
-           05  LINE 22  COLUMN 01 
+           05  LINE 20  COLUMN 01
+               VALUE  " VALOR:".
+           05  LINE 20  COLUMN 30
+               VALUE  " FORMA PAGAMENTO (D/C/P/V):".
+           05  LINE 21  COLUMN 01
+               VALUE  " STATUS:".
+           05  LINE 22  COLUMN 01
                VALUE  " F1 => RETORNA AO MENU".
            05  LINE 23  COLUMN 01 
                VALUE  " MENSAGEM:".
@@ -231,6 +380,10 @@
                LINE 04  COLUMN 56  PIC XX/XX/XXXX
                USING  DATACONSULTA
                HIGHLIGHT.
+           05  THORA
+               LINE 05  COLUMN 56  PIC 9(04)
+               USING  HORA
+               HIGHLIGHT.
            05  TNOME
                LINE 06  COLUMN 08  PIC X(30)
                USING  NOME
@@ -271,6 +424,9 @@
                LINE 14  COLUMN 17  PIC 9(02)
                USING  ESPECIALIDADE
                HIGHLIGHT.
+           05  TDISPUNIDADEMED
+               LINE 14  COLUMN 54  PIC X(15)
+               USING DISPUNIDADEMED.
            05  TCID
                LINE 17  COLUMN 07  PIC X(04)
                USING  CODIGO
@@ -287,6 +443,24 @@
                LINE 19  COLUMN 15  PIC X(60)
                USING  DESCRICAO2
                HIGHLIGHT.
+           05  TVALOR
+               LINE 20  COLUMN 09  PIC 9(06)V99
+               USING  VALOR
+               HIGHLIGHT.
+           05  TFORMAPAG
+               LINE 20  COLUMN 59  PIC X(01)
+               USING  FORMAPAGAMENTO
+               HIGHLIGHT.
+           05  TDISPFORMAPAG
+               LINE 20  COLUMN 62  PIC X(15)
+               USING DISPFORMAPAG.
+           05  TSTATUS
+               LINE 21  COLUMN 09  PIC X(01)
+               USING  SITUACAO
+               HIGHLIGHT.
+           05  TDISPSTATUS
+               LINE 21  COLUMN 11  PIC X(15)
+               USING DISPSTATUS.
 
       *--------[DESCRIÇÃO] ----------- 
            05  TDISPSEXO
@@ -405,16 +579,109 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-                                                    
-      * 
+
+       R0E.
+           OPEN INPUT CADESP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADESP FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADESP ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0F.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADPLANO FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADPLANO ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0G.
+           OPEN INPUT CADMEDCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADMEDCONV FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "*** ERRO NA ABERTURA DO ARQUIVO CADMEDCONV ***"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0H.
+           OPEN INPUT CADESPERA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADESPERA
+                 CLOSE CADESPERA
+                 OPEN INPUT CADESPERA
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADESPERA ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0I.
+           OPEN I-O CADNOTIF
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADNOTIF
+                 CLOSE CADNOTIF
+                 OPEN I-O CADNOTIF
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADNOTIF ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0J.
+           OPEN EXTEND CADAUDIT
+           IF ST-AUD NOT = "00"
+              IF ST-AUD = "05" OR ST-AUD = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 OPEN EXTEND CADAUDIT
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADAUDIT ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+      *
        R1.
-           MOVE SPACES TO DISPSEXO DISPGENERO DISPPLANO
-           MOVE SPACES TO DESCRICAO1 DESCRICAO2
-           MOVE ZEROS TO CPFPACIENTE DATACONSULTA                    
+           MOVE SPACES TO DISPSEXO DISPGENERO DISPPLANO DISPFORMAPAG
+           MOVE SPACES TO DESCRICAO1 DESCRICAO2 FORMAPAGAMENTO
+           MOVE SPACES TO DISPUNIDADEMED
+           MOVE ZEROS TO CPFPACIENTE DATACONSULTA HORA VALOR
            MOVE SPACES TO GENERO SEXO NOME NOMEMEDICO SEXOMEDICO
-                   DENOMINACAO 
+                   DENOMINACAO
            MOVE ZEROS TO DATANASCIMENTO CONVENIO PLANO CRM ESPECIALIDADE
-                   CODIGO
+                   CODIGO UNIDADE
+           MOVE "A" TO SITUACAO
+           PERFORM DISP-STATUS
            DISPLAY TELACONSU.
 
        R1A.
@@ -438,12 +705,27 @@
            IF DATACONSULTA = ZEROS
                MOVE "*** DATA NAO PODE SER ZEROS ***" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO R1A.               
+               GO TO R1A.
+
+       R1B.
+           ACCEPT THORA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1A.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF HORA = ZEROS
+               MOVE "*** HORA NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1B.
 
        LER-CADCONS.
            READ CADCONS
            IF ST-ERRO NOT = "23"
              IF ST-ERRO = "00"
+                MOVE CPFPACIENTE TO W-ORIG-CPF
+                MOVE DATACONSULTA TO W-ORIG-DATA
+                MOVE HORA TO W-ORIG-HORA
                 DISPLAY TELACONSU
                 PERFORM R1C
                 PERFORM LER-CADPACI
@@ -453,6 +735,9 @@
                 PERFORM LER-CADMED
                 MOVE CODCID TO CODIGO
                 PERFORM LER-CADCID
+                PERFORM DISP-FORMAPAG
+                PERFORM DISP-STATUS
+                DISPLAY TELACONSU
                 MOVE "*** CONSULTA JA CADASTRADA ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ACE-001
@@ -487,11 +772,16 @@
 
        LER-CADCONV.
            READ CADCONV
-           IF ST-ERRO NOT = "23"  
-             IF ST-ERRO = "00"                 
-                 MOVE CODIGOCONV TO CODCONVENIO                 
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                 MOVE CODIGOCONV TO CODCONVENIO
                  MOVE NOMECONV TO DISPCONVENIO
-                 MOVE TBPLANO(PLANO) TO DISPPLANO
+                 MOVE PLANO TO CODIGOPLANO
+                 READ CADPLANO
+                 IF ST-ERRO = "00"
+                    MOVE DENOMINACAOPLANO TO DISPPLANO
+                 ELSE
+                    MOVE SPACES TO DISPPLANO
                  DISPLAY TELACONSU
              ELSE
                 MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
@@ -513,9 +803,15 @@
            IF ST-ERRO NOT = "23"  
              IF ST-ERRO = "00"
                  MOVE CRM TO CODMEDICO
+                 MOVE UNIDADEMEDICO TO UNIDADE
                  PERFORM DISP-SEXOMEDICO
-                 MOVE TBESPECIALIDADE(ESPECIALIDADE) 
-                   TO DISPESPECIALIDADE
+                 PERFORM DISP-UNIDADEMED
+                 MOVE ESPECIALIDADE TO CODIGOESP
+                 READ CADESP
+                 IF ST-ERRO = "00"
+                    MOVE DENOMINACAOESP TO DISPESPECIALIDADE
+                 ELSE
+                    MOVE SPACES TO DISPESPECIALIDADE
                  DISPLAY TELACONSU
              ELSE
                 MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
@@ -526,7 +822,34 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO R2.
 
-       R3. 
+       R2A.
+           MOVE CRM TO CRMMC
+           MOVE CODCONVENIO TO CODIGOCONVMC
+           READ CADMEDCONV
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                NEXT SENTENCE
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADMEDCONV" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** MEDICO NAO ACEITA O CONVENIO DO PACIENTE ***"
+                                                        TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+
+           IF VALIDADE NOT = ZEROS
+               PERFORM VAL-CONV-VALIDADE THRU VAL-CONV-VALIDADE-FIM
+               IF W-CONV-VENCIDO = "S"
+                   MOVE "*** CONVENIO EXPIRADO, VALIDADE VENCIDA **"
+                                                         TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+
+           PERFORM VER-LIMITE THRU VER-LIMITE-FIM.
+
+       R3.
            ACCEPT TCID
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -561,13 +884,37 @@
            ACCEPT TDESCRICAO2
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   GO TO R3.   
+                   GO TO R3.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+
+       R6.
+           ACCEPT TVALOR.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
            IF W-ACT = 02
-                   GO TO ROT-FIM. 
+                   GO TO ROT-FIM.
+
+       R7.
+           ACCEPT TFORMAPAG.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF FORMAPAGAMENTO NOT = "D" AND NOT = "C" AND NOT = "P"
+                   AND NOT = "V" AND NOT = "d" AND NOT = "c"
+                   AND NOT = "p" AND NOT = "v"
+               MOVE "*** FORMA PAGTO INVALIDA (D/C/P/V) ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R7.
+           PERFORM DISP-FORMAPAG
+           DISPLAY TELACONSU.
 
       * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
-                GO TO ALT-OPC.             
+           IF W-SEL = 1
+                GO TO ALT-OPC.
 
        INC-OPC.
                 MOVE "S" TO W-OPCAO
@@ -586,11 +933,16 @@
        INC-WR1.
                 WRITE REGCONS
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO AUD-OPERACAO
+                      MOVE CPFPACIENTE TO AUD-CHAVE
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                      PERFORM GERA-NOTIF-LEMBRETE THRU
+                              GERA-NOTIF-LEMBRETE-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
                 IF ST-ERRO = "22"
-                  MOVE "**** MEDICO JA EXISTE, DADOS NAO GRAVADOS ****" 
+                  MOVE "*** MEDICO JA POSSUI CONSULTA NESTE HORARIO ***"
                       TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO R1
@@ -607,11 +959,12 @@
       *
        ACE-001.
                 DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                     "N=NOVO  A=ALTERAR  E=EXCLUIR  M=STATUS"
                 ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
                     AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "e"
                         AND W-OPCAO NOT = "n" AND W-OPCAO NOT = "a"
+                        AND W-OPCAO NOT = "M" AND W-OPCAO NOT = "m"
                         GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
@@ -620,7 +973,10 @@
                 ELSE
                    IF W-OPCAO = "A" OR W-OPCAO = "a"
                       MOVE 1 TO W-SEL
-                      GO TO R2.
+                      GO TO R2
+                   ELSE
+                      IF W-OPCAO = "M" OR W-OPCAO = "m"
+                         GO TO STA-OPC.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -636,12 +992,43 @@
        EXC-DL1.
                 DELETE CADCONS RECORD
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   MOVE CPFPACIENTE TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO CONSULTA EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+       STA-OPC.
+                DISPLAY (23, 40) "NOVO STATUS (A/R/C/F) : ".
+                ACCEPT (23, 65) SITUACAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF SITUACAO NOT = "A" AND NOT = "R" AND NOT = "C"
+                    AND NOT = "F" AND NOT = "a" AND NOT = "r"
+                        AND NOT = "c" AND NOT = "f"
+                   MOVE "*** DIGITE APENAS A/R/C/F ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO STA-OPC.
+       STA-RW1.
+                REWRITE REGCONS
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "STATUS" TO AUD-OPERACAO
+                   MOVE CPFPACIENTE TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   IF SITUACAO = "C" OR "c"
+                      PERFORM GERA-NOTIF-ESPERA THRU
+                              GERA-NOTIF-ESPERA-FIM
+                   PERFORM DISP-STATUS
+                   MOVE "*** STATUS DA CONSULTA ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DE STATUS"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
@@ -659,9 +1046,17 @@
        ALT-RW1.
                 REWRITE REGCONS
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   MOVE CPFPACIENTE TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "*** MEDICO JA POSSUI CONSULTA NESTE HORARIO ***"
+                      TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1C.
                 MOVE "ERRO NA ALTERACAO DO REGISTRO CONSULTA"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.                
@@ -673,8 +1068,25 @@
            CLOSE CADCONV
            CLOSE CADMED
            CLOSE CADCID
+           CLOSE CADESP
+           CLOSE CADPLANO
+           CLOSE CADMEDCONV
+           CLOSE CADESPERA
+           CLOSE CADNOTIF
+           CLOSE CADAUDIT
            EXIT PROGRAM.
 
+      *---------[ TRILHA DE AUDITORIA ]---------------------
+       AUD-GRAVA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SISTEMA-G FROM TIME
+           MOVE W-AUD-DATA TO AUD-DATA
+           MOVE W-HORA-HHMMSS TO AUD-HORA
+           MOVE "SMP006" TO AUD-PROGRAMA
+           WRITE REGAUDIT FROM LINAUDIT.
+       AUD-GRAVA-FIM.
+           EXIT.
+
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
            MOVE ZEROS TO W-CONT.
@@ -691,6 +1103,118 @@
            EXIT.
        FIM-ROT-TEMPO.
 
+      *---------[ LIMITE DIARIO DE CONSULTAS POR MEDICO ]------------
+       VER-LIMITE.
+           MOVE CPFPACIENTE   TO W-SALVA-CPF
+           MOVE DATACONSULTA  TO W-SALVA-DATA
+           MOVE HORA          TO W-SALVA-HORA
+           MOVE CODCONVENIO   TO W-SALVA-CODCONV
+           MOVE CODMEDICO     TO W-SALVA-CODMED
+           MOVE REGCONS       TO W-SALVA-REGCONS
+           MOVE ZEROS TO W-CONTMED
+           MOVE W-SALVA-DATA TO DATACONSULTA-CH
+           MOVE ZEROS TO HORA-CH CODMEDICO-CH
+           START CADCONS KEY IS NOT LESS KEYMEDICO
+               INVALID KEY
+                   MOVE "10" TO ST-ERRO.
+
+       VER-LIMITE-LE.
+           IF ST-ERRO = "10"
+              GO TO VER-LIMITE-RESTAURA.
+           READ CADCONS NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO VER-LIMITE-RESTAURA.
+           IF DATACONSULTA NOT = W-SALVA-DATA
+              GO TO VER-LIMITE-RESTAURA.
+           IF CODMEDICO = W-SALVA-CODMED AND SITUACAO NOT = "C"
+                                          AND SITUACAO NOT = "c"
+              IF W-SEL = 1 AND CPFPACIENTE = W-ORIG-CPF
+                    AND DATACONSULTA = W-ORIG-DATA
+                    AND HORA = W-ORIG-HORA
+                 NEXT SENTENCE
+              ELSE
+                 ADD 1 TO W-CONTMED.
+           GO TO VER-LIMITE-LE.
+
+       VER-LIMITE-RESTAURA.
+           MOVE W-SALVA-REGCONS TO REGCONS
+           IF W-CONTMED NOT < LIMITE-DIARIO
+              MOVE "*** MEDICO ATINGIU O LIMITE DIARIO DE CONSULTAS ***"
+                                                          TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+       VER-LIMITE-FIM.
+           EXIT.
+
+      *---------[ VALIDADE DO CONVENIO ]-------------------------------
+       VAL-CONV-VALIDADE.
+           MOVE "N" TO W-CONV-VENCIDO
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+           IF VALIDADE-ANO < W-HOJE-ANO
+               MOVE "S" TO W-CONV-VENCIDO
+           ELSE
+               IF VALIDADE-ANO = W-HOJE-ANO
+                   IF VALIDADE-MES < W-HOJE-MES
+                       MOVE "S" TO W-CONV-VENCIDO
+                   ELSE
+                       IF VALIDADE-MES = W-HOJE-MES AND
+                                   VALIDADE-DIA < W-HOJE-DIA
+                           MOVE "S" TO W-CONV-VENCIDO.
+       VAL-CONV-VALIDADE-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE NOTIFICACAO DE CONSULTA AGENDADA ]--------
+       GERA-NOTIF-LEMBRETE.
+           ACCEPT W-NOTIF-DATA FROM DATE YYYYMMDD
+           ACCEPT W-NOTIF-HORA-G FROM TIME
+           MOVE W-NOTIF-DATA    TO DATAGERACAO
+           MOVE W-NOTIF-HHMMSS  TO HORAGERACAO
+           MOVE CPFPACIENTE     TO CPFPACIENTENOTIF
+           MOVE "C"             TO TIPONOTIF
+           MOVE SPACES          TO MENSAGEM
+           STRING "CONSULTA AGENDADA " DATACONSULTA " " HORA
+                   DELIMITED BY SIZE INTO MENSAGEM
+           MOVE "P"             TO SITENVIO
+           WRITE REGNOTIF.
+       GERA-NOTIF-LEMBRETE-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE NOTIFICACAO DE VAGA NA LISTA DE ESPERA ]--
+      *    PROCURA NA LISTA DE ESPERA (CADESPERA) OS PACIENTES QUE
+      *    AGUARDAM VAGA COM O MESMO MEDICO DA CONSULTA CANCELADA E
+      *    GERA UMA NOTIFICACAO PENDENTE PARA CADA UM DELES.
+       GERA-NOTIF-ESPERA.
+           MOVE ZEROS TO CPFPACIENTEESP CRMESP
+           START CADESPERA KEY IS NOT LESS KEYESPERA
+               INVALID KEY
+                   MOVE "10" TO ST-ERRO.
+       GERA-NOTIF-ESPERA-LE.
+           IF ST-ERRO = "10"
+              GO TO GERA-NOTIF-ESPERA-FIM.
+           READ CADESPERA NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO GERA-NOTIF-ESPERA-FIM.
+           IF CRMESP = CODMEDICO AND SITSTATUSESP = "A"
+              PERFORM GRAVA-NOTIF-VAGA THRU GRAVA-NOTIF-VAGA-FIM.
+           GO TO GERA-NOTIF-ESPERA-LE.
+       GERA-NOTIF-ESPERA-FIM.
+           EXIT.
+
+       GRAVA-NOTIF-VAGA.
+           ACCEPT W-NOTIF-DATA FROM DATE YYYYMMDD
+           ACCEPT W-NOTIF-HORA-G FROM TIME
+           MOVE W-NOTIF-DATA    TO DATAGERACAO
+           MOVE W-NOTIF-HHMMSS  TO HORAGERACAO
+           MOVE CPFPACIENTEESP  TO CPFPACIENTENOTIF
+           MOVE "E"             TO TIPONOTIF
+           MOVE SPACES          TO MENSAGEM
+           STRING "VAGA DISPONIVEL COM O MEDICO " CODMEDICO
+                   DELIMITED BY SIZE INTO MENSAGEM
+           MOVE "P"             TO SITENVIO
+           WRITE REGNOTIF.
+       GRAVA-NOTIF-VAGA-FIM.
+           EXIT.
+
       *    FILE STATUS
       *    00 = OPERACAO REALIZADO COM SUCESSO
       *    22 = REGISTRO JA CADASTRADO
@@ -724,6 +1248,51 @@
        DISP-SEXOMEDICO.
            IF SEXOMEDICO = "M" OR "m"
                        MOVE "MASCULINO" TO DISPSEXOMEDICO
-                   ELSE    
+                   ELSE
                        IF SEXO = "F" OR "f"
-                           MOVE "FEMININO" TO DISPSEXOMEDICO. 
\ No newline at end of file
+                           MOVE "FEMININO" TO DISPSEXOMEDICO.
+
+       DISP-UNIDADEMED.
+           MOVE SPACES TO DISPUNIDADEMED
+           IF UNIDADE = 01
+               MOVE "MATRIZ"           TO DISPUNIDADEMED
+           ELSE
+               IF UNIDADE = 02
+                   MOVE "FILIAL NORTE" TO DISPUNIDADEMED
+               ELSE
+                   IF UNIDADE = 03
+                       MOVE "FILIAL SUL"   TO DISPUNIDADEMED
+                   ELSE
+                       IF UNIDADE = 04
+                           MOVE "FILIAL LESTE" TO DISPUNIDADEMED
+                       ELSE
+                           IF UNIDADE = 05
+                               MOVE "FILIAL OESTE" TO DISPUNIDADEMED.
+
+      *----------[PAGAMENTO]-----------------
+       DISP-FORMAPAG.
+           IF FORMAPAGAMENTO = "D" OR "d"
+                       MOVE "DINHEIRO" TO DISPFORMAPAG
+                   ELSE
+                       IF FORMAPAGAMENTO = "C" OR "c"
+                           MOVE "CARTAO" TO DISPFORMAPAG
+                       ELSE
+                           IF FORMAPAGAMENTO = "P" OR "p"
+                               MOVE "PIX" TO DISPFORMAPAG
+                           ELSE
+                               IF FORMAPAGAMENTO = "V" OR "v"
+                                 MOVE "CONVENIO" TO DISPFORMAPAG.
+
+      *----------[STATUS DA CONSULTA]-----------------
+       DISP-STATUS.
+           IF SITUACAO = "A" OR "a"
+                       MOVE "AGENDADA" TO DISPSTATUS
+                   ELSE
+                       IF SITUACAO = "R" OR "r"
+                           MOVE "REALIZADA" TO DISPSTATUS
+                       ELSE
+                           IF SITUACAO = "C" OR "c"
+                               MOVE "CANCELADA" TO DISPSTATUS
+                           ELSE
+                               IF SITUACAO = "F" OR "f"
+                                 MOVE "FALTOU" TO DISPSTATUS.
\ No newline at end of file

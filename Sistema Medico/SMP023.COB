@@ -0,0 +1,736 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP023.
+      *AUTHOR. ANDRE LUIS DE M RODRIGUES.
+      **************************************************
+      *    BACKUP NOTURNO UNIFICADO                    *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADMEDBK ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADCIDBK ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOCONV
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADCONVBK ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO2
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADCEPBK ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPACIBK ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADCONSBK ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO3
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADESPBK ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO4
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPLANOBK ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADMEDCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEMEDCONV
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADMEDCONVBK ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADUSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS USUARIO
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADUSUBK ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03  CRM                 PIC 9(06).
+           03  NOME                PIC X(30).
+           03  ESPECIALIDADE       PIC 9(02).
+           03  SEXO                PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE            PIC 9(09).
+           03  UNIDADE             PIC 9(02).
+      *
+       FD CADMEDBK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDBK.DAT".
+       01 REGMEDBK    PIC X(86).
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01  REDCID.
+           03  CODIGO              PIC 9(04).
+           03  DENOMINACAO         PIC X(30).
+      *
+       FD CADCIDBK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCIDBK.DAT".
+       01 REGCIDBK    PIC X(34).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03  CODIGOCONV          PIC 9(04).
+           03  NOMECONV            PIC X(30).
+           03  PLANO               PIC 9(02).
+           03  VALIDADE            PIC 9(08).
+      *
+       FD CADCONVBK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONVBK.DAT".
+       01 REGCONVBK   PIC X(44).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01  REGCEP.
+           03  CODIGO2             PIC 9(08).
+           03  ENDERECO            PIC X(30).
+           03  BAIRRO              PIC X(30).
+           03  CIDADE              PIC X(20).
+           03  ESTADO              PIC X(02).
+      *
+       FD CADCEPBK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPBK.DAT".
+       01 REGCEPBK    PIC X(90).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME2               PIC X(30).
+           03  SEXO2               PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO2.
+               05  DIA2            PIC 9(02).
+               05  MES2            PIC 9(02).
+               05  ANO2            PIC 9(04).
+           03  EMAIL2              PIC X(30).
+           03  TELEFONE2.
+               05  DDD             PIC 9(03).
+               05  NUMTEL          PIC 9(08).
+           03  CONVENIO            PIC 9(04).
+           03  CEP                 PIC 9(08).
+           03  NUMERO              PIC 9(04).
+           03  COMPLEMENTO         PIC X(10).
+      *
+       FD CADPACIBK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACIBK.DAT".
+       01 REGPACIBK   PIC X(118).
+      *
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE      PIC 9(11).
+               05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
+           03 CODMEDICO            PIC 9(06).
+           03 CODCONVENIO          PIC 9(04).
+           03 CODCID               PIC 9(04).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 VALOR                PIC 9(06)V99.
+           03 FORMAPAGAMENTO       PIC X(01).
+           03 SITUACAO             PIC X(01).
+           03 CHECKIN              PIC X(01).
+           03 HORACHECKIN          PIC 9(04).
+           03 UNIDADE              PIC 9(02).
+      *
+       FD CADCONSBK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSBK.DAT".
+       01 REGCONSBK   PIC X(174).
+      *
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01  REGESP.
+           03  CODIGO3             PIC 9(02).
+           03  DENOMINACAO2        PIC X(15).
+      *
+       FD CADESPBK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPBK.DAT".
+       01 REGESPBK    PIC X(17).
+      *
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01  REGPLANO.
+           03  CODIGO4             PIC 9(02).
+           03  DENOMINACAO3        PIC X(30).
+      *
+       FD CADPLANOBK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANOBK.DAT".
+       01 REGPLANOBK  PIC X(32).
+      *
+       FD CADMEDCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDCONV.DAT".
+       01  REGMEDCONV.
+           03  CHAVEMEDCONV.
+               05  CRMMC           PIC 9(06).
+               05  CODIGOCONVMC    PIC 9(04).
+      *
+       FD CADMEDCONVBK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDCONVBK.DAT".
+       01 REGMEDCONVBK PIC X(10).
+      *
+       FD CADUSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUSU.DAT".
+       01 REGUSU.
+           03 USUARIO      PIC X(10).
+           03 SENHA        PIC X(10).
+           03 NIVEL        PIC 9(01).
+      *
+       FD CADUSUBK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUSUBK.DAT".
+       01 REGUSUBK    PIC X(21).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+      *
+      *-----------[ TOTAIS DE REGISTROS COPIADOS ]-----------------
+       77 W-TOTMED      PIC 9(06) VALUE ZEROS.
+       77 W-TOTCID      PIC 9(06) VALUE ZEROS.
+       77 W-TOTCONV     PIC 9(06) VALUE ZEROS.
+       77 W-TOTCEP      PIC 9(06) VALUE ZEROS.
+       77 W-TOTPACI     PIC 9(06) VALUE ZEROS.
+       77 W-TOTCONS     PIC 9(06) VALUE ZEROS.
+       77 W-TOTESP      PIC 9(06) VALUE ZEROS.
+       77 W-TOTPLANO    PIC 9(06) VALUE ZEROS.
+       77 W-TOTMEDCONV  PIC 9(06) VALUE ZEROS.
+       77 W-TOTUSU      PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT023.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** BACKUP NOTURNO".
+           05  LINE 02  COLUMN 41
+               VALUE  " UNIFICADO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA EXECU".
+           05  LINE 12  COLUMN 41
+               VALUE  "CAO (S ou N ) :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY SMT023.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* BACKUP RECUSADO PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+           PERFORM BKP-CADMED     THRU BKP-CADMED-FIM.
+           PERFORM BKP-CADCID     THRU BKP-CADCID-FIM.
+           PERFORM BKP-CADCONV    THRU BKP-CADCONV-FIM.
+           PERFORM BKP-CADCEP     THRU BKP-CADCEP-FIM.
+           PERFORM BKP-CADPACI    THRU BKP-CADPACI-FIM.
+           PERFORM BKP-CADCONS    THRU BKP-CADCONS-FIM.
+           PERFORM BKP-CADESP     THRU BKP-CADESP-FIM.
+           PERFORM BKP-CADPLANO   THRU BKP-CADPLANO-FIM.
+           PERFORM BKP-CADMEDCONV THRU BKP-CADMEDCONV-FIM.
+           PERFORM BKP-CADUSU     THRU BKP-CADUSU-FIM.
+      *
+           MOVE "*** BACKUP NOTURNO CONCLUIDO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **************************************
+      * BACKUP DO ARQUIVO CADMED           *
+      **************************************
+      *
+       BKP-CADMED.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE "* CADMED NAO ENCONTRADO - IGNORADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BKP-CADMED-FIM.
+           OPEN OUTPUT CADMEDBK
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADMEDBK" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADMED
+              GO TO BKP-CADMED-FIM.
+       BKP-CADMED-LER.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-CADMED-ENC
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-CADMED-ENC
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGMED TO REGMEDBK
+           WRITE REGMEDBK
+           ADD 1 TO W-TOTMED
+           GO TO BKP-CADMED-LER.
+       BKP-CADMED-ENC.
+           CLOSE CADMED CADMEDBK.
+       BKP-CADMED-FIM.
+           EXIT.
+      *
+      **************************************
+      * BACKUP DO ARQUIVO CADCID           *
+      **************************************
+      *
+       BKP-CADCID.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              MOVE "* CADCID NAO ENCONTRADO - IGNORADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BKP-CADCID-FIM.
+           OPEN OUTPUT CADCIDBK
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCIDBK" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADCID
+              GO TO BKP-CADCID-FIM.
+       BKP-CADCID-LER.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-CADCID-ENC
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-CADCID-ENC
+           ELSE
+              NEXT SENTENCE.
+           MOVE REDCID TO REGCIDBK
+           WRITE REGCIDBK
+           ADD 1 TO W-TOTCID
+           GO TO BKP-CADCID-LER.
+       BKP-CADCID-ENC.
+           CLOSE CADCID CADCIDBK.
+       BKP-CADCID-FIM.
+           EXIT.
+      *
+      **************************************
+      * BACKUP DO ARQUIVO CADCONV          *
+      **************************************
+      *
+       BKP-CADCONV.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "* CADCONV NAO ENCONTRADO - IGNORADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BKP-CADCONV-FIM.
+           OPEN OUTPUT CADCONVBK
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONVBK" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADCONV
+              GO TO BKP-CADCONV-FIM.
+       BKP-CADCONV-LER.
+           READ CADCONV NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-CADCONV-ENC
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-CADCONV-ENC
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGCONV TO REGCONVBK
+           WRITE REGCONVBK
+           ADD 1 TO W-TOTCONV
+           GO TO BKP-CADCONV-LER.
+       BKP-CADCONV-ENC.
+           CLOSE CADCONV CADCONVBK.
+       BKP-CADCONV-FIM.
+           EXIT.
+      *
+      **************************************
+      * BACKUP DO ARQUIVO CADCEP           *
+      **************************************
+      *
+       BKP-CADCEP.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              MOVE "* CADCEP NAO ENCONTRADO - IGNORADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BKP-CADCEP-FIM.
+           OPEN OUTPUT CADCEPBK
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEPBK" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADCEP
+              GO TO BKP-CADCEP-FIM.
+       BKP-CADCEP-LER.
+           READ CADCEP NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-CADCEP-ENC
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCEP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-CADCEP-ENC
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGCEP TO REGCEPBK
+           WRITE REGCEPBK
+           ADD 1 TO W-TOTCEP
+           GO TO BKP-CADCEP-LER.
+       BKP-CADCEP-ENC.
+           CLOSE CADCEP CADCEPBK.
+       BKP-CADCEP-FIM.
+           EXIT.
+      *
+      **************************************
+      * BACKUP DO ARQUIVO CADPACI          *
+      **************************************
+      *
+       BKP-CADPACI.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "* CADPACI NAO ENCONTRADO - IGNORADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BKP-CADPACI-FIM.
+           OPEN OUTPUT CADPACIBK
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACIBK" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPACI
+              GO TO BKP-CADPACI-FIM.
+       BKP-CADPACI-LER.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-CADPACI-ENC
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-CADPACI-ENC
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGPACI TO REGPACIBK
+           WRITE REGPACIBK
+           ADD 1 TO W-TOTPACI
+           GO TO BKP-CADPACI-LER.
+       BKP-CADPACI-ENC.
+           CLOSE CADPACI CADPACIBK.
+       BKP-CADPACI-FIM.
+           EXIT.
+      *
+      **************************************
+      * BACKUP DO ARQUIVO CADCONS          *
+      **************************************
+      *
+       BKP-CADCONS.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+              MOVE "* CADCONS NAO ENCONTRADO - IGNORADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BKP-CADCONS-FIM.
+           OPEN OUTPUT CADCONSBK
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSBK" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADCONS
+              GO TO BKP-CADCONS-FIM.
+       BKP-CADCONS-LER.
+           READ CADCONS NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-CADCONS-ENC
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-CADCONS-ENC
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGCONS TO REGCONSBK
+           WRITE REGCONSBK
+           ADD 1 TO W-TOTCONS
+           GO TO BKP-CADCONS-LER.
+       BKP-CADCONS-ENC.
+           CLOSE CADCONS CADCONSBK.
+       BKP-CADCONS-FIM.
+           EXIT.
+      *
+      **************************************
+      * BACKUP DO ARQUIVO CADESP           *
+      **************************************
+      *
+       BKP-CADESP.
+           OPEN INPUT CADESP
+           IF ST-ERRO NOT = "00"
+              MOVE "* CADESP NAO ENCONTRADO - IGNORADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BKP-CADESP-FIM.
+           OPEN OUTPUT CADESPBK
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADESPBK" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADESP
+              GO TO BKP-CADESP-FIM.
+       BKP-CADESP-LER.
+           READ CADESP NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-CADESP-ENC
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADESP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-CADESP-ENC
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGESP TO REGESPBK
+           WRITE REGESPBK
+           ADD 1 TO W-TOTESP
+           GO TO BKP-CADESP-LER.
+       BKP-CADESP-ENC.
+           CLOSE CADESP CADESPBK.
+       BKP-CADESP-FIM.
+           EXIT.
+      *
+      **************************************
+      * BACKUP DO ARQUIVO CADPLANO         *
+      **************************************
+      *
+       BKP-CADPLANO.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+              MOVE "* CADPLANO NAO ENCONTRADO - IGNORADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BKP-CADPLANO-FIM.
+           OPEN OUTPUT CADPLANOBK
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANOBK" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPLANO
+              GO TO BKP-CADPLANO-FIM.
+       BKP-CADPLANO-LER.
+           READ CADPLANO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-CADPLANO-ENC
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPLANO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-CADPLANO-ENC
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGPLANO TO REGPLANOBK
+           WRITE REGPLANOBK
+           ADD 1 TO W-TOTPLANO
+           GO TO BKP-CADPLANO-LER.
+       BKP-CADPLANO-ENC.
+           CLOSE CADPLANO CADPLANOBK.
+       BKP-CADPLANO-FIM.
+           EXIT.
+      *
+      **************************************
+      * BACKUP DO ARQUIVO CADMEDCONV       *
+      **************************************
+      *
+       BKP-CADMEDCONV.
+           OPEN INPUT CADMEDCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "* CADMEDCONV NAO ENCONTRADO - IGNORADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BKP-CADMEDCONV-FIM.
+           OPEN OUTPUT CADMEDCONVBK
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADMEDCONVBK"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADMEDCONV
+              GO TO BKP-CADMEDCONV-FIM.
+       BKP-CADMEDCONV-LER.
+           READ CADMEDCONV NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-CADMEDCONV-ENC
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMEDCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-CADMEDCONV-ENC
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGMEDCONV TO REGMEDCONVBK
+           WRITE REGMEDCONVBK
+           ADD 1 TO W-TOTMEDCONV
+           GO TO BKP-CADMEDCONV-LER.
+       BKP-CADMEDCONV-ENC.
+           CLOSE CADMEDCONV CADMEDCONVBK.
+       BKP-CADMEDCONV-FIM.
+           EXIT.
+      *
+      **************************************
+      * BACKUP DO ARQUIVO CADUSU           *
+      **************************************
+      *
+       BKP-CADUSU.
+           OPEN INPUT CADUSU
+           IF ST-ERRO NOT = "00"
+              MOVE "* CADUSU NAO ENCONTRADO - IGNORADO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BKP-CADUSU-FIM.
+           OPEN OUTPUT CADUSUBK
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADUSUBK" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADUSU
+              GO TO BKP-CADUSU-FIM.
+       BKP-CADUSU-LER.
+           READ CADUSU NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-CADUSU-ENC
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADUSU" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-CADUSU-ENC
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGUSU TO REGUSUBK
+           WRITE REGUSUBK
+           ADD 1 TO W-TOTUSU
+           GO TO BKP-CADUSU-LER.
+       BKP-CADUSU-ENC.
+           CLOSE CADUSU CADUSUBK.
+       BKP-CADUSU-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.

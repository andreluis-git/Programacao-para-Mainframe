@@ -21,6 +21,10 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+           SELECT CADCKP10 ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-CKP.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -33,21 +37,34 @@
            03  ENDERECO            PIC X(30).
            03  BAIRRO              PIC X(30).
            03  CIDADE              PIC X(20).
-           03  ESTADO              PIC X(02).	
+           03  ESTADO              PIC X(02).
       *
        FD CADCEPTX
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCEPTX.TXT".
        01 REGCEPTX    PIC X(100).
+      *
+       FD CADCKP10
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCKP10.DAT".
+       01 REGCKP10    PIC X(20).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL      PIC 9(01) VALUE ZEROS.
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
-       77 ST-ERRO    PIC X(02) VALUE "00". 
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-CKP     PIC X(02) VALUE "00".
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
+      *
+      *-----------[ CHECKPOINT DE RETOMADA ]--------------------
+       77 W-RETOMA   PIC X(01) VALUE "N".
+       77 W-CONTCKP  PIC 9(04) VALUE ZEROS.
+       01 CKPREG10.
+           03 CKP-CHAVE  PIC 9(08) VALUE ZEROS.
+           03 FILLER     PIC X(12) VALUE SPACES.
       *
        01 CEPTX.
                 03 CEP-NUMCEPTX      PIC 9(08).
@@ -117,7 +134,18 @@
            ELSE
                     NEXT SENTENCE.
       *
-           OPEN OUTPUT CADCEPTX
+           PERFORM CKP-VERIFICA THRU CKP-VERIFICA-FIM.
+           IF W-RETOMA = "S"
+              OPEN EXTEND CADCEPTX
+              START CADCEP KEY IS GREATER THAN CODIGO
+                 INVALID KEY
+                    MOVE "*** NAO HA REGISTROS APOS O PONTO DE"
+                       TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+              END-START
+           ELSE
+              OPEN OUTPUT CADCEPTX.
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO CADCEPTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -127,6 +155,8 @@
                 READ CADCEP NEXT
                 IF ST-ERRO NOT = "00"
                    IF ST-ERRO = "10"
+                      MOVE ZEROS TO CKP-CHAVE
+                      PERFORM CKP-GRAVA THRU CKP-GRAVA-FIM
                       MOVE "*** FIM DO CADCEP ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
@@ -145,14 +175,52 @@
            MOVE CEPTX      TO REGCEPTX.
        INC-WR1.
                 WRITE REGCEPTX
-                IF ST-ERRO = "00" OR "02"
-                      DISPLAY (20, 20) CODIGO
-                      GO TO LER-CEP01
-                ELSE
+                IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCEPTX"
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
+                DISPLAY (20, 20) CODIGO
+                ADD 1 TO W-CONTCKP
+                IF W-CONTCKP < 50
+                   GO TO LER-CEP01.
+                MOVE ZEROS TO W-CONTCKP
+                MOVE CODIGO TO CKP-CHAVE
+                PERFORM CKP-GRAVA THRU CKP-GRAVA-FIM
+                GO TO LER-CEP01.
+      *
+      **************************************
+      * ROTINA DE CHECKPOINT DE RETOMADA   *
+      **************************************
+      *
+       CKP-VERIFICA.
+           MOVE "N" TO W-RETOMA
+           MOVE ZEROS TO CKP-CHAVE
+           OPEN INPUT CADCKP10
+           IF ST-CKP NOT = "00"
+              GO TO CKP-VERIFICA-FIM.
+           READ CADCKP10 INTO CKPREG10
+           CLOSE CADCKP10
+           IF ST-CKP NOT = "00"
+              GO TO CKP-VERIFICA-FIM.
+           IF CKP-CHAVE = ZEROS
+              GO TO CKP-VERIFICA-FIM.
+           MOVE CKP-CHAVE TO CODIGO
+           DISPLAY (20, 01) "*** RETOMAR CONVERSAO ANTERIOR (S/N) : "
+           ACCEPT (20, 41) W-RETOMA
+           IF W-RETOMA = "S" OR W-RETOMA = "s"
+              MOVE "S" TO W-RETOMA
+           ELSE
+              MOVE "N" TO W-RETOMA.
+       CKP-VERIFICA-FIM.
+           EXIT.
+      *
+       CKP-GRAVA.
+           OPEN OUTPUT CADCKP10
+           WRITE REGCKP10 FROM CKPREG10
+           CLOSE CADCKP10.
+       CKP-GRAVA-FIM.
+           EXIT.
       *
       **********************
       * ROTINA DE FIM      *

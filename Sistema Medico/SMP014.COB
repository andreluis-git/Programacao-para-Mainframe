@@ -21,6 +21,14 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+           SELECT CADCKP14 ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-CKP.
+           SELECT CADCEPCSV ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-CSV.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -39,19 +47,41 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCEPRL.DOC".
        01 REGCEPTX    PIC X(100).
+      *
+       FD CADCKP14
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCKP14.DAT".
+       01 REGCKP14    PIC X(20).
+      *
+       FD CADCEPCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.CSV".
+       01 REGCEPCSV   PIC X(94).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL      PIC 9(01) VALUE ZEROS.
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
-       77 ST-ERRO    PIC X(02) VALUE "00". 
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-CKP     PIC X(02) VALUE "00".
+       77 ST-CSV     PIC X(02) VALUE "00".
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-CSV      PIC X(01) VALUE "N".
        01 CONLIN     PIC 9(03) VALUE ZEROS.
        01 CONLIN1    PIC 9(04) VALUE ZEROS.
        01 CONPAG     PIC 9(03) VALUE ZEROS.
       *
+      *-----------[ CHECKPOINT DE RETOMADA ]--------------------
+       77 W-RETOMA   PIC X(01) VALUE "N".
+       77 W-CONTCKP  PIC 9(04) VALUE ZEROS.
+       01 CKPREG14.
+           03 CKP-CHAVE   PIC 9(08) VALUE ZEROS.
+           03 CKP-CONLIN1 PIC 9(04) VALUE ZEROS.
+           03 CKP-CONPAG  PIC 9(03) VALUE ZEROS.
+           03 FILLER      PIC X(05) VALUE SPACES.
+      *
 
        01  CAB1.
            05  FILLER                 PIC X(057) VALUE
@@ -97,6 +127,21 @@
            05  FILLER                 PIC X(004) VALUE
            " ***".
 
+       01  CABCSV.
+           05  FILLER                 PIC X(094) VALUE
+           "CODIGO,ENDERECO,BAIRRO,CIDADE,ESTADO".
+
+       01  DETCSV.
+           05  CSVCEP-CODIGO   PIC 9(08).
+           05  FILLER          PIC X(01) VALUE ",".
+           05  CSVCEP-ENDERECO PIC X(30).
+           05  FILLER          PIC X(01) VALUE ",".
+           05  CSVCEP-BAIRRO   PIC X(30).
+           05  FILLER          PIC X(01) VALUE ",".
+           05  CSVCEP-CIDADE   PIC X(20).
+           05  FILLER          PIC X(01) VALUE ",".
+           05  CSVCEP-ESTADO   PIC X(02).
+
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  SMT025.
@@ -140,6 +185,12 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+                DISPLAY (14, 01) "GERAR TAMBEM ARQUIVO CSV (S/N) : "
+                ACCEPT (14, 41) W-CSV
+                IF W-CSV = "S" OR W-CSV = "s"
+                   MOVE "S" TO W-CSV
+                ELSE
+                   MOVE "N" TO W-CSV.
       *
        INC-OP0.
            OPEN INPUT CADCEP
@@ -155,12 +206,35 @@
            ELSE
                     NEXT SENTENCE.
       *
-           OPEN OUTPUT CADCEPTX
+           PERFORM CKP-VERIFICA THRU CKP-VERIFICA-FIM.
+           IF W-RETOMA = "S"
+              OPEN EXTEND CADCEPTX
+              START CADCEP KEY IS GREATER THAN CODIGO
+                 INVALID KEY
+                    MOVE "*** NAO HA REGISTROS APOS O PONTO DE"
+                       TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+              END-START
+           ELSE
+              OPEN OUTPUT CADCEPTX.
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO CADCEPTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
-       ROT-CABEC. 
+      *
+           IF W-CSV = "S"
+              IF W-RETOMA = "S"
+                 OPEN EXTEND CADCEPCSV
+              ELSE
+                 OPEN OUTPUT CADCEPCSV
+                 WRITE REGCEPCSV FROM CABCSV
+              END-IF
+              IF ST-CSV NOT = "00"
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCEP.CSV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       ROT-CABEC.
            ADD 1 TO CONPAG
            MOVE CONPAG TO NUMPAG
            WRITE REGCEPTX FROM CAB1.
@@ -176,7 +250,9 @@
                       MOVE SPACES TO REGCEPTX
                       WRITE REGCEPTX
                       MOVE CONLIN1 TO TOTREG
-                      WRITE REGCEPTX FROM LINTOT                     
+                      WRITE REGCEPTX FROM LINTOT
+                      MOVE ZEROS TO CKP-CHAVE
+                      PERFORM CKP-GRAVA THRU CKP-GRAVA-FIM
                       MOVE "*** FIM DO CADCEP ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
@@ -192,6 +268,11 @@
            MOVE BAIRRO     TO CEP-BAIRROTX.
            MOVE CIDADE     TO CEP-CIDADETX.
            MOVE ESTADO     TO CEP-UFTX.
+           MOVE CODIGO     TO CSVCEP-CODIGO.
+           MOVE ENDERECO   TO CSVCEP-ENDERECO.
+           MOVE BAIRRO     TO CSVCEP-BAIRRO.
+           MOVE CIDADE     TO CSVCEP-CIDADE.
+           MOVE ESTADO     TO CSVCEP-ESTADO.
 
        INC-WR1.
            WRITE REGCEPTX FROM DET
@@ -200,20 +281,73 @@
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
+                IF W-CSV = "S"
+                   WRITE REGCEPCSV FROM DETCSV
+                   IF ST-CSV NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCEP.CSV"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   END-IF
+                END-IF
                 MOVE "*** REGISTRO GRAVADOS *** " TO MENS
                 ADD 1 TO CONLIN CONLIN1
+                ADD 1 TO W-CONTCKP
+                IF W-CONTCKP >= 50
+                   MOVE ZEROS TO W-CONTCKP
+                   MOVE CODIGO  TO CKP-CHAVE
+                   MOVE CONLIN1 TO CKP-CONLIN1
+                   MOVE CONPAG  TO CKP-CONPAG
+                   PERFORM CKP-GRAVA THRU CKP-GRAVA-FIM.
                 IF CONLIN < 34
                       GO TO LER-CEP01
                 ELSE
                       MOVE ZEROS TO CONLIN
                       GO TO ROT-CABEC.
       *
+      **************************************
+      * ROTINA DE CHECKPOINT DE RETOMADA   *
+      **************************************
+      *
+       CKP-VERIFICA.
+           MOVE "N" TO W-RETOMA
+           MOVE ZEROS TO CKP-CHAVE CKP-CONLIN1 CKP-CONPAG
+           OPEN INPUT CADCKP14
+           IF ST-CKP NOT = "00"
+              GO TO CKP-VERIFICA-FIM.
+           READ CADCKP14 INTO CKPREG14
+           CLOSE CADCKP14
+           IF ST-CKP NOT = "00"
+              GO TO CKP-VERIFICA-FIM.
+           IF CKP-CHAVE = ZEROS
+              GO TO CKP-VERIFICA-FIM.
+           DISPLAY (20, 01) "*** RETOMAR RELATORIO ANTERIOR (S/N) : "
+           ACCEPT (20, 41) W-RETOMA
+           IF W-RETOMA NOT = "S" AND W-RETOMA NOT = "s"
+              MOVE "N" TO W-RETOMA
+              GO TO CKP-VERIFICA-FIM.
+           MOVE "S" TO W-RETOMA
+           MOVE CKP-CHAVE   TO CODIGO
+           MOVE CKP-CONLIN1 TO CONLIN1
+           MOVE CKP-CONPAG  TO CONPAG.
+       CKP-VERIFICA-FIM.
+           EXIT.
+      *
+       CKP-GRAVA.
+           OPEN OUTPUT CADCKP14
+           WRITE REGCKP14 FROM CKPREG14
+           CLOSE CADCKP14.
+       CKP-GRAVA-FIM.
+           EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
                 CLOSE CADCEP CADCEPTX.
+                IF W-CSV = "S"
+                   CLOSE CADCEPCSV.
        ROT-FIMP.
                 EXIT PROGRAM.
 

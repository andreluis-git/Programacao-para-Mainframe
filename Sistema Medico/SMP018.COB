@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP018.
+      ****************************************
+      * RELATORIO DE PACIENTES POR CONVENIO  *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                       WITH DUPLICATES.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOCONV
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMECONV
+                       WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANOCONV
+                       WITH DUPLICATES.
+           SELECT PACCONVTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME                PIC X(30).
+           03  SEXO                PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE            PIC 9(09).
+           03  CONVENIO            PIC 9(04).
+           03  PLANO               PIC 9(02).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03  CODIGOCONV          PIC 9(04).
+           03  NOMECONV            PIC X(30).
+           03  PLANOCONV           PIC 9(02).
+           03  VALIDADE            PIC 9(08).
+      *
+       FD PACCONVTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PACCONVRL.DOC".
+       01 REGPACTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-TOTALCONV  PIC 9(05) VALUE ZEROS.
+       01 W-TOTALGERAL PIC 9(06) VALUE ZEROS.
+      *
+
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "﻿FATEC - ZONA LESTE                 *** PACIENTES POR ".
+           05  FILLER                 PIC X(022) VALUE
+           "CONVENIO ***   PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(011) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.9999.
+
+       01  CAB2.
+           05  FILLER                 PIC X(010) VALUE
+           "CONVENIO :".
+           05  CAB2-CONVENIO VALUE ZEROS  PIC 9999.
+           05  FILLER                 PIC X(054) VALUE
+           "                                                     ".
+
+       01  CABPAC.
+           05  FILLER                 PIC X(057) VALUE
+           "CPF            NOME                              EMAIL  ".
+           05  FILLER                 PIC X(011) VALUE
+           "           ".
+
+       01  DET.
+           05  CPFTX         VALUE ZEROS  PIC 9(11).
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  NOMETX        VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  EMAILTX       VALUE SPACES PIC X(030).
+
+       01  LINSUB.
+           05  FILLER                 PIC X(030) VALUE
+           "     *** TOTAL DO CONVENIO : ".
+           05  TOTCONVTX   VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL GERAL DE PACI".
+           05  FILLER                 PIC X(011) VALUE
+           "ENTES : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT018.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** PACIENTES POR CONVENIO ".
+           05  LINE 02  COLUMN 45
+               VALUE  "***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY SMT018.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO PACIENTES NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO PACIENTES"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN INPUT CADCONV
+      *
+           OPEN OUTPUT PACCONVTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO PACCONVTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGPACTX FROM CAB1.
+           MOVE SPACES TO REGPACTX
+           WRITE REGPACTX.
+      *
+       LER-CONV01.
+           READ CADCONV NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-REL
+              ELSE
+                 MOVE "ERRO NA LEITURA CADCONV"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           MOVE ZEROS TO W-TOTALCONV.
+           MOVE CODIGOCONV TO CAB2-CONVENIO
+           WRITE REGPACTX FROM CAB2.
+           WRITE REGPACTX FROM CABPAC.
+           ADD 2 TO CONLIN.
+           MOVE ZEROS TO CPF
+           START CADPACI KEY IS NOT LESS CPF
+               INVALID KEY
+                   MOVE "10" TO ST-ERRO.
+      *
+       LER-PAC01.
+           IF ST-ERRO = "10"
+              GO TO FIM-CONV.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-CONV
+              ELSE
+                 MOVE "ERRO NA LEITURA CADPACI"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF CONVENIO NOT = CODIGOCONV
+              GO TO LER-PAC01.
+      *
+       INC-002.
+           MOVE CPF    TO CPFTX.
+           MOVE NOME   TO NOMETX.
+           MOVE EMAIL  TO EMAILTX.
+           ADD 1 TO W-TOTALCONV.
+      *
+       INC-WR1.
+           WRITE REGPACTX FROM DET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO PACCONVTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO CONLIN CONLIN1
+                IF CONLIN < 34
+                      GO TO LER-PAC01
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      GO TO ROT-CABEC.
+      *
+       FIM-CONV.
+           MOVE W-TOTALCONV TO TOTCONVTX
+           WRITE REGPACTX FROM LINSUB
+           ADD W-TOTALCONV TO W-TOTALGERAL
+           MOVE SPACES TO REGPACTX
+           WRITE REGPACTX
+           ADD 3 TO CONLIN
+           MOVE "10" TO ST-ERRO
+           GO TO LER-CONV01.
+      *
+       FIM-REL.
+           MOVE W-TOTALGERAL TO TOTREG
+           WRITE REGPACTX FROM LINTOT
+           MOVE "*** FIM DO RELATORIO DE PACIENTES POR CONVENIO ***"
+                                                       TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADPACI CADCONV PACCONVTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.

@@ -0,0 +1,386 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP029.
+      ****************************************
+      * EXPORTACAO DE CONSULTAS - LEIAUTE    *
+      * TISS (TROCA DE INFORMACAO EM SAUDE   *
+      * SUPLEMENTAR) POR PERIODO             *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONS ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS KEYPRINCIPAL
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS KEYMEDICO.
+           SELECT CADPACI ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CPF
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS NOME
+                           WITH DUPLICATES.
+           SELECT CADMED ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CRMMED
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS NOMEMEDICO
+                           WITH DUPLICATES.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOCONV
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMECONV
+                       WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO
+                       WITH DUPLICATES.
+           SELECT TISSTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE      PIC 9(11).
+               05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
+           03 CODMEDICO            PIC 9(06).
+           03 CODCONVENIO          PIC 9(04).
+           03 CODCID               PIC 9(04).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 VALOR                PIC 9(06)V99.
+           03 FORMAPAGAMENTO       PIC X(01).
+           03 SITUACAO             PIC X(01).
+           03 CHECKIN              PIC X(01).
+           03 HORACHECKIN          PIC 9(04).
+           03 UNIDADE              PIC 9(02).
+
+       01 REGCONS-CHAVE.
+           03 FILLER               PIC 9(11).
+           03 KEYMEDICO.
+               05 DATACONSULTA-CH   PIC 9(08).
+               05 HORA-CH           PIC 9(04).
+               05 CODMEDICO-CH      PIC 9(06).
+           03 FILLER               PIC X(145).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME                PIC X(30).
+           03  SEXO                PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE.
+               05  DDD             PIC 9(03).
+               05  NUMTEL          PIC 9(08).
+           03  CONVENIO            PIC 9(04).
+           03  CEP                 PIC 9(08).
+           03  NUMERO              PIC 9(04).
+           03  COMPLEMENTO         PIC X(10).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03  CRMMED              PIC 9(06).
+           03  NOMEMEDICO          PIC X(30).
+           03  ESPECIALIDADE       PIC 9(02).
+           03  SEXOMEDICO          PIC X(01).
+           03  DATANASCIMENTOMED.
+               05  DIAMED          PIC 9(02).
+               05  MESMED          PIC 9(02).
+               05  ANOMED          PIC 9(04).
+           03  EMAILMED            PIC X(30).
+           03  TELEFONEMED         PIC 9(09).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03  CODIGOCONV          PIC 9(04).
+           03  NOMECONV            PIC X(30).
+           03  PLANO               PIC 9(02).
+           03  VALIDADE            PIC 9(08).
+      *
+       FD TISSTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TISSEXP.TXT".
+       01 REGTISSTX    PIC X(150).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 W-DATAINI    PIC 9(08) VALUE ZEROS.
+       01 W-DATAFIM    PIC 9(08) VALUE ZEROS.
+       01 W-TOTALREG   PIC 9(06) VALUE ZEROS.
+       01 DISPNOMEPAC  PIC X(30) VALUE SPACES.
+       01 DISPNOMEMED  PIC X(30) VALUE SPACES.
+       01 DISPNOMECONV PIC X(30) VALUE SPACES.
+
+       01  LINDET.
+           05  TIPOREGTX       PIC X(03) VALUE "TIS".
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  CPFPACIENTETX   PIC 9(11).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  NOMEPACIENTETX  PIC X(30).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  DATATX          PIC 9999/99/99.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  CRMTX           PIC 9(06).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  NOMEMEDTX       PIC X(30).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  CODCONVTX       PIC 9(04).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  NOMECONVTX      PIC X(30).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  CODCIDTX        PIC 9(04).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  VALORTX         PIC ZZZZZ9,99.
+
+       01  LINTOT.
+           05  FILLER                 PIC X(037) VALUE
+           "*** TOTAL DE GUIAS EXPORTADAS : ".
+           05  TOTREGTX  VALUE ZEROS  PIC ZZZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT029.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** EXPORTACAO TISS POR PE".
+           05  LINE 02  COLUMN 45
+               VALUE  "RIODO ***".
+           05  LINE 09  COLUMN 01
+               VALUE  "                         DATA INICIAL   (DD".
+           05  LINE 09  COLUMN 45
+               VALUE  "MMAAAA) :".
+           05  LINE 10  COLUMN 01
+               VALUE  "                         DATA FINAL     (DD".
+           05  LINE 10  COLUMN 45
+               VALUE  "MMAAAA) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA EXPORT".
+           05  LINE 12  COLUMN 41
+               VALUE  "ACAO (S ou N ) :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TDATAINI
+               LINE 09  COLUMN 55  PIC XX/XX/XXXX
+               USING  W-DATAINI
+               HIGHLIGHT.
+           05  TDATAFIM
+               LINE 10  COLUMN 55  PIC XX/XX/XXXX
+               USING  W-DATAFIM
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 58  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-DATAINI W-DATAFIM.
+                DISPLAY SMT029.
+       INC-DTI.
+                ACCEPT TDATAINI.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-DATAINI = ZEROS
+                   MOVE "*** DATA INICIAL NAO PODE SER ZEROS ***"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-DTI.
+       INC-DTF.
+                ACCEPT TDATAFIM.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO INC-DTI.
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-DATAFIM = ZEROS OR W-DATAFIM < W-DATAINI
+                   MOVE "*** DATA FINAL INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-DTF.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO INC-DTF.
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* EXPORTACAO CANCELADA PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CONSULTAS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CONSULTAS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN INPUT CADPACI
+           OPEN INPUT CADMED
+           OPEN INPUT CADCONV.
+      *
+           OPEN OUTPUT TISSTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO TISSTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           MOVE ZEROS TO W-TOTALREG
+           MOVE W-DATAINI TO DATACONSULTA-CH
+           MOVE ZEROS TO HORA-CH CODMEDICO-CH
+           START CADCONS KEY IS NOT LESS KEYMEDICO
+               INVALID KEY
+                   MOVE "10" TO ST-ERRO.
+      *
+       LER-CONS01.
+           IF ST-ERRO = "10"
+              GO TO FIM-EXP.
+           READ CADCONS NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-EXP
+              ELSE
+                 MOVE "ERRO NA LEITURA CADCONS"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF DATACONSULTA > W-DATAFIM
+              MOVE "10" TO ST-ERRO
+              GO TO FIM-EXP.
+           IF SITUACAO = "C" OR "c"
+              GO TO LER-CONS01.
+
+       LER-CADPACI.
+           MOVE CPFPACIENTE TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE SPACES TO DISPNOMEPAC
+           ELSE
+              MOVE NOME TO DISPNOMEPAC.
+
+       LER-CADMED.
+           MOVE CODMEDICO TO CRMMED
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE SPACES TO DISPNOMEMED
+           ELSE
+              MOVE NOMEMEDICO TO DISPNOMEMED.
+
+       LER-CADCONV.
+           MOVE CODCONVENIO TO CODIGOCONV
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE SPACES TO DISPNOMECONV
+           ELSE
+              MOVE NOMECONV TO DISPNOMECONV.
+
+       MONTA-LINDET.
+           MOVE CPFPACIENTE   TO CPFPACIENTETX
+           MOVE DISPNOMEPAC   TO NOMEPACIENTETX
+           MOVE DATACONSULTA  TO DATATX
+           MOVE CODMEDICO     TO CRMTX
+           MOVE DISPNOMEMED   TO NOMEMEDTX
+           MOVE CODCONVENIO   TO CODCONVTX
+           MOVE DISPNOMECONV  TO NOMECONVTX
+           MOVE CODCID        TO CODCIDTX
+           MOVE VALOR         TO VALORTX.
+
+       INC-WR1.
+           WRITE REGTISSTX FROM LINDET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO TISSTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO W-TOTALREG
+                GO TO LER-CONS01.
+      *
+       FIM-EXP.
+           MOVE SPACES TO REGTISSTX
+           WRITE REGTISSTX
+           MOVE W-TOTALREG TO TOTREGTX
+           WRITE REGTISSTX FROM LINTOT
+           MOVE "*** EXPORTACAO TISS CONCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONS CADPACI CADMED CADCONV TISSTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*

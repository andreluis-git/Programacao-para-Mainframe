@@ -0,0 +1,515 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP032.
+      *AUTHOR. ANDRE LUIS DE M RODRIGUES.
+      **************************************************
+      *    REAGENDAMENTO DE CONSULTA                    *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONS ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS KEYPRINCIPAL
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS KEYMEDICO.
+
+           SELECT CADPACI ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CPF
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS NOME
+                           WITH DUPLICATES.
+
+           SELECT CADMED ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CRM
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS NOMEMEDICO
+                           WITH DUPLICATES.
+
+           SELECT CADAUDIT ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS ST-AUD.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE      PIC 9(11).
+               05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
+           03 CODMEDICO            PIC 9(06).
+           03 CODCONVENIO          PIC 9(04).
+           03 CODCID               PIC 9(04).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 VALOR                PIC 9(06)V99.
+           03 FORMAPAGAMENTO       PIC X(01).
+           03 SITUACAO             PIC X(01).
+           03 CHECKIN              PIC X(01).
+           03 HORACHECKIN          PIC 9(04).
+           03 UNIDADE              PIC 9(02).
+
+       01 REGCONS-CHAVE.
+           03 FILLER               PIC 9(11).
+           03 KEYMEDICO.
+               05 DATACONSULTA-CH   PIC 9(08).
+               05 HORA-CH           PIC 9(04).
+               05 CODMEDICO-CH      PIC 9(06).
+           03 FILLER               PIC X(145).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME                PIC X(30).
+           03  SEXO                PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE            PIC 9(11).
+           03  CONVENIO            PIC 9(04).
+           03  CEP                 PIC 9(08).
+           03  ENDERECOPACI        PIC X(30).
+           03  NUMERO              PIC 9(04).
+           03  COMPLEMENTO         PIC X(10).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03  CRM                 PIC 9(06).
+           03  NOMEMEDICO          PIC X(30).
+           03  ESPECIALIDADE       PIC 9(02).
+           03  SEXOMEDICO          PIC X(01).
+           03  DATANASCIMENTOMEDICO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE            PIC 9(09).
+           03  UNIDADEMEDICO       PIC 9(02).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-AUD        PIC X(02) VALUE "00".
+
+       01 W-DATANOVA    PIC 9(08) VALUE ZEROS.
+       01 W-HORANOVA    PIC 9(04) VALUE ZEROS.
+       01 W-ORIG-DATA   PIC 9(08) VALUE ZEROS.
+       01 W-ORIG-HORA   PIC 9(04) VALUE ZEROS.
+       01 DISPNOME      PIC X(30) VALUE SPACES.
+       01 DISPNOMEMED   PIC X(30) VALUE SPACES.
+       01 DISPSTATUS    PIC X(15) VALUE SPACES.
+
+      *-----------[ LIMITE DIARIO DE CONSULTAS POR MEDICO ]----------
+       77 LIMITE-DIARIO PIC 9(02) VALUE 20.
+       77 W-CONTMED     PIC 9(02) VALUE ZEROS.
+       01 W-SALVA-CONS.
+           03 W-SALVA-CPF      PIC 9(11) VALUE ZEROS.
+           03 W-SALVA-DATA     PIC 9(08) VALUE ZEROS.
+           03 W-SALVA-HORA     PIC 9(04) VALUE ZEROS.
+           03 W-SALVA-CODCONV  PIC 9(04) VALUE ZEROS.
+           03 W-SALVA-CODMED   PIC 9(06) VALUE ZEROS.
+       01 W-SALVA-REGCONS PIC X(174) VALUE SPACES.
+
+      *-----------[ TRILHA DE AUDITORIA ]--------------------
+       77 W-AUD-DATA           PIC 9(08) VALUE ZEROS.
+       01 W-HORA-SISTEMA-G.
+           03 W-HORA-HHMMSS    PIC 9(06).
+           03 W-HORA-CENT      PIC 9(02).
+       01 LINAUDIT.
+           03 AUD-DATA         PIC 9999/99/99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-HORA         PIC 99.99.99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-PROGRAMA     PIC X(06).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-OPERACAO     PIC X(11).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-CHAVE        PIC X(20).
+           03 FILLER           PIC X(21) VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT032.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                       REAGENDAMENTO DE C".
+           05  LINE 02  COLUMN 41
+               VALUE  "ONSULTA".
+           05  LINE 04  COLUMN 01
+               VALUE  " CPF DO PACIENTE:".
+           05  LINE 05  COLUMN 01
+               VALUE  " DATA ATUAL DA CONSULTA:".
+           05  LINE 06  COLUMN 01
+               VALUE  " HORA ATUAL DA CONSULTA:".
+           05  LINE 08  COLUMN 01
+               VALUE  " PACIENTE:".
+           05  LINE 09  COLUMN 01
+               VALUE  " MEDICO:".
+           05  LINE 10  COLUMN 01
+               VALUE  " STATUS ATUAL:".
+           05  LINE 12  COLUMN 01
+               VALUE  " NOVA DATA DA CONSULTA:".
+           05  LINE 13  COLUMN 01
+               VALUE  " NOVA HORA DA CONSULTA:".
+           05  LINE 15  COLUMN 01
+               VALUE  " CONFIRMA REAGENDAMENTO (S/N):".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  TCPF
+               LINE 04  COLUMN 20  PIC 9(11)
+               USING  CPFPACIENTE
+               HIGHLIGHT.
+           05  TDATAATUAL
+               LINE 05  COLUMN 27  PIC XX/XX/XXXX
+               USING  DATACONSULTA
+               HIGHLIGHT.
+           05  THORAATUAL
+               LINE 06  COLUMN 27  PIC 9(04)
+               USING  HORA
+               HIGHLIGHT.
+           05  TDISPNOME
+               LINE 08  COLUMN 12  PIC X(30)
+               USING DISPNOME.
+           05  TDISPNOMEMED
+               LINE 09  COLUMN 10  PIC X(30)
+               USING DISPNOMEMED.
+           05  TDISPSTATUS
+               LINE 10  COLUMN 16  PIC X(15)
+               USING DISPSTATUS.
+           05  TDATANOVA
+               LINE 12  COLUMN 26  PIC XX/XX/XXXX
+               USING  W-DATANOVA
+               HIGHLIGHT.
+           05  THORANOVA
+               LINE 13  COLUMN 26  PIC 9(04)
+               USING  W-HORANOVA
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 15  COLUMN 32  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADCONS
+           IF ST-ERRO NOT = "00"
+                 MOVE "**** ARQUIVO CADCONS NAO ENCONTRADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADPACI FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADPACI ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0B.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADMED FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADMED ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0C.
+           OPEN EXTEND CADAUDIT
+           IF ST-AUD NOT = "00"
+              IF ST-AUD = "05" OR ST-AUD = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 OPEN EXTEND CADAUDIT
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADAUDIT ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE ZEROS TO CPFPACIENTE DATACONSULTA HORA
+           MOVE ZEROS TO W-DATANOVA W-HORANOVA
+           MOVE SPACES TO DISPNOME DISPNOMEMED DISPSTATUS
+           DISPLAY SMT032.
+
+       R1A.
+           ACCEPT TCPF.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF CPFPACIENTE = ZEROS
+               MOVE "*** CPF NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1A.
+
+       R1B.
+           ACCEPT TDATAATUAL.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1A.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF DATACONSULTA = ZEROS
+               MOVE "*** DATA NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1B.
+
+       R1C.
+           ACCEPT THORAATUAL.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1B.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF HORA = ZEROS
+               MOVE "*** HORA NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1C.
+
+       LER-CADCONS.
+           READ CADCONS
+           IF ST-ERRO NOT = "00"
+               MOVE "*** CONSULTA NAO ENCONTRADA ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1A.
+           IF SITUACAO NOT = "A" AND NOT = "a"
+               MOVE "* SOMENTE CONSULTAS AGENDADAS PODEM SER REAGEN *"
+                                                       TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1A.
+           MOVE DATACONSULTA TO W-ORIG-DATA
+           MOVE HORA TO W-ORIG-HORA
+           MOVE "AGENDADA" TO DISPSTATUS.
+
+       LER-CADPACI.
+           MOVE CPFPACIENTE TO CPF
+           READ CADPACI
+           IF ST-ERRO = "00"
+               MOVE NOME TO DISPNOME
+           ELSE
+               MOVE SPACES TO DISPNOME.
+
+       LER-CADMED.
+           MOVE CODMEDICO TO CRM
+           READ CADMED
+           IF ST-ERRO = "00"
+               MOVE NOMEMEDICO TO DISPNOMEMED
+           ELSE
+               MOVE SPACES TO DISPNOMEMED.
+           DISPLAY SMT032.
+
+       R2.
+           ACCEPT TDATANOVA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1A.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF W-DATANOVA = ZEROS
+               MOVE "*** NOVA DATA NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2.
+
+       R3.
+           ACCEPT THORANOVA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF W-HORANOVA = ZEROS
+               MOVE "*** NOVA HORA NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R3.
+           IF W-DATANOVA = W-ORIG-DATA AND W-HORANOVA = W-ORIG-HORA
+               MOVE "* NOVA DATA/HORA IGUAL A ATUAL *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2.
+
+       VER-CONFLITO.
+           MOVE W-DATANOVA TO DATACONSULTA
+           MOVE W-HORANOVA TO HORA
+           READ CADCONS
+           IF ST-ERRO = "00"
+               MOVE W-ORIG-DATA TO DATACONSULTA
+               MOVE W-ORIG-HORA TO HORA
+               MOVE "* JA EXISTE CONSULTA NESTE HORARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2.
+
+           PERFORM VER-LIMITE THRU VER-LIMITE-FIM.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY SMT032
+                ACCEPT TW-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R2.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REAGENDAMENTO RECUSADO PELO OPERADOR ***"
+                                                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       REAG-WR1.
+                WRITE REGCONS
+                IF ST-ERRO NOT = "00" AND NOT = "02"
+                   MOVE "*** ERRO NA GRAVACAO DA NOVA CONSULTA ***"
+                                                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+       REAG-DEL.
+                MOVE W-ORIG-DATA TO DATACONSULTA
+                MOVE W-ORIG-HORA TO HORA
+                DELETE CADCONS RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** ERRO NA EXCLUSAO DA CONSULTA ANTIGA ***"
+                                                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+       REAG-FIM.
+                MOVE W-DATANOVA TO DATACONSULTA
+                MOVE W-HORANOVA TO HORA
+                MOVE "REAGENDA" TO AUD-OPERACAO
+                MOVE CPFPACIENTE TO AUD-CHAVE
+                PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                MOVE "*** CONSULTA REAGENDADA COM SUCESSO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+
+       ROT-FIM.
+           CLOSE CADCONS
+           CLOSE CADPACI
+           CLOSE CADMED
+           CLOSE CADAUDIT
+           EXIT PROGRAM.
+
+      *---------[ TRILHA DE AUDITORIA ]---------------------
+       AUD-GRAVA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SISTEMA-G FROM TIME
+           MOVE W-AUD-DATA TO AUD-DATA
+           MOVE W-HORA-HHMMSS TO AUD-HORA
+           MOVE "SMP032" TO AUD-PROGRAMA
+           WRITE REGAUDIT FROM LINAUDIT.
+       AUD-GRAVA-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
+
+      *---------[ LIMITE DIARIO DE CONSULTAS POR MEDICO ]------------
+       VER-LIMITE.
+           MOVE CPFPACIENTE   TO W-SALVA-CPF
+           MOVE DATACONSULTA  TO W-SALVA-DATA
+           MOVE HORA          TO W-SALVA-HORA
+           MOVE CODCONVENIO   TO W-SALVA-CODCONV
+           MOVE CODMEDICO     TO W-SALVA-CODMED
+           MOVE REGCONS       TO W-SALVA-REGCONS
+           MOVE ZEROS TO W-CONTMED
+           MOVE W-SALVA-DATA TO DATACONSULTA-CH
+           MOVE ZEROS TO HORA-CH CODMEDICO-CH
+           START CADCONS KEY IS NOT LESS KEYMEDICO
+               INVALID KEY
+                   MOVE "10" TO ST-ERRO.
+
+       VER-LIMITE-LE.
+           IF ST-ERRO = "10"
+              GO TO VER-LIMITE-RESTAURA.
+           READ CADCONS NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO VER-LIMITE-RESTAURA.
+           IF DATACONSULTA NOT = W-SALVA-DATA
+              GO TO VER-LIMITE-RESTAURA.
+           IF CODMEDICO = W-SALVA-CODMED AND SITUACAO NOT = "C"
+                                          AND SITUACAO NOT = "c"
+              ADD 1 TO W-CONTMED.
+           GO TO VER-LIMITE-LE.
+
+       VER-LIMITE-RESTAURA.
+           MOVE W-SALVA-REGCONS TO REGCONS
+           IF W-CONTMED NOT < LIMITE-DIARIO
+              MOVE "*** MEDICO ATINGIU O LIMITE DIARIO DE CONSULTAS ***"
+                                                          TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+       VER-LIMITE-FIM.
+           EXIT.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO

@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP020.
+      ****************************************
+      * RELATORIO DE ANIVERSARIANTES - PACIENTES *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                       WITH DUPLICATES.
+           SELECT ANIVERTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME                PIC X(30).
+           03  SEXO                PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE            PIC 9(09).
+           03  CONVENIO            PIC 9(04).
+           03  PLANO               PIC 9(02).
+      *
+       FD ANIVERTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ANIVERRL.DOC".
+       01 REGANIVTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-MES      PIC 9(02) VALUE ZEROS.
+      *
+
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "﻿FATEC - ZONA LESTE                 *** ANIVERSARIANT".
+           05  FILLER                 PIC X(022) VALUE
+           "ES PACIENTES *** PAG: ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(011) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "NOME                              DIA NASCIMENTO   TEL".
+           05  FILLER                 PIC X(036) VALUE
+           "EFONE                              ".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "-------------------------------   -------------   ---".
+           05  FILLER                 PIC X(036) VALUE
+           "------------------------------------".
+
+       01  DET.
+           05  NOMETX   VALUE SPACES           PIC X(030).
+           05  FILLER                          PIC X(04) VALUE
+           "    ".
+           05  DIATX  VALUE ZEROS              PIC 99.
+           05  FILLER                          PIC X(11) VALUE
+           "           ".
+           05  TELEFONETX  VALUE ZEROS         PIC 9(09).
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL DE REGISTROS : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT020.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** ANIVERSARIANTES - PAC".
+           05  LINE 02  COLUMN 43
+               VALUE  "IENTES ***".
+           05  LINE 09  COLUMN 01
+               VALUE  "                         MES DE NASCIMENT".
+           05  LINE 09  COLUMN 43
+               VALUE  "O (01 A 12) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TMES
+               LINE 09  COLUMN 57  PIC 99
+               USING  W-MES
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-MES.
+                DISPLAY SMT020.
+       INC-MES.
+                ACCEPT TMES.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-MES = ZEROS OR W-MES > 12
+                   MOVE "*** MES INVALIDO (01 A 12) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-MES.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO INC-MES.
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO PACIENTE NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO PACIENTE"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT ANIVERTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO ANIVERTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGANIVTX FROM CAB1.
+           MOVE SPACES TO REGANIVTX
+           WRITE REGANIVTX.
+           WRITE REGANIVTX FROM CAB2.
+           WRITE REGANIVTX FROM CAB3.
+      *
+       LER-PACI01.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE SPACES TO REGANIVTX
+                      WRITE REGANIVTX
+                      MOVE CONLIN1 TO TOTREG
+                      WRITE REGANIVTX FROM LINTOT
+                      MOVE "*** FIM DO CADPACI ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADPACI"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+           IF MES NOT = W-MES
+              GO TO LER-PACI01.
+       INC-003.
+           MOVE NOME           TO NOMETX.
+           MOVE DIA             TO DIATX.
+           MOVE TELEFONE       TO TELEFONETX.
+
+       INC-WR1.
+           WRITE REGANIVTX FROM DET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO ANIVERTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO CONLIN CONLIN1
+                IF CONLIN < 34
+                      GO TO LER-PACI01
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      GO TO ROT-CABEC.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADPACI ANIVERTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.

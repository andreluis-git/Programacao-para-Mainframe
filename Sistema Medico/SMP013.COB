@@ -21,6 +21,10 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+           SELECT CADCKP13 ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-CKP.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -33,26 +37,42 @@
            03  NOME                PIC X(30).
            03  ESPECIALIDADE       PIC 9(02).
            03  SEXO                PIC X(01).
-           03  DATANASCIMENTO.      
+           03  DATANASCIMENTO.
                05  DIA             PIC 9(02).
                05  MES             PIC 9(02).
                05  ANO             PIC 9(04).
            03  EMAIL               PIC X(30).
-           03  TELEFONE            PIC 9(09).	
+           03  TELEFONE            PIC 9(09).
+           03  UNIDADE             PIC 9(02).
       *
        FD CADMEDTX
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADMEDTX.TXT".
        01 REGMEDTX    PIC X(100).
+      *
+       FD CADCKP13
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCKP13.DAT".
+       01 REGCKP13    PIC X(20).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL      PIC 9(01) VALUE ZEROS.
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
-       77 ST-ERRO    PIC X(02) VALUE "00". 
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-CKP     PIC X(02) VALUE "00".
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
+      *
+      *-----------[ CHECKPOINT DE RETOMADA ]--------------------
+       77 W-RETOMA    PIC X(01) VALUE "N".
+       77 W-CONTCKP   PIC 9(04) VALUE ZEROS.
+       77 W-CONTPROC  PIC 9(08) VALUE ZEROS.
+       77 W-CONTSKIP  PIC 9(08) VALUE ZEROS.
+       01 CKPREG13.
+           03 CKP-CONTADOR  PIC 9(08) VALUE ZEROS.
+           03 FILLER        PIC X(12) VALUE SPACES.
       *
        01 MEDTX.
                 03 CRMTX               PIC 9(06).
@@ -133,11 +153,18 @@
                       MOVE "ERRO ABERTURA DO ARQUIVO CADMEDTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
+      *
+           PERFORM CKP-VERIFICA THRU CKP-VERIFICA-FIM.
+           IF W-RETOMA = "S"
+              MOVE CKP-CONTADOR TO W-CONTSKIP W-CONTPROC
+              PERFORM SKIP-CKP THRU SKIP-CKP-FIM.
       *
        LER-CEP01.
                 READ CADMEDTX NEXT
                 IF ST-ERRO NOT = "00"
                    IF ST-ERRO = "10"
+                      MOVE ZEROS TO CKP-CONTADOR
+                      PERFORM CKP-GRAVA THRU CKP-GRAVA-FIM
                       MOVE "*** FIM DO CADMED ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
@@ -159,14 +186,67 @@
 
        INC-WR1.
                 WRITE REGMED
-                IF ST-ERRO = "00" OR "02"
-                      DISPLAY (20, 20) CRM
-                      GO TO LER-CEP01
-                ELSE
+                IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMEDTX"
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
+                DISPLAY (20, 20) CRM
+                ADD 1 TO W-CONTPROC W-CONTCKP
+                IF W-CONTCKP < 50
+                   GO TO LER-CEP01.
+                MOVE ZEROS TO W-CONTCKP
+                MOVE W-CONTPROC TO CKP-CONTADOR
+                PERFORM CKP-GRAVA THRU CKP-GRAVA-FIM
+                GO TO LER-CEP01.
+      *
+      **************************************
+      * ROTINA DE CHECKPOINT DE RETOMADA   *
+      **************************************
+      *
+       CKP-VERIFICA.
+           MOVE "N" TO W-RETOMA
+           MOVE ZEROS TO CKP-CONTADOR
+           OPEN INPUT CADCKP13
+           IF ST-CKP NOT = "00"
+              GO TO CKP-VERIFICA-FIM.
+           READ CADCKP13 INTO CKPREG13
+           CLOSE CADCKP13
+           IF ST-CKP NOT = "00"
+              GO TO CKP-VERIFICA-FIM.
+           IF CKP-CONTADOR = ZEROS
+              GO TO CKP-VERIFICA-FIM.
+           DISPLAY (20, 01) "*** RETOMAR CONVERSAO ANTERIOR (S/N) : "
+           ACCEPT (20, 41) W-RETOMA
+           IF W-RETOMA = "S" OR W-RETOMA = "s"
+              MOVE "S" TO W-RETOMA
+           ELSE
+              MOVE "N" TO W-RETOMA.
+       CKP-VERIFICA-FIM.
+           EXIT.
+      *
+       CKP-GRAVA.
+           OPEN OUTPUT CADCKP13
+           WRITE REGCKP13 FROM CKPREG13
+           CLOSE CADCKP13.
+       CKP-GRAVA-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE SALTO DE REGISTROS JA    *
+      * PROCESSADOS (RETOMADA)             *
+      **************************************
+      *
+       SKIP-CKP.
+           IF W-CONTSKIP = ZEROS
+              GO TO SKIP-CKP-FIM.
+           READ CADMEDTX NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO SKIP-CKP-FIM.
+           SUBTRACT 1 FROM W-CONTSKIP
+           GO TO SKIP-CKP.
+       SKIP-CKP-FIM.
+           EXIT.
       *
       **********************
       * ROTINA DE FIM      *

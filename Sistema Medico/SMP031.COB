@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP031.
+      **************************************************
+      *    ARQUIVAMENTO DE CONSULTAS ANTIGAS            *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADCONSAR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPALAR
+                    FILE STATUS  IS ST-ARQ.
+           SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-AUD.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE      PIC 9(11).
+               05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
+           03 CODMEDICO            PIC 9(06).
+           03 CODCONVENIO          PIC 9(04).
+           03 CODCID               PIC 9(04).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 VALOR                PIC 9(06)V99.
+           03 FORMAPAGAMENTO       PIC X(01).
+           03 SITUACAO             PIC X(01).
+           03 CHECKIN              PIC X(01).
+           03 HORACHECKIN          PIC 9(04).
+           03 UNIDADE              PIC 9(02).
+      *
+      * ARQUIVO DE CONSULTAS ARQUIVADAS - MESMO LAYOUT DO CADCONS,
+      * MANTIDO EM ARQUIVO SEPARADO PARA NAO ONERAR O CADASTRO ATIVO
+      * COM CONSULTAS JA ENCERRADAS HA MUITO TEMPO.
+      *
+       FD CADCONSAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSAR.DAT".
+       01 REGCONSAR.
+           03 KEYPRINCIPALAR.
+               05 CPFPACIENTEAR    PIC 9(11).
+               05 DATACONSULTAAR   PIC 9(08).
+               05 HORAAR           PIC 9(04).
+           03 CODMEDICOAR          PIC 9(06).
+           03 CODCONVENIOAR        PIC 9(04).
+           03 CODCIDAR             PIC 9(04).
+           03 DESCRICAO1AR         PIC X(60).
+           03 DESCRICAO2AR         PIC X(60).
+           03 VALORAR              PIC 9(06)V99.
+           03 FORMAPAGAMENTOAR     PIC X(01).
+           03 SITUACAOAR           PIC X(01).
+           03 CHECKINAR            PIC X(01).
+           03 HORACHECKINAR        PIC 9(04).
+           03 UNIDADEAR            PIC 9(02).
+      *
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ARQ       PIC X(02) VALUE "00".
+       77 ST-AUD       PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-AUD-DATA   PIC 9(08) VALUE ZEROS.
+       01 W-HORA-SISTEMA-G.
+           03 W-HORA-HHMMSS    PIC 9(06).
+       01 W-DATALIMITE PIC 9(08) VALUE ZEROS.
+       01 W-TOTARQ     PIC 9(06) VALUE ZEROS.
+       01 W-TOTLIDOS   PIC 9(06) VALUE ZEROS.
+      *
+       01 LINAUDIT.
+           03 AUD-DATA         PIC 9999/99/99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-HORA         PIC 99.99.99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-PROGRAMA     PIC X(06).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-OPERACAO     PIC X(11).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-CHAVE        PIC X(20).
+           03 FILLER           PIC X(21) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT031.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** ARQUIVAMENTO DE CONSU".
+           05  LINE 02  COLUMN 43
+               VALUE  "LTAS ANTIGAS ***".
+           05  LINE 09  COLUMN 01
+               VALUE  "                         ARQUIVAR CONSULT".
+           05  LINE 09  COLUMN 43
+               VALUE  "AS ANTERIORES A (DDMMAAAA) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA ARQUIVA".
+           05  LINE 12  COLUMN 41
+               VALUE  "MENTO (S ou N ) :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TDATALIMITE
+               LINE 09  COLUMN 73  PIC XX/XX/XXXX
+               USING  W-DATALIMITE
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 59  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-DATALIMITE.
+                DISPLAY SMT031.
+       INC-DTL.
+                ACCEPT TDATALIMITE.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-DATALIMITE = ZEROS
+                   MOVE "*** DATA LIMITE NAO PODE SER ZEROS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-DTL.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO INC-DTL.
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* ARQUIVAMENTO RECUSADO PELO OPERADOR *"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN I-O CADCONS
+           IF ST-ERRO NOT = "00"
+                      MOVE "* ARQUIVO CADCONS NAO ENCONTRADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN I-O CADCONSAR
+           IF ST-ARQ NOT = "00"
+              IF ST-ARQ = "30"
+                 OPEN OUTPUT CADCONSAR
+                 CLOSE CADCONSAR
+                 OPEN I-O CADCONSAR
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSAR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+           OPEN EXTEND CADAUDIT
+           IF ST-AUD NOT = "00"
+              IF ST-AUD = "05" OR ST-AUD = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 OPEN EXTEND CADAUDIT
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADAUDIT ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+       ARQ-LER.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO ARQ-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA DO ARQUIVO CADCONS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                ADD 1 TO W-TOTLIDOS
+                IF DATACONSULTA NOT < W-DATALIMITE
+                   GO TO ARQ-LER.
+      *
+       ARQ-GRAVA.
+                MOVE CPFPACIENTE   TO CPFPACIENTEAR
+                MOVE DATACONSULTA  TO DATACONSULTAAR
+                MOVE HORA          TO HORAAR
+                MOVE CODMEDICO     TO CODMEDICOAR
+                MOVE CODCONVENIO   TO CODCONVENIOAR
+                MOVE CODCID        TO CODCIDAR
+                MOVE DESCRICAO1    TO DESCRICAO1AR
+                MOVE DESCRICAO2    TO DESCRICAO2AR
+                MOVE VALOR         TO VALORAR
+                MOVE FORMAPAGAMENTO TO FORMAPAGAMENTOAR
+                MOVE SITUACAO      TO SITUACAOAR
+                MOVE CHECKIN       TO CHECKINAR
+                MOVE HORACHECKIN   TO HORACHECKINAR
+                MOVE UNIDADE       TO UNIDADEAR
+                WRITE REGCONSAR
+                IF ST-ARQ NOT = "00" AND ST-ARQ NOT = "02"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCONSAR" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+      *
+       ARQ-DEL.
+                DELETE CADCONS RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA EXCLUSAO DO REGISTRO CADCONS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                MOVE "ARQUIVAMENTO" TO AUD-OPERACAO
+                STRING CPFPACIENTEAR DELIMITED BY SIZE
+                       DATACONSULTAAR DELIMITED BY SIZE
+                       INTO AUD-CHAVE
+                PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                ADD 1 TO W-TOTARQ
+                GO TO ARQ-LER.
+      *
+       ARQ-FIM.
+                STRING "*** " DELIMITED BY SIZE
+                       W-TOTARQ DELIMITED BY SIZE
+                       " CONSULTA(S) ARQUIVADA(S) ***" DELIMITED BY SIZE
+                       INTO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONS CADCONSAR CADAUDIT.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      *---------[ TRILHA DE AUDITORIA ]---------------------
+       AUD-GRAVA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SISTEMA-G FROM TIME
+           MOVE W-AUD-DATA TO AUD-DATA
+           MOVE W-HORA-HHMMSS TO AUD-HORA
+           MOVE "SMP031" TO AUD-PROGRAMA
+           WRITE REGAUDIT FROM LINAUDIT.
+       AUD-GRAVA-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.

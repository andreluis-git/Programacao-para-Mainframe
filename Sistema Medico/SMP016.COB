@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP016.
+      ************************
+      * RELATORIO DE AGENDA DO DIA *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONS ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS KEYPRINCIPAL
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS KEYMEDICO.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                       WITH DUPLICATES.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEMEDICO
+                       WITH DUPLICATES.
+           SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                       WITH DUPLICATES.
+           SELECT AGENDATX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE      PIC 9(11).
+               05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
+           03 CODMEDICO            PIC 9(06).
+           03 CODCONVENIO          PIC 9(04).
+           03 CODCID               PIC 9(04).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 VALOR                PIC 9(06)V99.
+           03 FORMAPAGAMENTO       PIC X(01).
+           03 SITUACAO             PIC X(01).
+           03 CHECKIN              PIC X(01).
+           03 HORACHECKIN          PIC 9(04).
+           03 UNIDADE              PIC 9(02).
+
+       01 REGCONS-CHAVE.
+           03 FILLER               PIC 9(11).
+           03 KEYMEDICO.
+               05 DATACONSULTA-CH   PIC 9(08).
+               05 HORA-CH           PIC 9(04).
+               05 CODMEDICO-CH      PIC 9(06).
+           03 FILLER               PIC X(145).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME                PIC X(30).
+           03  SEXO                PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE            PIC 9(09).
+           03  CONVENIO            PIC 9(04).
+           03  PLANO               PIC 9(02).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03  CRM                 PIC 9(06).
+           03  NOMEMEDICO          PIC X(30).
+           03  ESPECIALIDADE       PIC 9(02).
+           03  SEXOMEDICO          PIC X(01).
+           03  DATANASCIMENTOMEDICO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE            PIC 9(09).
+           03  UNIDADEMEDICO       PIC 9(02).
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01  REDCID.
+           03  CODIGO              PIC 9(04).
+           03  DENOMINACAO         PIC X(30).
+      *
+       FD AGENDATX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AGENDARL.DOC".
+       01 REGAGETX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-DATAAGENDA PIC 9(08) VALUE ZEROS.
+       01 W-NOMEPAC    PIC X(30) VALUE SPACES.
+       01 W-NOMEMED    PIC X(30) VALUE SPACES.
+       01 W-DENOMCID   PIC X(30) VALUE SPACES.
+      *
+
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "﻿FATEC - ZONA LESTE                 *** AGENDA DO DIA'".
+           05  FILLER                 PIC X(022) VALUE
+           "S ***          PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(011) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.9999.
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "HORA  MEDICO                          PACIENTE          ".
+           05  FILLER                 PIC X(040) VALUE
+           "            CID                       ".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "----  ------------------------------  ------------------".
+           05  FILLER                 PIC X(040) VALUE
+           "----  ------------------------------  ".
+
+       01  DET.
+           05  HORATX        VALUE ZEROS  PIC 9999.
+           05  FILLER                 PIC X(002) VALUE
+           "  ".
+           05  MEDICOTX      VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(002) VALUE
+           "  ".
+           05  PACIENTETX    VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(002) VALUE
+           "  ".
+           05  CIDTX         VALUE SPACES PIC X(030).
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL DE CONSULTAS : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT016.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** AGENDA DO DIA - CONSULT".
+           05  LINE 02  COLUMN 45
+               VALUE  "AS ***".
+           05  LINE 10  COLUMN 01
+               VALUE  "                         DATA DA AGENDA (DD".
+           05  LINE 10  COLUMN 45
+               VALUE  "MMAAAA) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TDATAAGENDA
+               LINE 10  COLUMN 55  PIC XX/XX/XXXX
+               USING  W-DATAAGENDA
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-DATAAGENDA.
+                DISPLAY SMT016.
+       INC-DATA.
+                ACCEPT TDATAAGENDA.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-DATAAGENDA = ZEROS
+                   MOVE "*** DATA NAO PODE SER ZEROS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-DATA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO INC-DATA.
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CONSULTAS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CONSULTAS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN INPUT CADPACI
+           OPEN INPUT CADMED
+           OPEN INPUT CADCID
+      *
+           OPEN OUTPUT AGENDATX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO AGENDATX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           MOVE W-DATAAGENDA TO DATACONSULTA-CH
+           MOVE ZEROS TO HORA-CH CODMEDICO-CH
+           START CADCONS KEY IS NOT LESS KEYMEDICO
+               INVALID KEY
+                   MOVE "10" TO ST-ERRO.
+      *
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           MOVE W-DATAAGENDA TO DATAREL
+           WRITE REGAGETX FROM CAB1.
+           MOVE SPACES TO REGAGETX
+           WRITE REGAGETX.
+           WRITE REGAGETX FROM CAB2.
+           WRITE REGAGETX FROM CAB3.
+      *
+       LER-CONS01.
+                IF ST-ERRO = "10"
+                   GO TO FIM-AGENDA.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO FIM-AGENDA
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADCONS"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                IF DATACONSULTA NOT = W-DATAAGENDA
+                   GO TO FIM-AGENDA.
+      *
+       INC-002.
+           MOVE SPACES TO W-NOMEPAC W-NOMEMED W-DENOMCID.
+           MOVE CPFPACIENTE TO CPF
+           READ CADPACI
+           IF ST-ERRO = "00"
+              MOVE NOME TO W-NOMEPAC.
+           MOVE CODMEDICO TO CRM
+           READ CADMED
+           IF ST-ERRO = "00"
+              MOVE NOMEMEDICO TO W-NOMEMED.
+           MOVE CODCID TO CODIGO
+           READ CADCID
+           IF ST-ERRO = "00"
+              MOVE DENOMINACAO TO W-DENOMCID.
+      *
+       INC-003.
+           MOVE HORA          TO HORATX.
+           MOVE W-NOMEMED     TO MEDICOTX.
+           MOVE W-NOMEPAC     TO PACIENTETX.
+           MOVE W-DENOMCID    TO CIDTX.
+      *
+       INC-WR1.
+           WRITE REGAGETX FROM DET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO AGENDATX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO CONLIN CONLIN1
+                IF CONLIN < 34
+                      GO TO LER-CONS01
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      GO TO ROT-CABEC.
+      *
+       FIM-AGENDA.
+           MOVE SPACES TO REGAGETX
+           WRITE REGAGETX
+           MOVE CONLIN1 TO TOTREG
+           WRITE REGAGETX FROM LINTOT
+           MOVE "*** FIM DA AGENDA DO DIA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONS CADPACI CADMED CADCID AGENDATX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.

@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP007.
+      **************************************************
+      * CONSULTA DE MEDICOS *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+
+       SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                       WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03  CRM                 PIC 9(06).
+           03  NOME                PIC X(30).
+           03  ESPECIALIDADE       PIC 9(02).
+           03  SEXO                PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE            PIC 9(09).
+           03  UNIDADE             PIC 9(02).
+      *
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01  REGESP.
+           03  CODIGO              PIC 9(02).
+           03  DENOMINACAO         PIC X(15).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(55) VALUE SPACES.
+      *
+      *    DISPLAY
+       01 DISPESPECIALIDADE    PIC X(15) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  SMT007.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                             CONSULTA DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " MEDICO POR CRM".
+           05  LINE 05  COLUMN 01
+               VALUE  "    CRM          :".
+           05  LINE 07  COLUMN 01
+               VALUE  "    NOME         :".
+           05  LINE 09  COLUMN 01
+               VALUE  "    ESPECIALIDADE:".
+           05  LINE 11  COLUMN 01
+               VALUE  "    EMAIL        :".
+           05  LINE 13  COLUMN 01
+               VALUE  "    TELEFONE     :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCRM
+               LINE 05  COLUMN 20  PIC 9(06)
+               USING  CRM
+               HIGHLIGHT.
+           05  TNOME
+               LINE 07  COLUMN 20  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TESPECIALIDADE
+               LINE 09  COLUMN 20  PIC 9(02)
+               USING  ESPECIALIDADE
+               HIGHLIGHT.
+           05  TEMAIL
+               LINE 11  COLUMN 20  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+           05  TTELEFONE
+               LINE 13  COLUMN 20  PIC 9(09)
+               USING  TELEFONE
+               HIGHLIGHT.
+           05  TDISPESPECIALIDADE
+               LINE 09  COLUMN 33  PIC X(15)
+               USING DISPESPECIALIDADE.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADMED NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADMED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+       INC-OP2.
+           OPEN INPUT  CADESP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADESP NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADESP"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+       INC-001.
+           MOVE ZEROS TO CRM ESPECIALIDADE TELEFONE
+           MOVE SPACES TO NOME EMAIL DISPESPECIALIDADE
+           DISPLAY  SMT007.
+       INC-001A.
+           ACCEPT TCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 OR W-ACT = 02
+                      GO TO ROT-FIM.
+           IF CRM = ZEROS
+                      MOVE "*** CRM NAO PODE SER ZEROS ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+      *
+       LER-CADMED.
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** MEDICO NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       LER-CADESP.
+           MOVE ESPECIALIDADE TO CODIGO
+           READ CADESP
+           IF ST-ERRO = "00"
+              MOVE DENOMINACAO TO DISPESPECIALIDADE
+           ELSE
+              MOVE SPACES TO DISPESPECIALIDADE.
+           DISPLAY SMT007.
+       ROT-SOL.
+           DISPLAY (23, 40) "OUTRA CONSULTA (S/N) : ".
+           ACCEPT  (23, 64) W-OPCAO
+           IF W-OPCAO = "S" OR "s"
+                  GO TO INC-001
+           ELSE
+             IF W-OPCAO NOT = "N" AND "n"
+                     MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-SOL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADMED.
+           CLOSE CADESP.
+           EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*

@@ -37,6 +37,7 @@
                05  ANO             PIC 9(04).
            03  EMAIL               PIC X(30).
            03  TELEFONE            PIC 9(09).
+           03  UNIDADE             PIC 9(02).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.

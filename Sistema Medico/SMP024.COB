@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP024.
+      *AUTHOR. ANDRE LUIS DE M RODRIGUES.
+      **************************************************
+      * CONSULTA DE PACIENTES C/ PAGINACAO              *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME                PIC X(30).
+           03  SEXO                PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE.
+               05  DDD             PIC 9(03).
+               05  NUMTEL          PIC 9(08).
+           03  CONVENIO            PIC 9(04).
+           03  CEP                 PIC 9(08).
+           03  NUMERO              PIC 9(04).
+           03  COMPLEMENTO         PIC X(10).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL        PIC 9(01) VALUE ZEROS.
+       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(55) VALUE SPACES.
+       01 SOLIC        PIC X(20) VALUE SPACES.
+       01 CONLIN       PIC 9(03) VALUE 001.
+       01 CPF2         PIC 9(11) VALUE ZEROS.
+       01 AUX          PIC 9(11) VALUE ZEROS.
+       01 PRIM         PIC 9(11) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  SMT024.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                          CONSULTA DE PA".
+           05  LINE 02  COLUMN 41
+               VALUE  "CIENTES".
+           05  LINE 04  COLUMN 01
+               VALUE  "    CPF            :".
+           05  LINE 05  COLUMN 01
+               VALUE  "    NOME           :".
+           05  LINE 06  COLUMN 01
+               VALUE  "    SEXO           :".
+           05  LINE 07  COLUMN 01
+               VALUE  "    GENERO         :".
+           05  LINE 08  COLUMN 01
+               VALUE  "    DATANASCIMENTO :".
+           05  LINE 09  COLUMN 01
+               VALUE  "    EMAIL          :".
+           05  LINE 10  COLUMN 01
+               VALUE  "    TELEFONE       :".
+           05  LINE 11  COLUMN 01
+               VALUE  "    CONVENIO       :".
+           05  LINE 12  COLUMN 01
+               VALUE  "    CEP            :".
+           05  LINE 13  COLUMN 01
+               VALUE  "    NUMERO         :".
+           05  LINE 14  COLUMN 01
+               VALUE  "    COMPLEMENTO    :".
+           05  LINE 21  COLUMN 01
+               VALUE  "              OPCAO :   (E=ENCERRA     P".
+           05  LINE 21  COLUMN 41
+               VALUE  "=PROXIMO     A=ANTERIOR )".
+           05  LINE 22  COLUMN 41
+               VALUE  "   ==>            <==".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCPF
+               LINE 04  COLUMN 22  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+           05  TNOME
+               LINE 05  COLUMN 22  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TSEXO
+               LINE 06  COLUMN 22  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+           05  TGENERO
+               LINE 07  COLUMN 22  PIC X(01)
+               USING  GENERO
+               HIGHLIGHT.
+           05  TDIA
+               LINE 08  COLUMN 22  PIC 9(02)
+               USING  DIA
+               HIGHLIGHT.
+           05  TMES
+               LINE 08  COLUMN 25  PIC 9(02)
+               USING  MES
+               HIGHLIGHT.
+           05  TANO
+               LINE 08  COLUMN 28  PIC 9(04)
+               USING  ANO
+               HIGHLIGHT.
+           05  TEMAIL
+               LINE 09  COLUMN 22  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+           05  TDDD
+               LINE 10  COLUMN 22  PIC 9(03)
+               USING  DDD
+               HIGHLIGHT.
+           05  TNUMTEL
+               LINE 10  COLUMN 26  PIC 9(08)
+               USING  NUMTEL
+               HIGHLIGHT.
+           05  TCONVENIO
+               LINE 11  COLUMN 22  PIC 9(04)
+               USING  CONVENIO
+               HIGHLIGHT.
+           05  TCEP
+               LINE 12  COLUMN 22  PIC 9(08)
+               USING  CEP
+               HIGHLIGHT.
+           05  TNUMERO
+               LINE 13  COLUMN 22  PIC 9(04)
+               USING  NUMERO
+               HIGHLIGHT.
+           05  TCOMPLEMENTO
+               LINE 14  COLUMN 22  PIC X(10)
+               USING  COMPLEMENTO
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 21  COLUMN 23  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPACI NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADPACI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+       INC-001.
+           MOVE ZEROS TO CPF CPF2 PRIM
+           MOVE SPACES TO NOME SEXO GENERO EMAIL COMPLEMENTO
+           MOVE ZEROS TO DATANASCIMENTO TELEFONE CONVENIO CEP NUMERO
+           DISPLAY  SMT024.
+       INC-001A.
+           ACCEPT TCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADPACI
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+       INC-RD1.
+           START CADPACI KEY IS NOT LESS CPF INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+       INC-RD2.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       ROT-MONTAR.
+              IF PRIM = ZEROS
+                 MOVE CPF TO PRIM.
+              DISPLAY SMT024.
+       ROT-SOL.
+           ACCEPT  TW-OPCAO
+           IF W-OPCAO = "E"
+                  GO TO ROT-FIM
+           ELSE
+             IF W-OPCAO = "P"
+                   GO TO INC-RD4
+             ELSE
+                 IF W-OPCAO NOT = "A"
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-SOL
+                 ELSE
+                   IF CPF = PRIM
+                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ROT-SOL.
+                   MOVE CPF TO CPF2
+                   MOVE ZEROS TO CPF
+                   START CADPACI KEY IS NOT LESS CPF INVALID KEY
+                   MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       INC-RD3.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               IF CPF < CPF2
+                   MOVE CPF TO AUX
+                   GO TO INC-RD3
+               ELSE
+                   MOVE AUX TO CPF
+                   GO TO INC-RD1.
+           GO TO ROT-MONTAR.
+
+       INC-RD4.
+           START CADPACI KEY IS GREATER CPF INVALID KEY
+                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-SOL.
+           GO TO INC-RD2.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADPACI.
+           EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*

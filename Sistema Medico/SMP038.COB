@@ -0,0 +1,382 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP038.
+      *AUTHOR. ANDRE LUIS DE M RODRIGUES.
+      **************************************
+      *    FILA DE NOTIFICACOES             *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADNOTIF ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS KEYNOTIF
+                        FILE STATUS  IS ST-ERRO.
+
+           SELECT CADPACI ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CPF
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS NOME
+                           WITH DUPLICATES.
+
+           SELECT CADAUDIT ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS ST-AUD.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTIF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTIF.DAT".
+       01  REGNOTIF.
+           03  KEYNOTIF.
+               05  DATAGERACAO      PIC 9(08).
+               05  HORAGERACAO      PIC 9(06).
+               05  CPFPACIENTENOTIF PIC 9(11).
+           03  TIPONOTIF            PIC X(01).
+           03  MENSAGEM             PIC X(40).
+           03  SITENVIO             PIC X(01).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME                PIC X(30).
+           03  SEXO                PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE.
+               05  DDD             PIC 9(03).
+               05  NUMTEL          PIC 9(08).
+           03  CONVENIO            PIC 9(04).
+           03  CEP                 PIC 9(08).
+           03  NUMERO              PIC 9(04).
+           03  COMPLEMENTO         PIC X(10).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01  REGAUDIT                PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-AUD        PIC X(02) VALUE "00".
+
+       01 DISPNOMEPAC      PIC X(30) VALUE SPACES.
+       01 DISPTIPONOTIF    PIC X(20) VALUE SPACES.
+       01 DISPSITENVIO     PIC X(15) VALUE SPACES.
+
+      *----[ TRILHA DE AUDITORIA ]---------------------------------
+       77 W-AUD-DATA           PIC 9(08) VALUE ZEROS.
+       01 W-HORA-SISTEMA-G.
+           03 W-HORA-HHMMSS    PIC 9(06).
+           03 W-HORA-CENT      PIC 9(02).
+       01 LINAUDIT.
+           03 AUD-DATA         PIC 9999/99/99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-HORA         PIC 99.99.99.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-PROGRAMA     PIC X(06).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-OPERACAO     PIC X(11).
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 AUD-CHAVE        PIC X(20).
+           03 FILLER           PIC X(21) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT038.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                       FILA DE NOTIFICACO".
+           05  LINE 02  COLUMN 43
+               VALUE  "ES".
+           05  LINE 05  COLUMN 01
+               VALUE  " DATA GERACAO      :".
+           05  LINE 06  COLUMN 01
+               VALUE  " HORA GERACAO      :".
+           05  LINE 08  COLUMN 01
+               VALUE  " CPF PACIENTE      :".
+           05  LINE 09  COLUMN 01
+               VALUE  " NOME PACIENTE     :".
+           05  LINE 11  COLUMN 01
+               VALUE  " TIPO (C=CONSULTA E=VAGA DISPONIVEL):".
+           05  LINE 13  COLUMN 01
+               VALUE  " MENSAGEM          :".
+           05  LINE 15  COLUMN 01
+               VALUE  " SITUACAO (P=PENDENTE E=ENVIADA):".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  TDATAGERACAO
+               LINE 05  COLUMN 22  PIC 9(08)
+               USING  DATAGERACAO
+               HIGHLIGHT.
+           05  THORAGERACAO
+               LINE 06  COLUMN 22  PIC 9(06)
+               USING  HORAGERACAO
+               HIGHLIGHT.
+           05  TCPFPACIENTE
+               LINE 08  COLUMN 22  PIC 9(11)
+               USING  CPFPACIENTENOTIF
+               HIGHLIGHT.
+           05  TDISPNOMEPAC
+               LINE 09  COLUMN 22  PIC X(30)
+               USING DISPNOMEPAC.
+           05  TDISPTIPONOTIF
+               LINE 11  COLUMN 39  PIC X(20)
+               USING DISPTIPONOTIF.
+           05  TMENSAGEM
+               LINE 13  COLUMN 22  PIC X(40)
+               USING MENSAGEM.
+           05  TDISPSITENVIO
+               LINE 15  COLUMN 36  PIC X(15)
+               USING DISPSITENVIO.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADNOTIF
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADNOTIF
+                 CLOSE CADNOTIF
+                 MOVE "**** ARQUIVO CADNOTIF FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "*** ERRO NA ABERTURA DO ARQUIVO CADNOTIF ***"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0A.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "**** ARQUIVO CADPACI FOI CRIADO ****" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADPACI ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN EXTEND CADAUDIT
+           IF ST-AUD NOT = "00"
+              IF ST-AUD = "05" OR ST-AUD = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 OPEN EXTEND CADAUDIT
+              ELSE
+                 MOVE "**** ERRO NA ABERTURA DO ARQUIVO CADAUDIT ****"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R1.
+           MOVE SPACES TO DISPNOMEPAC DISPTIPONOTIF DISPSITENVIO
+           MOVE SPACES TO MENSAGEM
+           MOVE ZEROS TO DATAGERACAO HORAGERACAO CPFPACIENTENOTIF
+           DISPLAY SMT038.
+       R1A.
+           ACCEPT TDATAGERACAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+           IF DATAGERACAO = ZEROS
+               MOVE "*** DATA NAO PODE SER ZEROS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1A.
+
+       R2.
+           ACCEPT THORAGERACAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1A.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+
+       R3.
+           ACCEPT TCPFPACIENTE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+
+       LER-CADNOTIF.
+           READ CADNOTIF
+           IF ST-ERRO NOT = "00"
+               MOVE "*** NOTIFICACAO NAO ENCONTRADA ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1.
+
+       LER-CADPACI.
+           MOVE CPFPACIENTENOTIF TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               MOVE SPACES TO DISPNOMEPAC
+           ELSE
+               MOVE NOME TO DISPNOMEPAC.
+
+           PERFORM DISP-TIPONOTIF
+           PERFORM DISP-SITENVIO
+           DISPLAY SMT038.
+
+       ACE-001.
+                DISPLAY (23, 12)
+                     "A=MARCAR COMO ENVIADA   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO R1.
+                IF W-OPCAO NOT = "A" AND W-OPCAO NOT = "a"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "e"
+                        GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "E" OR W-OPCAO = "e"
+                   GO TO EXC-OPC.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "CONFIRMA (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO ACE-001.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                MOVE "E" TO SITENVIO
+                REWRITE REGNOTIF
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   MOVE CPFPACIENTENOTIF TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   MOVE "*** NOTIFICACAO MARCADA COMO ENVIADA ***"
+                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE NOTIFICACAO"
+                    TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADNOTIF RECORD
+                IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   MOVE CPFPACIENTENOTIF TO AUD-CHAVE
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
+                   MOVE "*** NOTIFICACAO EXCLUIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADNOTIF
+           CLOSE CADPACI
+           CLOSE CADAUDIT
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE GRAVACAO DA TRILHA DE AUDITORIA ]---------
+       AUD-GRAVA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SISTEMA-G FROM TIME
+           MOVE W-AUD-DATA TO AUD-DATA
+           MOVE W-HORA-HHMMSS TO AUD-HORA
+           MOVE "SMP038" TO AUD-PROGRAMA
+           WRITE REGAUDIT FROM LINAUDIT.
+       AUD-GRAVA-FIM.
+           EXIT.
+
+      *---------[ ROTINA DE DESCRICAO DO TIPO DE NOTIFICACAO ]--------
+       DISP-TIPONOTIF.
+           IF TIPONOTIF = "C" OR "c"
+                       MOVE "CONSULTA AGENDADA" TO DISPTIPONOTIF
+                   ELSE
+                       IF TIPONOTIF = "E" OR "e"
+                           MOVE "VAGA DISPONIVEL" TO DISPTIPONOTIF
+                       ELSE
+                           MOVE SPACES TO DISPTIPONOTIF.
+
+      *---------[ ROTINA DE DESCRICAO DA SITUACAO DE ENVIO ]----------
+       DISP-SITENVIO.
+           IF SITENVIO = "P" OR "p"
+                       MOVE "PENDENTE" TO DISPSITENVIO
+                   ELSE
+                       IF SITENVIO = "E" OR "e"
+                           MOVE "ENVIADA" TO DISPSITENVIO
+                       ELSE
+                           MOVE SPACES TO DISPSITENVIO.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*

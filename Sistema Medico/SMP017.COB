@@ -0,0 +1,346 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP017.
+      ****************************************
+      * RELATORIO DE CONSULTAS POR PERIODO   *
+      * (RECONCILIACAO POR CONVENIO)          *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONS ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS KEYPRINCIPAL
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS KEYMEDICO.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOCONV
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMECONV
+                       WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO
+                       WITH DUPLICATES.
+           SELECT PERIODOTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE      PIC 9(11).
+               05 DATACONSULTA     PIC 9(08).
+               05 HORA             PIC 9(04).
+           03 CODMEDICO            PIC 9(06).
+           03 CODCONVENIO          PIC 9(04).
+           03 CODCID               PIC 9(04).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 VALOR                PIC 9(06)V99.
+           03 FORMAPAGAMENTO       PIC X(01).
+           03 SITUACAO             PIC X(01).
+           03 CHECKIN              PIC X(01).
+           03 HORACHECKIN          PIC 9(04).
+           03 UNIDADE              PIC 9(02).
+
+       01 REGCONS-CHAVE.
+           03 FILLER               PIC 9(11).
+           03 KEYMEDICO.
+               05 DATACONSULTA-CH   PIC 9(08).
+               05 HORA-CH           PIC 9(04).
+               05 CODMEDICO-CH      PIC 9(06).
+           03 FILLER               PIC X(145).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03  CODIGOCONV          PIC 9(04).
+           03  NOMECONV            PIC X(30).
+           03  PLANO               PIC 9(02).
+           03  VALIDADE            PIC 9(08).
+      *
+       FD PERIODOTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PERIODORL.DOC".
+       01 REGPERTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-DATAINI    PIC 9(08) VALUE ZEROS.
+       01 W-DATAFIM    PIC 9(08) VALUE ZEROS.
+       01 W-TOTALCONV  PIC 9(05) VALUE ZEROS.
+       01 W-TOTALGERAL PIC 9(06) VALUE ZEROS.
+      *
+
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "﻿FATEC - ZONA LESTE                 *** CONSULTAS POR ".
+           05  FILLER                 PIC X(022) VALUE
+           "CONVENIO ***   PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(011) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.9999.
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "CONVENIO   NOME                              QTDE CONSULT".
+           05  FILLER                 PIC X(005) VALUE
+           "AS   ".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "--------   ------------------------------    -----------".
+           05  FILLER                 PIC X(005) VALUE
+           "-----".
+
+       01  DET.
+           05  CODCONVTX     VALUE ZEROS  PIC 9999.
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  NOMECONVTX    VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  QTDETX        VALUE ZEROS  PIC ZZZZ9.
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL GERAL DE CONS".
+           05  FILLER                 PIC X(011) VALUE
+           "ULTAS : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT017.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONSULTAS POR PERIODO -".
+           05  LINE 02  COLUMN 45
+               VALUE  " CONVENIO ***".
+           05  LINE 09  COLUMN 01
+               VALUE  "                         DATA INICIAL   (DD".
+           05  LINE 09  COLUMN 45
+               VALUE  "MMAAAA) :".
+           05  LINE 10  COLUMN 01
+               VALUE  "                         DATA FINAL     (DD".
+           05  LINE 10  COLUMN 45
+               VALUE  "MMAAAA) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TDATAINI
+               LINE 09  COLUMN 55  PIC XX/XX/XXXX
+               USING  W-DATAINI
+               HIGHLIGHT.
+           05  TDATAFIM
+               LINE 10  COLUMN 55  PIC XX/XX/XXXX
+               USING  W-DATAFIM
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-DATAINI W-DATAFIM.
+                DISPLAY SMT017.
+       INC-DTI.
+                ACCEPT TDATAINI.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-DATAINI = ZEROS
+                   MOVE "*** DATA INICIAL NAO PODE SER ZEROS ***"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-DTI.
+       INC-DTF.
+                ACCEPT TDATAFIM.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO INC-DTI.
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-DATAFIM = ZEROS OR W-DATAFIM < W-DATAINI
+                   MOVE "*** DATA FINAL INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-DTF.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO INC-DTF.
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CONSULTAS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CONSULTAS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN INPUT CADCONV
+      *
+           OPEN OUTPUT PERIODOTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO PERIODOTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           MOVE W-DATAINI TO DATAREL
+           WRITE REGPERTX FROM CAB1.
+           MOVE SPACES TO REGPERTX
+           WRITE REGPERTX.
+           WRITE REGPERTX FROM CAB2.
+           WRITE REGPERTX FROM CAB3.
+      *
+       LER-CONV01.
+           READ CADCONV NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-REL
+              ELSE
+                 MOVE "ERRO NA LEITURA CADCONV"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           MOVE ZEROS TO W-TOTALCONV.
+           MOVE W-DATAINI TO DATACONSULTA-CH
+           MOVE ZEROS TO HORA-CH CODMEDICO-CH
+           START CADCONS KEY IS NOT LESS KEYMEDICO
+               INVALID KEY
+                   MOVE "10" TO ST-ERRO.
+      *
+       LER-CONS01.
+           IF ST-ERRO = "10"
+              GO TO IMPRIME-CONV.
+           READ CADCONS NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO IMPRIME-CONV
+              ELSE
+                 MOVE "ERRO NA LEITURA CADCONS"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF DATACONSULTA > W-DATAFIM
+              MOVE "10" TO ST-ERRO
+              GO TO IMPRIME-CONV.
+           IF CODCONVENIO = CODIGOCONV
+              ADD 1 TO W-TOTALCONV.
+           GO TO LER-CONS01.
+      *
+       IMPRIME-CONV.
+           IF W-TOTALCONV = ZEROS
+              GO TO LER-CONV01.
+           MOVE CODIGOCONV TO CODCONVTX
+           MOVE NOMECONV   TO NOMECONVTX
+           MOVE W-TOTALCONV TO QTDETX
+           ADD W-TOTALCONV TO W-TOTALGERAL.
+      *
+       INC-WR1.
+           WRITE REGPERTX FROM DET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO PERIODOTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO CONLIN CONLIN1
+                IF CONLIN < 34
+                      GO TO LER-CONV01
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      GO TO ROT-CABEC.
+      *
+       FIM-REL.
+           MOVE SPACES TO REGPERTX
+           WRITE REGPERTX
+           MOVE W-TOTALGERAL TO TOTREG
+           WRITE REGPERTX FROM LINTOT
+           MOVE "*** FIM DO RELATORIO DE PERIODO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONS CADCONV PERIODOTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.

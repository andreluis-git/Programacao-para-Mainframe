@@ -0,0 +1,437 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP030.
+      ****************************************************
+      * RELATORIO DE PACIENTES COM NOMES SEMELHANTES      *
+      * (DETECCAO FONETICA - CODIGO TIPO SOUNDEX)         *
+      ****************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                       WITH DUPLICATES.
+           SELECT CADPACI2 ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF2
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS NOME2
+                       WITH DUPLICATES.
+           SELECT SEMELHTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI.
+           03  CPF                 PIC 9(11).
+           03  NOME                PIC X(30).
+           03  SEXO                PIC X(01).
+           03  GENERO              PIC X(01).
+           03  DATANASCIMENTO.
+               05  DIA             PIC 9(02).
+               05  MES             PIC 9(02).
+               05  ANO             PIC 9(04).
+           03  EMAIL               PIC X(30).
+           03  TELEFONE.
+               05  DDD             PIC 9(03).
+               05  NUMTEL          PIC 9(08).
+           03  CONVENIO            PIC 9(04).
+           03  CEP                 PIC 9(08).
+           03  NUMERO              PIC 9(04).
+           03  COMPLEMENTO         PIC X(10).
+      *
+      * SEGUNDA VIA DE ACESSO AO ARQUIVO CADPACI.DAT, USADA PARA
+      * O CRUZAMENTO DE CADA PACIENTE CONTRA TODOS OS DEMAIS.
+      *
+       FD CADPACI2
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01  REGPACI2.
+           03  CPF2                PIC 9(11).
+           03  NOME2               PIC X(30).
+           03  SEXO2               PIC X(01).
+           03  GENERO2             PIC X(01).
+           03  DATANASCIMENTO2.
+               05  DIA2            PIC 9(02).
+               05  MES2            PIC 9(02).
+               05  ANO2            PIC 9(04).
+           03  EMAIL2              PIC X(30).
+           03  TELEFONE2.
+               05  DDD2            PIC 9(03).
+               05  NUMTEL2         PIC 9(08).
+           03  CONVENIO2           PIC 9(04).
+           03  CEP2                PIC 9(08).
+           03  NUMERO2             PIC 9(04).
+           03  COMPLEMENTO2        PIC X(10).
+      *
+       FD SEMELHTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SEMELHRL.DOC".
+       01 REGSEMELHTX  PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT      PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO     PIC X(01) VALUE SPACES.
+       77 ST-ERRO     PIC X(02) VALUE "00".
+       77 ST-ERRO2    PIC X(02) VALUE "00".
+       77 W-ACT       PIC 9(02) VALUE ZEROS.
+       77 MENS        PIC X(50) VALUE SPACES.
+       77 LIMPA       PIC X(50) VALUE SPACES.
+       01 CONLIN      PIC 9(03) VALUE ZEROS.
+       01 CONLIN1     PIC 9(04) VALUE ZEROS.
+       01 CONPAG      PIC 9(03) VALUE ZEROS.
+      *
+      * TABELA DE CONVERSAO FONETICA - CODIGO TIPO SOUNDEX
+      *
+       01  TAB-SOUNDEX.
+           03  FILLER  PIC X(02) VALUE "A0".
+           03  FILLER  PIC X(02) VALUE "B1".
+           03  FILLER  PIC X(02) VALUE "C2".
+           03  FILLER  PIC X(02) VALUE "D3".
+           03  FILLER  PIC X(02) VALUE "E0".
+           03  FILLER  PIC X(02) VALUE "F1".
+           03  FILLER  PIC X(02) VALUE "G2".
+           03  FILLER  PIC X(02) VALUE "H0".
+           03  FILLER  PIC X(02) VALUE "I0".
+           03  FILLER  PIC X(02) VALUE "J2".
+           03  FILLER  PIC X(02) VALUE "K2".
+           03  FILLER  PIC X(02) VALUE "L4".
+           03  FILLER  PIC X(02) VALUE "M5".
+           03  FILLER  PIC X(02) VALUE "N5".
+           03  FILLER  PIC X(02) VALUE "O0".
+           03  FILLER  PIC X(02) VALUE "P1".
+           03  FILLER  PIC X(02) VALUE "Q2".
+           03  FILLER  PIC X(02) VALUE "R6".
+           03  FILLER  PIC X(02) VALUE "S2".
+           03  FILLER  PIC X(02) VALUE "T3".
+           03  FILLER  PIC X(02) VALUE "U0".
+           03  FILLER  PIC X(02) VALUE "V1".
+           03  FILLER  PIC X(02) VALUE "W0".
+           03  FILLER  PIC X(02) VALUE "X2".
+           03  FILLER  PIC X(02) VALUE "Y0".
+           03  FILLER  PIC X(02) VALUE "Z2".
+       01  TAB-SOUNDEX-R REDEFINES TAB-SOUNDEX.
+           03  TS-ENTRY OCCURS 26 TIMES
+                        ASCENDING KEY IS TS-LETRA
+                        INDEXED BY TS-IDX.
+               05  TS-LETRA        PIC X(01).
+               05  TS-DIGITO       PIC X(01).
+      *
+       01  W-SDX-NOME              PIC X(30).
+       01  W-SDX-POS               PIC 9(02).
+       01  W-SDX-LETRA             PIC X(01).
+       01  W-SDX-DIGITO            PIC X(01).
+       01  W-SDX-ULTDIG            PIC X(01).
+       01  W-SDX-QTDIG             PIC 9(01).
+       01  W-SDX-CODIGO            PIC X(04).
+       01  W-COD-EXTERNO           PIC X(04).
+       01  W-COD-INTERNO           PIC X(04).
+      *
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "﻿FATEC - ZONA LESTE                 *** NOMES SEMELHANT".
+           05  FILLER                 PIC X(022) VALUE
+           "ES  *** PAG: ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(011) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "NOME 1                          NOME 2                 ".
+           05  FILLER                 PIC X(036) VALUE
+           "         CODIGO FONETICO           ".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "-------------------------------  -------------------- ".
+           05  FILLER                 PIC X(036) VALUE
+           "------  --------------------------".
+
+       01  DET.
+           05  NOME1TX  VALUE SPACES           PIC X(030).
+           05  FILLER                          PIC X(02) VALUE
+           "  ".
+           05  NOME2TX  VALUE SPACES           PIC X(030).
+           05  FILLER                          PIC X(02) VALUE
+           "  ".
+           05  CODIGOTX VALUE SPACES           PIC X(004).
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL DE PARES ENCON".
+           05  FILLER                 PIC X(007) VALUE
+           "TRADOS ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT030.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** DETECCAO DE NOMES SEME".
+           05  LINE 02  COLUMN 44
+               VALUE  "LHANTES ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 22  COLUMN 01
+               VALUE  " F1 => RETORNA AO MENU".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY SMT030.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO PACIENTE NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO PACIENTE"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT CADPACI2
+           IF ST-ERRO2 NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO PACIENTE (2)"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN OUTPUT SEMELHTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO SEMELHTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           PERFORM CARREGA-TAB-SOUNDEX THRU CARREGA-TAB-SOUNDEX-FIM.
+      *
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGSEMELHTX FROM CAB1.
+           MOVE SPACES TO REGSEMELHTX
+           WRITE REGSEMELHTX.
+           WRITE REGSEMELHTX FROM CAB2.
+           WRITE REGSEMELHTX FROM CAB3.
+      *
+       LER-PACI01.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE SPACES TO REGSEMELHTX
+                      WRITE REGSEMELHTX
+                      MOVE CONLIN1 TO TOTREG
+                      WRITE REGSEMELHTX FROM LINTOT
+                      MOVE "*** RELATORIO CONCLUIDO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADPACI"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+           MOVE NOME TO W-SDX-NOME
+           PERFORM CALC-SOUNDEX THRU CALC-SOUNDEX-FIM
+           MOVE W-SDX-CODIGO TO W-COD-EXTERNO.
+      *
+           MOVE LOW-VALUES TO CPF2
+           START CADPACI2 KEY IS NOT LESS CPF2
+                 INVALID KEY MOVE "10" TO ST-ERRO2.
+      *
+       LER-PACI02.
+                READ CADPACI2 NEXT
+                IF ST-ERRO2 NOT = "00"
+                   IF ST-ERRO2 = "10"
+                      GO TO LER-PACI01
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADPACI (2)"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+           IF CPF2 NOT > CPF
+              GO TO LER-PACI02.
+      *
+           MOVE NOME2 TO W-SDX-NOME
+           PERFORM CALC-SOUNDEX THRU CALC-SOUNDEX-FIM
+           MOVE W-SDX-CODIGO TO W-COD-INTERNO.
+      *
+           IF W-COD-INTERNO NOT = W-COD-EXTERNO
+              GO TO LER-PACI02.
+      *
+       INC-003.
+           MOVE NOME           TO NOME1TX.
+           MOVE NOME2          TO NOME2TX.
+           MOVE W-COD-EXTERNO  TO CODIGOTX.
+      *
+       INC-WR1.
+           WRITE REGSEMELHTX FROM DET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO SEMELHTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO CONLIN CONLIN1
+                IF CONLIN < 34
+                      GO TO LER-PACI02
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      PERFORM ROT-CABEC-PAG THRU ROT-CABEC-PAG-FIM
+                      GO TO LER-PACI02.
+      *
+       ROT-CABEC-PAG.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGSEMELHTX FROM CAB1.
+           MOVE SPACES TO REGSEMELHTX
+           WRITE REGSEMELHTX.
+           WRITE REGSEMELHTX FROM CAB2.
+           WRITE REGSEMELHTX FROM CAB3.
+       ROT-CABEC-PAG-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADPACI CADPACI2 SEMELHTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **************************************************
+      * MONTAGEM DA TABELA DE CONVERSAO FONETICA        *
+      * (TABELA JA VEM ORDENADA DE A A Z NA DEFINICAO,  *
+      * MANTIDA APENAS PARA EVENTUAL CARGA FUTURA)      *
+      **************************************************
+       CARREGA-TAB-SOUNDEX.
+                CONTINUE.
+       CARREGA-TAB-SOUNDEX-FIM.
+                EXIT.
+      *
+      **************************************************
+      * CALCULO DO CODIGO FONETICO TIPO SOUNDEX         *
+      * ENTRADA : W-SDX-NOME (30 POSICOES)              *
+      * SAIDA   : W-SDX-CODIGO (1 LETRA + 3 DIGITOS)    *
+      **************************************************
+       CALC-SOUNDEX.
+                MOVE SPACES TO W-SDX-CODIGO
+                MOVE ZEROS  TO W-SDX-QTDIG
+                MOVE SPACE  TO W-SDX-ULTDIG
+                MOVE 1 TO W-SDX-POS
+                MOVE W-SDX-NOME(1:1) TO W-SDX-CODIGO(1:1)
+                MOVE W-SDX-NOME(1:1) TO W-SDX-LETRA
+                PERFORM CALC-SOUNDEX-DIGITO THRU
+                        CALC-SOUNDEX-DIGITO-FIM
+                MOVE W-SDX-DIGITO TO W-SDX-ULTDIG
+                ADD 1 TO W-SDX-POS.
+       CALC-SOUNDEX-LOOP.
+                IF W-SDX-QTDIG = 3
+                   GO TO CALC-SOUNDEX-FIM.
+                IF W-SDX-POS > 30
+                   GO TO CALC-SOUNDEX-PAD.
+                MOVE W-SDX-NOME(W-SDX-POS:1) TO W-SDX-LETRA
+                PERFORM CALC-SOUNDEX-DIGITO THRU
+                        CALC-SOUNDEX-DIGITO-FIM
+                IF W-SDX-DIGITO = "0"
+                   GO TO CALC-SOUNDEX-AVANCA.
+                IF W-SDX-DIGITO = W-SDX-ULTDIG
+                   GO TO CALC-SOUNDEX-AVANCA.
+                ADD 1 TO W-SDX-QTDIG
+                MOVE W-SDX-DIGITO TO
+                     W-SDX-CODIGO(W-SDX-QTDIG + 1:1).
+       CALC-SOUNDEX-AVANCA.
+                MOVE W-SDX-DIGITO TO W-SDX-ULTDIG
+                ADD 1 TO W-SDX-POS
+                GO TO CALC-SOUNDEX-LOOP.
+       CALC-SOUNDEX-PAD.
+                IF W-SDX-QTDIG = 3
+                   GO TO CALC-SOUNDEX-FIM.
+                ADD 1 TO W-SDX-QTDIG
+                MOVE "0" TO W-SDX-CODIGO(W-SDX-QTDIG + 1:1)
+                GO TO CALC-SOUNDEX-PAD.
+       CALC-SOUNDEX-FIM.
+                EXIT.
+      *
+      **************************************************
+      * CONVERSAO DE UMA LETRA PARA O DIGITO FONETICO   *
+      * ENTRADA : W-SDX-LETRA     SAIDA : W-SDX-DIGITO  *
+      **************************************************
+       CALC-SOUNDEX-DIGITO.
+                SEARCH ALL TS-ENTRY
+                   AT END MOVE "0" TO W-SDX-DIGITO
+                   WHEN TS-LETRA(TS-IDX) = W-SDX-LETRA
+                        MOVE TS-DIGITO(TS-IDX) TO W-SDX-DIGITO.
+       CALC-SOUNDEX-DIGITO-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
